@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    A20PGM14.
+      *BATCH BULK/PERCENTAGE PRICE UPDATE OFF PRODUCT1. A DBA/MANAGER
+      *SETS UP THE PRICE_ADJ_CONTROL ROW (SEE PRCADJ1.CPY) BEFORE THIS
+      *JOB RUNS - CATEGORY TO ADJUST (OR 'ALL'), AND EITHER A PERCENT
+      *OR A FLAT AMOUNT TO APPLY. EVERY PRICE CHANGE IS ALSO LOGGED TO
+      *PRICE_HISTORY, THE SAME TABLE A20PGM3's ONLINE UPDATE USES.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE PROD1
+           END-EXEC.
+           EXEC SQL
+             INCLUDE PRCADJ1
+           END-EXEC.
+           EXEC SQL
+             INCLUDE PRCHST1
+           END-EXEC.
+       77 WS-NEW-PRICE         PIC S9(4)V9(2) USAGE COMP-3.
+       77 WS-PRICE-DELTA       PIC S9(4)V9(2) USAGE COMP-3.
+       01 WS-CHANGED-COUNT     PIC 9(05) USAGE COMP-3 VALUE 0.
+       01 WS-CHANGED-COUNT-DISP PIC ZZZZ9.
+       01 WS-OLD-PRICE-DISP    PIC ZZZZ9.99.
+       01 WS-NEW-PRICE-DISP    PIC ZZZZ9.99.
+       01 WS-REPORT-LINE       PIC X(60).
+       01 WS-DATE-STAMP        PIC X(10) VALUE SPACES.
+       01 WS-TIME-STAMP        PIC X(08) VALUE SPACES.
+       01 WS-CURR-TS           PIC X(21).
+       01 WS-EOF-SW            PIC X VALUE 'N'.
+          88 WS-EOF                  VALUE 'Y'.
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-READ-CONTROL-PARA
+           DISPLAY 'BULK PRICE ADJUSTMENT'
+           DISPLAY 'CODE      OLD PRICE   NEW PRICE'
+           PERFORM 2000-OPEN-CURSOR-PARA
+           PERFORM UNTIL WS-EOF
+              PERFORM 3000-FETCH-PARA
+              IF NOT WS-EOF
+                 PERFORM 4000-ADJUST-ROW-PARA
+              END-IF
+           END-PERFORM
+           PERFORM 5000-CLOSE-CURSOR-PARA
+           MOVE WS-CHANGED-COUNT TO WS-CHANGED-COUNT-DISP
+           DISPLAY 'PRODUCTS ADJUSTED: ' WS-CHANGED-COUNT-DISP
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
+       1000-READ-CONTROL-PARA.
+           MOVE 'PRICEADJ' TO CONFIG-ID-TEXT OF DCLPRICE-ADJ-CONTROL
+           MOVE LENGTH OF 'PRICEADJ' TO
+                CONFIG-ID-LEN OF DCLPRICE-ADJ-CONTROL
+           EXEC SQL
+               SELECT CATEGORY, ADJUST_PCT, ADJUST_AMT
+                 INTO :CATEGORY OF DCLPRICE-ADJ-CONTROL,
+                      :ADJUST-PCT OF DCLPRICE-ADJ-CONTROL,
+                      :ADJUST-AMT OF DCLPRICE-ADJ-CONTROL
+                 FROM PRICE_ADJ_CONTROL
+                WHERE CONFIG_ID = :CONFIG-ID OF DCLPRICE-ADJ-CONTROL
+           END-EXEC
+           IF SQLCODE NOT = 0
+              DISPLAY 'NO PRICE_ADJ_CONTROL ROW SET UP - SQLCODE= '
+                      SQLCODE
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+       2000-OPEN-CURSOR-PARA.
+      *    A SINGLE CURSOR HANDLES BOTH "ALL" AND "ONE CATEGORY" RUNS -
+      *    DECLARE CURSOR IS A COMPILE-TIME DECLARATIVE, NOT EXECUTABLE
+      *    LOGIC, SO IT CANNOT BE CONDITIONALLY CHOSEN AT RUN TIME.
+           EXEC SQL
+               DECLARE PRICEADJ-CUR CURSOR FOR
+               SELECT PRODUCT_CODE, PRODUCT_PRICE
+               FROM PRODUCT1
+               WHERE PRODUCT_CATEGORY = :CATEGORY OF
+                     DCLPRICE-ADJ-CONTROL
+                  OR :CATEGORY OF DCLPRICE-ADJ-CONTROL = 'ALL'
+               ORDER BY PRODUCT_CODE
+           END-EXEC
+           EXEC SQL
+               OPEN PRICEADJ-CUR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR OPENING CURSOR, SQLCODE= ' SQLCODE
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+       3000-FETCH-PARA.
+           EXEC SQL
+               FETCH PRICEADJ-CUR
+               INTO :DCLPRODUCT1.PRODUCT-CODE,
+                    :PRODUCT-PRICE OF DCLPRODUCT1
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 100
+                 MOVE 'Y' TO WS-EOF-SW
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'ERROR FETCHING, SQLCODE= ' SQLCODE
+                 MOVE 'Y' TO WS-EOF-SW
+           END-EVALUATE.
+       4000-ADJUST-ROW-PARA.
+           IF ADJUST-PCT OF DCLPRICE-ADJ-CONTROL NOT = 0
+              COMPUTE WS-NEW-PRICE ROUNDED =
+                      PRODUCT-PRICE OF DCLPRODUCT1 *
+                      (1 + ADJUST-PCT OF DCLPRICE-ADJ-CONTROL)
+           ELSE
+              COMPUTE WS-PRICE-DELTA =
+                      ADJUST-AMT OF DCLPRICE-ADJ-CONTROL
+              COMPUTE WS-NEW-PRICE =
+                      PRODUCT-PRICE OF DCLPRODUCT1 + WS-PRICE-DELTA
+           END-IF
+           MOVE PRODUCT-PRICE OF DCLPRODUCT1 TO WS-OLD-PRICE-DISP
+           MOVE WS-NEW-PRICE TO WS-NEW-PRICE-DISP
+           STRING PRODUCT-CODE-TEXT OF DCLPRODUCT1
+                     (1:PRODUCT-CODE-LEN OF DCLPRODUCT1)
+                     DELIMITED BY SIZE
+                  '   ' DELIMITED BY SIZE
+                  WS-OLD-PRICE-DISP DELIMITED BY SIZE
+                  '   ' DELIMITED BY SIZE
+                  WS-NEW-PRICE-DISP DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           DISPLAY WS-REPORT-LINE
+           EXEC SQL
+               UPDATE PRODUCT1
+                  SET PRODUCT_PRICE = :WS-NEW-PRICE
+                WHERE PRODUCT_CODE = :DCLPRODUCT1.PRODUCT-CODE
+           END-EXEC
+           IF SQLCODE = 0
+              PERFORM 4500-LOG-PRICE-HISTORY-PARA
+              ADD 1 TO WS-CHANGED-COUNT
+           ELSE
+              DISPLAY 'UPDATE FAILED FOR '
+                      PRODUCT-CODE-TEXT OF DCLPRODUCT1
+                      ' SQLCODE= ' SQLCODE
+           END-IF.
+       4500-LOG-PRICE-HISTORY-PARA.
+           PERFORM 4550-GET-TIMESTAMP-PARA
+           MOVE PRODUCT-CODE-TEXT OF DCLPRODUCT1 TO
+                PRODUCT-CODE-TEXT OF DCLPRICE-HISTORY
+           MOVE PRODUCT-CODE-LEN OF DCLPRODUCT1 TO
+                PRODUCT-CODE-LEN OF DCLPRICE-HISTORY
+           MOVE PRODUCT-PRICE OF DCLPRODUCT1 TO
+                OLD-PRICE OF DCLPRICE-HISTORY
+           MOVE WS-NEW-PRICE TO NEW-PRICE OF DCLPRICE-HISTORY
+           MOVE WS-DATE-STAMP TO CHANGE-DATE OF DCLPRICE-HISTORY
+           MOVE WS-TIME-STAMP TO CHANGE-TIME OF DCLPRICE-HISTORY
+           MOVE 'BATCH' TO CHANGED-BY OF DCLPRICE-HISTORY
+           EXEC SQL
+               INSERT INTO PRICE_HISTORY VALUES(
+                      :DCLPRICE-HISTORY.PRODUCT-CODE,
+                      :OLD-PRICE OF DCLPRICE-HISTORY,
+                      :NEW-PRICE OF DCLPRICE-HISTORY,
+                      :CHANGE-DATE OF DCLPRICE-HISTORY,
+                      :CHANGE-TIME OF DCLPRICE-HISTORY,
+                      :CHANGED-BY OF DCLPRICE-HISTORY)
+           END-EXEC.
+       4550-GET-TIMESTAMP-PARA.
+      *    NO CICS ASKTIME/FORMATTIME IN A BATCH PROGRAM, SO THE RUN
+      *    TIMESTAMP COMES FROM FUNCTION CURRENT-DATE (YYYYMMDDHHMMSS..)
+      *    REFORMATTED TO MATCH THE DASH/COLON LAYOUT THE ONLINE
+      *    PROGRAMS STAMP PRICE_HISTORY WITH.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURR-TS
+           STRING WS-CURR-TS(1:4) '-' WS-CURR-TS(5:2) '-'
+                  WS-CURR-TS(7:2) DELIMITED BY SIZE INTO WS-DATE-STAMP
+           STRING WS-CURR-TS(9:2) ':' WS-CURR-TS(11:2) ':'
+                  WS-CURR-TS(13:2) DELIMITED BY SIZE INTO WS-TIME-STAMP.
+       5000-CLOSE-CURSOR-PARA.
+           EXEC SQL
+               CLOSE PRICEADJ-CUR
+           END-EXEC.
