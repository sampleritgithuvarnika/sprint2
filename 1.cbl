@@ -3,36 +3,66 @@
        ENVIRONMENT DIVISION.                            
        DATA DIVISION.                                   
        WORKING-STORAGE SECTION.                         
-       COPY DFHAID.                                     
-       COPY A20MPS1.                                    
-      *                                                 
-       77 WS-ABS-TIME     PIC S9(15) COMP.              
-       77 WS-SEP          PIC X(01) VALUE '-'. 
-       77 WS-TIME-SEP     PIC X(01) VALUE ':'. 
+       COPY DFHAID.
+       COPY A20MPS1.
+      *
+           EXEC SQL
+             INCLUDE USR1
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE KEYERR1
+           END-EXEC.
+      *
+       COPY RECOV1.
+       77 WS-ABS-TIME     PIC S9(15) COMP.
+       77 WS-SEP          PIC X(01) VALUE '-'.
+       77 WS-TIME-SEP     PIC X(01) VALUE ':'.
        77 WS-SQLCODE      PIC -9(04).
-       01 WS-COMM.                                      
-         05 WS-DATA          PIC X(10).                 
-         05 WS-DATE          PIC X(10). 
+       77 WS-RCVR-QNAME   PIC X(08).
+       77 WS-RESP         PIC S9(8) COMP.
+       77 WS-KEY-ERR-MSG  PIC X(40).
+       01 WS-COMM.
+         05 WS-DATA          PIC X(10).
+         05 WS-DATE          PIC X(10).
          05 WS-TIME          PIC X(08).
-      *                                                 
-       LINKAGE SECTION.                                 
-       01 DFHCOMMAREA.                                  
-          05 LK-COMM.                                       
-            10 LK-DATA       PIC X(10).                     
-            10 LK-DATE       PIC X(10). 
+         05 WS-RESUME-PGM    PIC X(08).
+         05 WS-RESUME-COMM   PIC X(100).
+      *
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          05 LK-COMM.
+            10 LK-DATA       PIC X(10).
+            10 LK-DATE       PIC X(10).
             10 LK-TIME       PIC X(08).
-      *                                                     
-       PROCEDURE DIVISION.                                  
-       0000-MAIN-PARA.                                                        
-            IF EIBCALEN = 0                                 
-              MOVE LOW-VALUES TO PRODINO                     
-              PERFORM 1000-SEND-PARA                   
-              MOVE 'LOGIN' TO WS-DATA                       
-              PERFORM 4000-RETURN-TRANS-PARA                
-            ELSE                                            
-               MOVE LK-COMM TO WS-COMM                      
-               PERFORM 1100-KEY-CHECK-MENU-PARA             
-            END-IF.                                         
+            10 LK-RESUME-PGM  PIC X(08).
+            10 LK-RESUME-COMM PIC X(100).
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+      *    A201 NOW OPENS ON A SIGN-ON SCREEN (LOGNIN) INSTEAD OF
+      *    GOING STRAIGHT TO THE MENU. WS-DATA CARRIES 'LOGN' WHILE
+      *    WAITING ON CREDENTIALS AND 'MENU' ONCE SIGNED ON, SO THE
+      *    SAME PSEUDO-CONVERSATIONAL TRANSACTION KNOWS WHICH SCREEN
+      *    IT IS HANDLING EIBAID FOR.
+            IF EIBCALEN = 0
+              MOVE LOW-VALUES TO LOGNINO
+              PERFORM 1000-SEND-LOGIN-PARA
+              MOVE 'LOGN' TO WS-DATA
+              PERFORM 4000-RETURN-TRANS-PARA
+            ELSE
+               MOVE LK-COMM TO WS-COMM
+               EVALUATE WS-DATA
+                 WHEN 'LOGN'
+                   PERFORM 1200-LOGIN-KEY-CHECK-PARA
+                 WHEN OTHER
+                   PERFORM 1100-KEY-CHECK-MENU-PARA
+               END-EVALUATE
+            END-IF.
        1000-GET-DATE.                                 
             EXEC CICS                                 
                ASKTIME                                
@@ -48,22 +78,148 @@
                  TIMESEP(WS-TIME-SEP)
                  TIME(WS-TIME)                       
             END-EXEC.                                 
-       1000-SEND-PARA.                           
+       1000-SEND-PARA.
             PERFORM 1000-GET-DATE.
             MOVE WS-DATE TO PRODATEO
             MOVE WS-TIME TO PROTIMEO
-            EXEC CICS                                 
-                SEND MAP('PRODIN')                     
-               MAPSET('A20MPS1')                      
-               ERASE                                  
-            END-EXEC.                                  
-       2000-RECV-PARA.                            
-            EXEC CICS                                  
-               RECEIVE MAP('PRODIN')                    
-                       MAPSET('A20MPS1')               
-            END-EXEC.                                  
-      *                                                
-       1100-KEY-CHECK-MENU-PARA.                       
+            EXEC CICS
+                SEND MAP('PRODIN')
+               MAPSET('A20MPS1')
+               ERASE
+            END-EXEC.
+       2000-RECV-PARA.
+            EXEC CICS
+               RECEIVE MAP('PRODIN')
+                       MAPSET('A20MPS1')
+            END-EXEC.
+      *
+       1000-SEND-LOGIN-PARA.
+            EXEC CICS
+                SEND MAP('LOGNIN')
+                MAPSET('A20MPS1')
+                ERASE
+            END-EXEC.
+       2000-RECV-LOGIN-PARA.
+            EXEC CICS
+               RECEIVE MAP('LOGNIN')
+                       MAPSET('A20MPS1')
+            END-EXEC.
+      *
+       1200-LOGIN-KEY-CHECK-PARA.
+            EVALUATE EIBAID
+              WHEN DFHENTER
+                  PERFORM 2000-RECV-LOGIN-PARA
+                  PERFORM 1300-VALIDATE-LOGIN-PARA
+              WHEN DFHPF3
+                  MOVE LOW-VALUES TO LOGNINO
+                  MOVE 'YOU ARE LOGGED OUT' TO LOGNMSGO
+                  PERFORM 1000-SEND-LOGIN-PARA
+                  PERFORM 9999-RETURN-PARA
+              WHEN OTHER
+                  MOVE 'ENTER VALID KEY' TO LOGNMSGO
+                  MOVE 'ENTER VALID KEY' TO WS-KEY-ERR-MSG
+                  PERFORM 9100-LOG-KEY-ERROR-PARA
+                  PERFORM 1000-SEND-LOGIN-PARA
+                  MOVE 'LOGN' TO WS-DATA
+                  PERFORM 4000-RETURN-TRANS-PARA
+            END-EVALUATE.
+       1300-VALIDATE-LOGIN-PARA.
+            IF LOGNUSRI = SPACES OR LOW-VALUES
+               OR LOGNPWDI = SPACES OR LOW-VALUES
+               MOVE 'USER ID AND PASSWORD ARE REQUIRED' TO LOGNMSGO
+               PERFORM 1000-SEND-LOGIN-PARA
+               MOVE 'LOGN' TO WS-DATA
+               PERFORM 4000-RETURN-TRANS-PARA
+            END-IF
+            MOVE LOGNUSRI TO USER-ID-TEXT
+            MOVE LENGTH OF LOGNUSRI TO USER-ID-LEN
+            EXEC SQL
+                SELECT USER_PASSWORD
+                  INTO :USER-PASSWORD
+                  FROM USER1
+                 WHERE USER_ID = :USER-ID
+            END-EXEC
+            EVALUATE SQLCODE
+              WHEN 0
+                 IF USER-PASSWORD-TEXT(1:USER-PASSWORD-LEN) = LOGNPWDI
+                    MOVE LOW-VALUES TO PRODINO
+                    PERFORM 4800-CHECK-RECOVERY-PARA
+                    PERFORM 1000-SEND-PARA
+                    MOVE 'MENU' TO WS-DATA
+                    PERFORM 4000-RETURN-TRANS-PARA
+                 ELSE
+                    MOVE 'INVALID USER ID OR PASSWORD' TO LOGNMSGO
+                    PERFORM 1000-SEND-LOGIN-PARA
+                    MOVE 'LOGN' TO WS-DATA
+                    PERFORM 4000-RETURN-TRANS-PARA
+                 END-IF
+              WHEN 100
+                 MOVE 'INVALID USER ID OR PASSWORD' TO LOGNMSGO
+                 PERFORM 1000-SEND-LOGIN-PARA
+                 MOVE 'LOGN' TO WS-DATA
+                 PERFORM 4000-RETURN-TRANS-PARA
+              WHEN OTHER
+                 MOVE SQLCODE TO WS-SQLCODE
+                 STRING 'SQL ERROR ' DELIMITED BY SIZE
+                        WS-SQLCODE   DELIMITED BY SIZE
+                        INTO LOGNMSGO
+                 PERFORM 1000-SEND-LOGIN-PARA
+                 MOVE 'LOGN' TO WS-DATA
+                 PERFORM 4000-RETURN-TRANS-PARA
+            END-EVALUATE.
+      *
+       4800-CHECK-RECOVERY-PARA.
+      *    LOOKS FOR A RECOVERY RECORD LEFT BY A20PGM4/5/6 FOR THIS
+      *    TERMINAL - IF THE LAST ORDER-ENTRY TASK ABENDED BEFORE IT
+      *    GOT BACK TO A RETURN TRANSID, ITS LAST SNAPSHOT IS STILL ON
+      *    THE TS QUEUE. CARRY IT FORWARD IN WS-COMM SO DFHPF11 ON THE
+      *    MENU CAN RESUME IT INSTEAD OF THE CLERK RE-KEYING THE ORDER.
+           MOVE 'RCVR'   TO WS-RCVR-QNAME(1:4)
+           MOVE EIBTRMID TO WS-RCVR-QNAME(5:4)
+           MOVE SPACES   TO WS-RECOVERY-REC
+           EXEC CICS
+               READQ TS
+               QUEUE(WS-RCVR-QNAME)
+               INTO(WS-RECOVERY-REC)
+               LENGTH(LENGTH OF WS-RECOVERY-REC)
+               RESP(WS-RESP)
+           END-EXEC
+           EVALUATE WS-RESP
+             WHEN 0
+                MOVE RCVR-PROGRAM  TO WS-RESUME-PGM
+                MOVE RCVR-COMMAREA TO WS-RESUME-COMM
+                MOVE 'INCOMPLETE ORDER FOUND - PF11 TO RESUME' TO
+                     PROMSO
+             WHEN OTHER
+                MOVE SPACES TO WS-RESUME-PGM
+                MOVE SPACES TO WS-RESUME-COMM
+           END-EVALUATE.
+       9100-LOG-KEY-ERROR-PARA.
+      *    RECORDS EVERY "INVALID KEY PRESSED"/"ENTER VALID KEY" EVENT
+      *    SO TRAINING CAN SEE WHICH SCREENS/TERMINALS GENERATE THE
+      *    MOST MIS-KEYS INSTEAD OF THE MESSAGE JUST FLASHING AND
+      *    DISAPPEARING.
+           PERFORM 1000-GET-DATE
+           MOVE EIBTRNID TO TRAN-ID-TEXT
+           MOVE LENGTH OF EIBTRNID TO TRAN-ID-LEN
+           MOVE EIBTRMID TO TERMINAL-ID-TEXT
+           MOVE LENGTH OF EIBTRMID TO TERMINAL-ID-LEN
+           MOVE 'A20PGM1' TO PROGRAM-NAME-TEXT
+           MOVE LENGTH OF 'A20PGM1' TO PROGRAM-NAME-LEN
+           MOVE WS-KEY-ERR-MSG TO KEY-MSG-TEXT
+           MOVE LENGTH OF WS-KEY-ERR-MSG TO KEY-MSG-LEN
+           MOVE WS-DATE TO LOG-DATE
+           MOVE WS-TIME TO LOG-TIME
+           EXEC SQL
+               INSERT INTO KEY_ERROR_LOG VALUES(
+                      :TRAN-ID,
+                      :TERMINAL-ID,
+                      :PROGRAM-NAME,
+                      :KEY-MSG,
+                      :LOG-DATE,
+                      :LOG-TIME)
+           END-EXEC.
+       1100-KEY-CHECK-MENU-PARA.
             EVALUATE EIBAID                            
               WHEN DFHENTER                              
                   PERFORM 2000-RECV-PARA             
@@ -82,7 +238,39 @@
               WHEN DFHPF6
                   EXEC CICS
                       XCTL PROGRAM('A20PGM7')
-                  END-EXEC 
+                  END-EXEC
+              WHEN DFHPF7
+                  EXEC CICS
+                      XCTL PROGRAM('A20PGM8')
+                  END-EXEC
+              WHEN DFHPF8
+                  EXEC CICS
+                      XCTL PROGRAM('A20PGM9')
+                  END-EXEC
+              WHEN DFHPF9
+                  EXEC CICS
+                      XCTL PROGRAM('A20PGM10')
+                  END-EXEC
+              WHEN DFHPF10
+                  EXEC CICS
+                      XCTL PROGRAM('A20PGM18')
+                  END-EXEC
+              WHEN DFHPF12
+                  EXEC CICS
+                      XCTL PROGRAM('A20PGM21')
+                  END-EXEC
+              WHEN DFHPF11
+                IF WS-RESUME-PGM = SPACES
+                   MOVE 'NO INCOMPLETE ORDER TO RESUME' TO PROMSO
+                   PERFORM 1000-SEND-PARA
+                   PERFORM 4000-RETURN-TRANS-PARA
+                ELSE
+                   EXEC CICS
+                       XCTL PROGRAM(WS-RESUME-PGM)
+                       COMMAREA(WS-RESUME-COMM)
+                       LENGTH(LENGTH OF WS-RESUME-COMM)
+                   END-EXEC
+                END-IF
               WHEN DFHPF3
                 MOVE 'LOW-VALUES' TO PRODINO
                 MOVE 'YOU ARE LOGGED OUT' TO PROMSO   
@@ -92,11 +280,13 @@
                 MOVE 'LOW-VALUES' TO PRODINO
                 PERFORM 1000-SEND-MENU-PARA            
                 PERFORM 9999-RETURN-TRANS-PARA                  
-              WHEN OTHER                               
-                MOVE 'INVALID KEY PRESSED' TO PROMSO  
-                PERFORM 1000-SEND-PARA            
-                PERFORM 4000-RETURN-TRANS-PARA         
-            END-EVALUATE.                              
+              WHEN OTHER
+                MOVE 'INVALID KEY PRESSED' TO PROMSO
+                MOVE 'INVALID KEY PRESSED' TO WS-KEY-ERR-MSG
+                PERFORM 9100-LOG-KEY-ERROR-PARA
+                PERFORM 1000-SEND-PARA
+                PERFORM 4000-RETURN-TRANS-PARA
+            END-EVALUATE.
        4000-RETURN-TRANS-PARA.                         
             EXEC CICS                                  
                  RETURN                                
