@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    A20PGM11.
+      *OVERNIGHT BATCH JOB - DAILY SALES SUMMARY OFF ORDER1/
+      *ORDER_DETAIL1, ROLLED UP BY ORDER_DATE AND PRODUCT_CODE.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE ORD1
+           END-EXEC.
+           EXEC SQL
+             INCLUDE ORDDET1
+           END-EXEC.
+       77 WS-SQLCODE       PIC -9(04).
+       01 WS-SUM-DATE      PIC X(10).
+       01 WS-SUM-QTY       PIC S9(7) USAGE COMP-3.
+       01 WS-SUM-AMT       PIC S9(9)V9(2) USAGE COMP-3.
+       01 WS-QTY-DISP      PIC ZZZZZ9.
+       01 WS-AMT-DISP      PIC ZZZZZZZ9.99.
+       01 WS-GRAND-QTY     PIC S9(9) USAGE COMP-3 VALUE 0.
+       01 WS-GRAND-AMT     PIC S9(11)V9(2) USAGE COMP-3 VALUE 0.
+       01 WS-GRAND-QTY-DISP PIC ZZZZZZZZ9.
+       01 WS-GRAND-AMT-DISP PIC ZZZZZZZZZ9.99.
+       01 WS-REPORT-LINE   PIC X(60).
+       01 WS-EOF-SW        PIC X VALUE 'N'.
+          88 WS-EOF              VALUE 'Y'.
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-OPEN-CURSOR-PARA
+           DISPLAY 'DAILY SALES SUMMARY REPORT'
+           DISPLAY 'ORDER DATE  PRODUCT   QUANTITY       AMOUNT'
+           PERFORM UNTIL WS-EOF
+              PERFORM 2000-FETCH-PARA
+              IF NOT WS-EOF
+                 PERFORM 3000-PRINT-LINE-PARA
+              END-IF
+           END-PERFORM
+           PERFORM 4000-CLOSE-CURSOR-PARA
+           MOVE WS-GRAND-QTY TO WS-GRAND-QTY-DISP
+           MOVE WS-GRAND-AMT TO WS-GRAND-AMT-DISP
+           DISPLAY 'GRAND TOTAL QUANTITY: ' WS-GRAND-QTY-DISP
+           DISPLAY 'GRAND TOTAL AMOUNT:   ' WS-GRAND-AMT-DISP
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
+       1000-OPEN-CURSOR-PARA.
+           EXEC SQL
+               DECLARE SALESUM-CUR CURSOR FOR
+               SELECT H.ORDER_DATE, D.PRODUCT_CODE,
+                      SUM(D.QUANTITY), SUM(D.LINE_AMOUNT)
+               FROM ORDER1 H, ORDER_DETAIL1 D
+               WHERE H.ORDER_ID = D.ORDER_ID
+               GROUP BY H.ORDER_DATE, D.PRODUCT_CODE
+               ORDER BY H.ORDER_DATE, D.PRODUCT_CODE
+           END-EXEC
+           EXEC SQL
+               OPEN SALESUM-CUR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR OPENING CURSOR, SQLCODE= ' SQLCODE
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+       2000-FETCH-PARA.
+           EXEC SQL
+               FETCH SALESUM-CUR
+               INTO :WS-SUM-DATE, :DCLORDER-DETAIL.PRODUCT-CODE,
+                    :WS-SUM-QTY, :WS-SUM-AMT
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 100
+                 MOVE 'Y' TO WS-EOF-SW
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'ERROR FETCHING, SQLCODE= ' SQLCODE
+                 MOVE 'Y' TO WS-EOF-SW
+           END-EVALUATE.
+       3000-PRINT-LINE-PARA.
+           MOVE WS-SUM-QTY TO WS-QTY-DISP
+           MOVE WS-SUM-AMT TO WS-AMT-DISP
+           STRING WS-SUM-DATE DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  PRODUCT-CODE-TEXT OF DCLORDER-DETAIL
+                     (1:PRODUCT-CODE-LEN OF DCLORDER-DETAIL)
+                     DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  WS-QTY-DISP DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  WS-AMT-DISP DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           DISPLAY WS-REPORT-LINE
+           ADD WS-SUM-QTY TO WS-GRAND-QTY
+           ADD WS-SUM-AMT TO WS-GRAND-AMT.
+       4000-CLOSE-CURSOR-PARA.
+           EXEC SQL
+               CLOSE SALESUM-CUR
+           END-EXEC.
