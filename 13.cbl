@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    A20PGM13.
+      *BATCH PRODUCT CATALOG REPORT GROUPED/SUBTOTALED BY
+      *PRODUCT_CATEGORY. ORDERS PRODUCT1 BY CATEGORY THEN CODE AND
+      *USES CONTROL-BREAK LOGIC TO PRINT A SUBTOTAL LINE EVERY TIME
+      *THE CATEGORY CHANGES.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE PROD1
+           END-EXEC.
+       01 WS-PRICE-DISP        PIC ZZZZ9.99.
+       01 WS-SUB-COUNT         PIC 9(05) USAGE COMP-3 VALUE 0.
+       01 WS-SUB-COUNT-DISP    PIC ZZZZ9.
+       01 WS-SUB-VALUE         PIC S9(9)V9(2) USAGE COMP-3 VALUE 0.
+       01 WS-SUB-VALUE-DISP    PIC ZZZZZZ9.99.
+       01 WS-GRAND-COUNT       PIC 9(05) USAGE COMP-3 VALUE 0.
+       01 WS-GRAND-COUNT-DISP  PIC ZZZZ9.
+       01 WS-CUR-CATEGORY      PIC X(15) VALUE SPACES.
+       01 WS-FIRST-ROW-SW      PIC X VALUE 'Y'.
+          88 WS-FIRST-ROW            VALUE 'Y'.
+       01 WS-REPORT-LINE       PIC X(60).
+       01 WS-EOF-SW            PIC X VALUE 'N'.
+          88 WS-EOF                  VALUE 'Y'.
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-OPEN-CURSOR-PARA
+           DISPLAY 'PRODUCT CATALOG BY CATEGORY'
+           DISPLAY 'CATEGORY         CODE    NAME                 PRICE'
+           PERFORM UNTIL WS-EOF
+              PERFORM 2000-FETCH-PARA
+              IF NOT WS-EOF
+                 PERFORM 3000-PROCESS-ROW-PARA
+              END-IF
+           END-PERFORM
+           IF NOT WS-FIRST-ROW
+              PERFORM 3500-PRINT-SUBTOTAL-PARA
+           END-IF
+           PERFORM 4000-CLOSE-CURSOR-PARA
+           MOVE WS-GRAND-COUNT TO WS-GRAND-COUNT-DISP
+           DISPLAY 'TOTAL PRODUCTS ON CATALOG: ' WS-GRAND-COUNT-DISP
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
+       1000-OPEN-CURSOR-PARA.
+           EXEC SQL
+               DECLARE CATALOG-CUR CURSOR FOR
+               SELECT PRODUCT_CATEGORY, PRODUCT_CODE, PRODUCT_NAME,
+                      PRODUCT_PRICE
+               FROM PRODUCT1
+               ORDER BY PRODUCT_CATEGORY, PRODUCT_CODE
+           END-EXEC
+           EXEC SQL
+               OPEN CATALOG-CUR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR OPENING CURSOR, SQLCODE= ' SQLCODE
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+       2000-FETCH-PARA.
+           EXEC SQL
+               FETCH CATALOG-CUR
+               INTO :DCLPRODUCT1.PRODUCT-CATEGORY,
+                    :DCLPRODUCT1.PRODUCT-CODE,
+                    :DCLPRODUCT1.PRODUCT-NAME,
+                    :PRODUCT-PRICE OF DCLPRODUCT1
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 100
+                 MOVE 'Y' TO WS-EOF-SW
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'ERROR FETCHING, SQLCODE= ' SQLCODE
+                 MOVE 'Y' TO WS-EOF-SW
+           END-EVALUATE.
+       3000-PROCESS-ROW-PARA.
+           IF WS-FIRST-ROW
+              MOVE PRODUCT-CATEGORY-TEXT OF DCLPRODUCT1
+                   TO WS-CUR-CATEGORY
+              MOVE 'N' TO WS-FIRST-ROW-SW
+           ELSE
+              IF PRODUCT-CATEGORY-TEXT OF DCLPRODUCT1 NOT = WS-CUR-CATEGORY
+                 PERFORM 3500-PRINT-SUBTOTAL-PARA
+                 MOVE PRODUCT-CATEGORY-TEXT OF DCLPRODUCT1
+                      TO WS-CUR-CATEGORY
+              END-IF
+           END-IF
+           MOVE PRODUCT-PRICE OF DCLPRODUCT1 TO WS-PRICE-DISP
+           STRING PRODUCT-CATEGORY-TEXT OF DCLPRODUCT1
+                     (1:PRODUCT-CATEGORY-LEN OF DCLPRODUCT1)
+                     DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  PRODUCT-CODE-TEXT OF DCLPRODUCT1
+                     (1:PRODUCT-CODE-LEN OF DCLPRODUCT1)
+                     DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  PRODUCT-NAME-TEXT OF DCLPRODUCT1
+                     (1:PRODUCT-NAME-LEN OF DCLPRODUCT1)
+                     DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  WS-PRICE-DISP DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           DISPLAY WS-REPORT-LINE
+           ADD 1 TO WS-SUB-COUNT
+           ADD 1 TO WS-GRAND-COUNT
+           ADD PRODUCT-PRICE OF DCLPRODUCT1 TO WS-SUB-VALUE.
+       3500-PRINT-SUBTOTAL-PARA.
+           MOVE WS-SUB-COUNT TO WS-SUB-COUNT-DISP
+           MOVE WS-SUB-VALUE TO WS-SUB-VALUE-DISP
+           DISPLAY '  SUBTOTAL ' WS-CUR-CATEGORY ' COUNT='
+                   WS-SUB-COUNT-DISP ' VALUE=' WS-SUB-VALUE-DISP
+           MOVE 0 TO WS-SUB-COUNT
+           MOVE 0 TO WS-SUB-VALUE.
+       4000-CLOSE-CURSOR-PARA.
+           EXEC SQL
+               CLOSE CATALOG-CUR
+           END-EXEC.
