@@ -11,70 +11,144 @@
              INCLUDE SQLCA                         
            END-EXEC.                               
       *                                            
-           EXEC SQL                                
-             INCLUDE ORD1                           
-           END-EXEC.                               
-           EXEC SQL                                             
-             INCLUDE PROD1                                     
-           END-EXEC. 
-           EXEC SQL                                             
-             INCLUDE CUS1                                     
-           END-EXEC. 
-       77 WS-ABS-TIME     PIC S9(15) COMP.                      
-       77 WS-SEP          PIC X(01) VALUE '-'.                  
-       77 WS-TSEP         PIC X(01) VALUE ':'.                  
-       77 WS-SQLCODE      PIC -9(04).                           
-       01 WS-TOTAL-AMOUNT PIC S9(10)V9(2) COMP-3.                       
-       77 WS-PRICE        PIC S9(04)V9(2) COMP-3.                       
-       01 WS-STATUS       PIC X(10) VALUE 'CONFIRMED'.          
-       01 WS-MAP-NUM       PIC 9(08)V9(02).                      
-      *                                                         
-       01 WS-FILL-COMMS      PIC X(10) VALUE 'COMM START'.      
-      *                                                         
-       01 WS-COMM.                                              
-         05 WS-DATA          PIC X(10).                         
-         05 WS-DATE          PIC X(10).                         
-         05 WS-TIME          PIC X(08).                                     
-         05 WS-QUANTITY      PIC 9(03).                   
+           EXEC SQL
+             INCLUDE ORD1
+           END-EXEC.
+           EXEC SQL
+             INCLUDE ORDDET1
+           END-EXEC.
+           EXEC SQL
+             INCLUDE PROD1
+           END-EXEC.
+           EXEC SQL
+             INCLUDE CUS1
+           END-EXEC.
+           EXEC SQL
+             INCLUDE ORDCTL1
+           END-EXEC.
+           EXEC SQL
+             INCLUDE TAXCFG1
+           END-EXEC.
+           EXEC SQL
+             INCLUDE STKMV1
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE KEYERR1
+           END-EXEC.
+       COPY RECOV1.
+       77 WS-RCVR-QNAME   PIC X(08).
+       77 WS-RESP         PIC S9(8) COMP.
+       77 WS-ABS-TIME     PIC S9(15) COMP.
+       77 WS-SEP          PIC X(01) VALUE '-'.
+       77 WS-TSEP         PIC X(01) VALUE ':'.
+       77 WS-SQLCODE      PIC -9(04).
+       77 WS-KEY-ERR-MSG  PIC X(40).
+       01 WS-TOTAL-AMOUNT PIC S9(10)V9(2) COMP-3.
+       77 WS-PRICE        PIC S9(04)V9(2) COMP-3.
+       77 WS-LINE-AMOUNT  PIC S9(08)V9(2) COMP-3.
+       77 WS-SUBTOTAL     PIC S9(10)V9(2) COMP-3.
+       77 WS-DISCOUNT-AMT PIC S9(10)V9(2) COMP-3.
+       77 WS-TAX-AMT      PIC S9(10)V9(2) COMP-3.
+       01 WS-STATUS       PIC X(10) VALUE 'CONFIRMED'.
+       01 WS-MAP-NUM       PIC 9(08)V9(02).
+       01 WS-LINE-IX        PIC 9(01).
+       01 WS-STOCK-OK-SW    PIC X(01) VALUE 'Y'.
+       01 WS-STOCK-FAIL-SW  PIC X(01) VALUE 'N'.
+          88 WS-STOCK-FAIL        VALUE 'Y'.
+      *
+       01 WS-FILL-COMMS      PIC X(10) VALUE 'COMM START'.
+      *
+       01 WS-COMM.
+         05 WS-DATA          PIC X(10).
+         05 WS-DATE          PIC X(10).
+         05 WS-TIME          PIC X(08).
+         05 WS-QUANTITY      PIC 9(03).
          05 WS-PROCODE       PIC X(6).
-         05 WS-CUSTID        PIC X(6).                    
-       01 WS-FILL-COMME      PIC X(10) VALUE 'COMM ENDS'.                                            
-       01 WS-ORD-ID          PIC X(06).                   
-       01 WS-MAX-ID          PIC X(06).                   
-       01 WS-MAX-NUM         PIC 9(05).                   
-       01 WS-MAX-NUM-FORMATTED  PIC ZZZZZZ.               
-       01 WS-ORDER-DATE      PIC X(10).                   
-       01 WS-NUM             PIC 9(03).                   
-       01 WS-DATE-FORMATTED  PIC X(10).                   
-       01 WS-DATE1           PIC X(10).                   
-       LINKAGE SECTION.                                   
-       01 DFHCOMMAREA.                                    
-          05 LK-COMM.                                  
-            10 LK-DATA          PIC X(10).             
-            10 LK-DATE          PIC X(10).             
-            10 LK-TIME          PIC X(08).                             
-            10 LK-QUANTITY      PIC 9(03).                
-            10 LK-PROCODE       PIC X(6).                 
-            10 LK-CUSTID        PIC X(6).          
+         05 WS-CUSTID        PIC X(6).
+         05 WS-NUM-LINES     PIC 9(01).
+         05 WS-LINE-TAB OCCURS 5 TIMES.
+            10 WS-LN-PROCODE  PIC X(06).
+            10 WS-LN-QUANTITY PIC 9(03).
+       01 WS-FILL-COMME      PIC X(10) VALUE 'COMM ENDS'.
+       01 WS-ORD-ID          PIC X(06).
+       01 WS-MAX-ID          PIC X(06).
+       01 WS-MAX-NUM         PIC 9(05).
+       01 WS-MAX-NUM-FORMATTED  PIC ZZZZZZ.
+       01 WS-ORDER-DATE      PIC X(10).
+       01 WS-NUM             PIC 9(03).
+       01 WS-DATE-FORMATTED  PIC X(10).
+       01 WS-DATE1           PIC X(10).
+       01 WS-RECEIPT-LINE    PIC X(80).
+       01 WS-RCPT-QTY-DISP   PIC ZZ9.
+       01 WS-RCPT-AMT-DISP   PIC ZZZZZ9.99.
+       01 WS-AVAILABLE-CREDIT PIC S9(8)V9(2) COMP-3.
+       01 WS-CREDIT-OK-SW     PIC X(01) VALUE 'Y'.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          05 LK-COMM.
+            10 LK-DATA          PIC X(10).
+            10 LK-DATE          PIC X(10).
+            10 LK-TIME          PIC X(08).
+            10 LK-QUANTITY      PIC 9(03).
+            10 LK-PROCODE       PIC X(6).
+            10 LK-CUSTID        PIC X(6).
+            10 LK-NUM-LINES     PIC 9(01).
+            10 LK-LINE-TAB OCCURS 5 TIMES.
+               15 LK-LN-PROCODE  PIC X(06).
+               15 LK-LN-QUANTITY PIC 9(03).
       *                                                
        PROCEDURE DIVISION.                             
        0000-MAIN-PARA.                                 
-              IF  EIBTRNID = 'A205'                    
-              MOVE LOW-VALUES TO ORDIN2O             
-              PERFORM 1000-GET-DATE 
+              IF  EIBTRNID = 'A205'
+              MOVE LOW-VALUES TO ORDIN2O
+              PERFORM 1000-GET-DATE
               MOVE WS-DATE1  TO ORDDTE2O
-              MOVE LK-COMM TO WS-COMM                  
-              PERFORM 5050-SET-ORDER-ID-PARA           
-              PERFORM 3000-CALCULATE-AMOUNT                         
-             PERFORM 1000-SEND-SCREEN1-PARA          
-             MOVE 'PLACE' TO WS-DATA                 
-             PERFORM 4000-RETURN-TRANS-PARA          
-           ELSE                                      
-              MOVE LK-COMM TO WS-COMM                
-              PERFORM 1100-KEY-CHECK-MENU-PARA       
-           END-IF.                                   
+              MOVE LK-COMM TO WS-COMM
+              PERFORM 4900-SAVE-RECOVERY-PARA
+              PERFORM 3000-CALCULATE-AMOUNT
+           ELSE
+              MOVE LK-COMM TO WS-COMM
+              PERFORM 4900-SAVE-RECOVERY-PARA
+              PERFORM 1100-KEY-CHECK-MENU-PARA
+           END-IF.
+       4900-SAVE-RECOVERY-PARA.
+      *    SNAPSHOTS THE IN-FLIGHT ORDER TO A PER-TERMINAL TS QUEUE
+      *    EVERY TIME THIS PROGRAM PICKS UP THE COMMAREA, SO A TASK
+      *    ABEND FURTHER DOWN THE A20PGM4/5/6 CHAIN (BEFORE THE NEXT
+      *    RETURN TRANSID) DOESN'T LOSE THE ORDER - A20PGM1 OFFERS TO
+      *    RESUME FROM WHATEVER WAS LAST SAVED HERE. 6665-INSERT-PARA
+      *    CLEARS THIS QUEUE ONCE THE ORDER IS ACTUALLY COMMITTED.
+           MOVE 'RCVR'    TO WS-RCVR-QNAME(1:4)
+           MOVE EIBTRMID  TO WS-RCVR-QNAME(5:4)
+           MOVE 'A20PGM6' TO RCVR-PROGRAM
+           MOVE SPACES    TO RCVR-COMMAREA
+           MOVE WS-COMM   TO RCVR-COMMAREA
+           EXEC CICS
+               DELETEQ TS
+               QUEUE(WS-RCVR-QNAME)
+               RESP(WS-RESP)
+           END-EXEC
+           EXEC CICS
+               WRITEQ TS
+               QUEUE(WS-RCVR-QNAME)
+               FROM(WS-RECOVERY-REC)
+               LENGTH(LENGTH OF WS-RECOVERY-REC)
+           END-EXEC.
+       4950-CLEAR-RECOVERY-PARA.
+      *    THE ORDER MADE IT INTO ORDER1/ORDER_DETAIL1 - THERE IS
+      *    NOTHING LEFT TO RESUME, SO DROP THE PER-TERMINAL RECOVERY
+      *    QUEUE RATHER THAN LEAVING A STALE ENTRY FOR A20PGM1 TO
+      *    OFFER BACK ON THE NEXT SIGN-ON.
+           MOVE 'RCVR'   TO WS-RCVR-QNAME(1:4)
+           MOVE EIBTRMID TO WS-RCVR-QNAME(5:4)
+           EXEC CICS
+               DELETEQ TS
+               QUEUE(WS-RCVR-QNAME)
+               RESP(WS-RESP)
+           END-EXEC.
      *                                               
-      1000-GET-DATE.                                 
+       1000-GET-DATE.
            EXEC CICS                                 
                ASKTIME                               
                ABSTIME(WS-ABS-TIME)                  
@@ -103,125 +177,393 @@
             END-EXEC.                                       
        1100-KEY-CHECK-MENU-PARA.                            
             EVALUATE EIBAID 
-              WHEN DFHPF2                                    
-               PERFORM  2000-RECV-SCREEN1-PARA 
+              WHEN DFHPF2
+               PERFORM  2000-RECV-SCREEN1-PARA
+               PERFORM  5050-SET-ORDER-ID-PARA
                PERFORM  6666-INSERT-PARA
               WHEN DFHPF4
+                  PERFORM 4950-CLEAR-RECOVERY-PARA
                   EXEC CICS
                       XCTL PROGRAM('A20PGM1')
                   END-EXEC
-              WHEN DFHPF3                                   
-               MOVE LOW-VALUES TO ORDIN2O                    
-               MOVE 'YOU ARE LOGGED OUT' TO ORDMSG5O         
-               PERFORM 1000-SEND-SCREEN1-PARA               
-               PERFORM 9999-RETURN-PARA                                 
-              WHEN DFHPF5                               
-               MOVE LOW-VALUES TO ORDIN2O               
-               PERFORM 1000-SEND-SCREEN1-PARA           
-               PERFORM 4000-RETURN-TRANS-PARA           
-              WHEN OTHER                                
-               PERFORM 2000-RECV-SCREEN1-PARA           
-               MOVE 'INVALID KEY PRESSED' TO ORDMSG5O   
-               PERFORM 1000-SEND-SCREEN1-PARA           
-               PERFORM 4000-RETURN-TRANS-PARA           
-            END-EVALUATE.                               
+              WHEN DFHPF3
+               PERFORM 4950-CLEAR-RECOVERY-PARA
+               MOVE LOW-VALUES TO ORDIN2O
+               MOVE 'YOU ARE LOGGED OUT' TO ORDMSG5O
+               PERFORM 1000-SEND-SCREEN1-PARA
+               PERFORM 9999-RETURN-PARA
+              WHEN DFHPF5
+               MOVE LOW-VALUES TO ORDIN2O
+               PERFORM 1000-SEND-SCREEN1-PARA
+               PERFORM 4000-RETURN-TRANS-PARA
+              WHEN DFHPF11
+      *    AN XCTL DOES NOT RESET EIBAID, SO A CLERK WHO PRESSED PF11
+      *    ON THE MENU TO RESUME AN ORDER STILL SHOWS UP HERE AS
+      *    DFHPF11 THE FIRST TIME THIS TASK REACHES THIS PARAGRAPH -
+      *    REDISPLAY THE RESUMED ORDER RATHER THAN FALLING INTO
+      *    WHEN OTHER'S RECEIVE (NO MAP HAS BEEN SENT YET THIS TASK).
+               PERFORM 1000-GET-DATE
+               MOVE 'ORDER RESUMED - REVIEW AND PF2 TO CONFIRM' TO
+                    ORDMSG5O
+               PERFORM 3000-CALCULATE-AMOUNT
+              WHEN OTHER
+               PERFORM 2000-RECV-SCREEN1-PARA
+               MOVE 'INVALID KEY PRESSED' TO ORDMSG5O
+               MOVE 'INVALID KEY PRESSED' TO WS-KEY-ERR-MSG
+               PERFORM 9100-LOG-KEY-ERROR-PARA
+               PERFORM 1000-SEND-SCREEN1-PARA
+               PERFORM 4000-RETURN-TRANS-PARA
+            END-EVALUATE.
+       9100-LOG-KEY-ERROR-PARA.
+           PERFORM 1000-GET-DATE
+           MOVE EIBTRNID TO TRAN-ID-TEXT
+           MOVE LENGTH OF EIBTRNID TO TRAN-ID-LEN
+           MOVE EIBTRMID TO TERMINAL-ID-TEXT
+           MOVE LENGTH OF EIBTRMID TO TERMINAL-ID-LEN
+           MOVE 'A20PGM6' TO PROGRAM-NAME-TEXT
+           MOVE LENGTH OF 'A20PGM6' TO PROGRAM-NAME-LEN
+           MOVE WS-KEY-ERR-MSG TO KEY-MSG-TEXT
+           MOVE LENGTH OF WS-KEY-ERR-MSG TO KEY-MSG-LEN
+           MOVE WS-DATE TO LOG-DATE
+           MOVE WS-TIME TO LOG-TIME
+           EXEC SQL
+               INSERT INTO KEY_ERROR_LOG VALUES(
+                      :TRAN-ID,
+                      :TERMINAL-ID,
+                      :PROGRAM-NAME,
+                      :KEY-MSG,
+                      :LOG-DATE,
+                      :LOG-TIME)
+           END-EXEC.
        4000-RETURN-TRANS-PARA.                          
             EXEC CICS                                   
                  RETURN                                 
                  TRANSID('A206')                                      
                  COMMAREA(WS-COMM)                                    
             END-EXEC.                                                                                       
-       5050-SET-ORDER-ID-PARA.                                        
-            EXEC SQL                                                  
-               SELECT MAX(ORDER_ID) INTO :ORDER-ID                    
-               FROM ORDER1                                            
-            END-EXEC.                                                 
-           IF SQLCODE = 0                                             
-              MOVE ORDER-ID-TEXT(1:ORDER-ID-LEN) TO WS-MAX-ID         
-              COMPUTE WS-MAX-NUM = FUNCTION NUMVAL(ORDER-ID-TEXT(2:5))
-              ADD 1 TO WS-MAX-NUM                                     
-           STRING 'O'  DELIMITED BY SIZE                              
-                WS-MAX-NUM DELIMITED BY SIZE                           
-                    INTO WS-ORD-ID                                   
-           MOVE WS-ORDER-ID TO ORDIDO                                  
-           END-IF.                                                     
-       3000-CALCULATE-AMOUNT.                                          
-           MOVE WS-PROCODE  TO PRODUCT-CODE-TEXT OF DCLPRODUCT1               
-           MOVE LENGTH OF WS-PROCODE TO PRODUCT-CODE-LEN  OF DCLPRODUCT1      
-           EXEC SQL                                                    
-               SELECT PRODUCT_CODE,                               
-                      PRODUCT_PRICE                                       
-               INTO :DCLPRODUCT1.PRODUCT-CODE,                             
-                    :PRODUCT-PRICE                                        
-               FROM PRODUCT1                                            
-               WHERE PRODUCT_CODE = :DCLPRODUCT1.PRODUCT-CODE                 
-           END-EXEC.
-           MOVE SQLCODE TO WS-SQLCODE
-           EVALUATE SQLCODE
-           WHEN 0
-            MOVE PRODUCT-PRICE TO WS-PRICE
-            MULTIPLY WS-PRICE  BY WS-QUANTITY GIVING WS-TOTAL-AMOUNT
-            MOVE WS-TOTAL-AMOUNT TO ORDAMTO
-            PERFORM 1000-SEND-SCREEN1-PARA
-            PERFORM 4000-RETURN-TRANS-PARA
-           WHEN 100 
-             MOVE 0 TO WS-TOTAL-AMOUNT
-           WHEN OTHER
-             MOVE WS-SQLCODE TO ORDMSG5O
-             PERFORM 1000-SEND-SCREEN1-PARA
-             PERFORM 4000-RETURN-TRANS-PARA
-           END-EVALUATE.                       
-       6666-INSERT-PARA.                                             
-           COMPUTE WS-MAP-NUM = FUNCTION NUMVAL-C(ORDAMTI)           
-           MOVE ORDIDI  TO ORDER-ID-TEXT                         
-           MOVE LENGTH OF ORDER-ID-TEXT TO ORDER-ID-LEN                
-           MOVE WS-CUSTID TO CUSTOMER-ID-TEXT OF DCLORDER1                              
+       5050-SET-ORDER-ID-PARA.
+      *    SERIALIZED ORDER NUMBERING - THE UPDATE BELOW TAKES AN
+      *    EXCLUSIVE LOCK ON THE SINGLE ORDER_CONTROL ROW UNTIL THIS
+      *    UNIT OF WORK SYNCPOINTS, SO TWO CLERKS ENTERING ORDERS AT
+      *    THE SAME INSTANT CANNOT BE HANDED THE SAME ORDER_ID (THE
+      *    OLD SELECT MAX(ORDER_ID)+1 LOGIC COULD RACE AND COLLIDE).
+      *    CALLED ONLY FROM THE PF2-CONFIRM PATH, NOT WHEN THE CONFIRM
+      *    SCREEN IS FIRST DISPLAYED - THIS NUMBER IS ACTUALLY
+      *    CONSUMED HERE, SO A CLERK WHO BACKS OUT OF THE CONFIRM
+      *    SCREEN (PF4/PF3/PF5) OR NEVER RESUMES AN ABENDED ORDER
+      *    NEVER BURNS AN ORDER_ID THAT NO ROW EVER USES.
+           MOVE 'ORDER' TO CONTROL-ID-TEXT
+           MOVE LENGTH OF 'ORDER' TO CONTROL-ID-LEN
+           EXEC SQL
+               UPDATE ORDER_CONTROL
+                  SET NEXT_ORDER_NUM = NEXT_ORDER_NUM + 1
+                WHERE CONTROL_ID = :CONTROL-ID
+           END-EXEC
+           EXEC SQL
+               SELECT NEXT_ORDER_NUM INTO :NEXT-ORDER-NUM
+                 FROM ORDER_CONTROL
+                WHERE CONTROL_ID = :CONTROL-ID
+           END-EXEC
+           MOVE NEXT-ORDER-NUM TO WS-MAX-NUM
+           STRING 'O' DELIMITED BY SIZE
+                  WS-MAX-NUM DELIMITED BY SIZE
+                  INTO WS-ORD-ID
+           MOVE WS-ORD-ID TO ORDIDO.
+       3000-CALCULATE-AMOUNT.
+      *    LOOPS ACROSS EVERY PRODUCT LINE A20PGM5 ACCUMULATED SO ONE
+      *    ORDER CAN CARRY SEVERAL PRODUCT LINES AND ONE TOTAL.
+           MOVE 0 TO WS-SUBTOTAL
+           PERFORM VARYING WS-LINE-IX FROM 1 BY 1
+                   UNTIL WS-LINE-IX > WS-NUM-LINES
+              MOVE WS-LN-PROCODE(WS-LINE-IX) TO
+                   PRODUCT-CODE-TEXT OF DCLPRODUCT1
+              MOVE LENGTH OF WS-LN-PROCODE(WS-LINE-IX) TO
+                   PRODUCT-CODE-LEN OF DCLPRODUCT1
+              EXEC SQL
+                  SELECT PRODUCT_PRICE
+                   INTO :PRODUCT-PRICE
+                   FROM PRODUCT1
+                   WHERE PRODUCT_CODE = :DCLPRODUCT1.PRODUCT-CODE
+              END-EXEC
+              MOVE SQLCODE TO WS-SQLCODE
+              IF SQLCODE = 0
+                 MOVE PRODUCT-PRICE TO WS-PRICE
+                 MULTIPLY WS-PRICE BY WS-LN-QUANTITY(WS-LINE-IX)
+                          GIVING WS-LINE-AMOUNT
+                 ADD WS-LINE-AMOUNT TO WS-SUBTOTAL
+              END-IF
+           END-PERFORM.
+           PERFORM 3050-APPLY-TAX-DISCOUNT-PARA
+           MOVE WS-TOTAL-AMOUNT TO ORDAMTO
+           PERFORM 1000-SEND-SCREEN1-PARA
+           PERFORM 4000-RETURN-TRANS-PARA.
+       3050-APPLY-TAX-DISCOUNT-PARA.
+      *    VOLUME DISCOUNT THEN SALES TAX, BOTH DRIVEN OFF THE SINGLE
+      *    TAX_CONFIG ROW SO RATES CAN CHANGE WITHOUT A RECOMPILE. IF
+      *    THE CONFIG ROW IS MISSING, FALL BACK TO NO TAX/DISCOUNT SO
+      *    ORDER ENTRY NEVER BLOCKS ON A MISSING CONTROL ROW.
+           MOVE 'TAX' TO CONFIG-ID-TEXT
+           MOVE LENGTH OF 'TAX' TO CONFIG-ID-LEN
+           MOVE 0 TO WS-DISCOUNT-AMT
+           MOVE 0 TO WS-TAX-AMT
+           EXEC SQL
+               SELECT TAX_RATE, DISCOUNT_THRESHOLD, DISCOUNT_PCT
+                 INTO :TAX-RATE, :DISCOUNT-THRESHOLD, :DISCOUNT-PCT
+                 FROM TAX_CONFIG
+                WHERE CONFIG_ID = :CONFIG-ID
+           END-EXEC
+           IF SQLCODE = 0
+              IF WS-SUBTOTAL >= DISCOUNT-THRESHOLD
+                 MULTIPLY WS-SUBTOTAL BY DISCOUNT-PCT
+                          GIVING WS-DISCOUNT-AMT
+              END-IF
+              COMPUTE WS-TOTAL-AMOUNT =
+                      WS-SUBTOTAL - WS-DISCOUNT-AMT
+              MULTIPLY WS-TOTAL-AMOUNT BY TAX-RATE GIVING WS-TAX-AMT
+              ADD WS-TAX-AMT TO WS-TOTAL-AMOUNT
+           ELSE
+              MOVE WS-SUBTOTAL TO WS-TOTAL-AMOUNT
+           END-IF.
+       6666-INSERT-PARA.
+      *    A20PGM5 ALREADY BLOCKED EACH LINE AT ENTRY TIME (REQUEST
+      *    004), BUT STOCK CAN MOVE BETWEEN THEN AND NOW SO EVERY LINE
+      *    IS RE-CHECKED HERE BEFORE ANYTHING IS WRITTEN. IF ANY LINE
+      *    IS SHORT, THE WHOLE ORDER IS REJECTED - NO PARTIAL ORDERS.
+           COMPUTE WS-MAP-NUM = FUNCTION NUMVAL-C(ORDAMTI)
+           MOVE 'Y' TO WS-STOCK-OK-SW
+           PERFORM VARYING WS-LINE-IX FROM 1 BY 1
+                   UNTIL WS-LINE-IX > WS-NUM-LINES
+              MOVE WS-LN-PROCODE(WS-LINE-IX) TO
+                   PRODUCT-CODE-TEXT OF DCLPRODUCT1
+              MOVE LENGTH OF WS-LN-PROCODE(WS-LINE-IX) TO
+                   PRODUCT-CODE-LEN OF DCLPRODUCT1
+              EXEC SQL
+                  SELECT STOCK_AVAILABILITY
+                   INTO :STOCK-AVAILABILITY
+                   FROM PRODUCT1
+                   WHERE PRODUCT_CODE = :DCLPRODUCT1.PRODUCT-CODE
+              END-EXEC
+              IF SQLCODE NOT = 0
+                 OR STOCK-AVAILABILITY < WS-LN-QUANTITY(WS-LINE-IX)
+                 MOVE 'N' TO WS-STOCK-OK-SW
+              END-IF
+           END-PERFORM.
+           IF WS-STOCK-OK-SW = 'N'
+              EXEC CICS
+                  SYNCPOINT ROLLBACK
+              END-EXEC
+              PERFORM 4950-CLEAR-RECOVERY-PARA
+              MOVE 'STOCK NOT AVAILABLE - ORDER REJECTED' TO ORDMSG5O
+              PERFORM 1000-SEND-SCREEN1-PARA
+              PERFORM 4000-RETURN-TRANS-PARA
+           END-IF.
+           PERFORM 6665-CHECK-CREDIT-PARA.
+           IF WS-CREDIT-OK-SW = 'N'
+              EXEC CICS
+                  SYNCPOINT ROLLBACK
+              END-EXEC
+              PERFORM 4950-CLEAR-RECOVERY-PARA
+              MOVE 'CREDIT LIMIT EXCEEDED - ORDER REJECTED' TO ORDMSG5O
+              PERFORM 1000-SEND-SCREEN1-PARA
+              PERFORM 4000-RETURN-TRANS-PARA
+           END-IF.
+           MOVE WS-ORD-ID TO ORDER-ID-TEXT OF DCLORDER1
+           MOVE LENGTH OF ORDER-ID-TEXT OF DCLORDER1 TO
+                ORDER-ID-LEN OF DCLORDER1
+           MOVE WS-CUSTID TO CUSTOMER-ID-TEXT OF DCLORDER1
            MOVE LENGTH OF CUSTOMER-ID-TEXT OF DCLORDER1 TO
-           CUSTOMER-ID-LEN OF DCLORDER1
-           MOVE WS-PROCODE TO PRODUCT-CODE-TEXT OF DCLORDER1
-           MOVE LENGTH OF PRODUCT-CODE-TEXT OF DCLORDER1 TO
-           PRODUCT-CODE-LEN OF DCLORDER1
-           MOVE ORDDTE2I TO ORDER-DATE 
-           MOVE WS-QUANTITY TO QUANTITY
+                CUSTOMER-ID-LEN OF DCLORDER1
+           MOVE ORDDTE2I TO ORDER-DATE OF DCLORDER1
            MOVE WS-STATUS TO PROD-STATUS-TEXT OF DCLORDER1
-           MOVE LENGTH OF WS-STATUS OF PROD-STATUS-TEXT OF DCLORDER1
-           MOVE WS-MAP-NUM TO TOTAL-AMOUNT                          
-           EXEC SQL                                                    
-               INSERT INTO ORDER1 VALUES(                              
-                      :ORDER-ID,                                       
-                      :DCLORDER1.CUSTOMER-ID,                                    
-                      :DCLORDER1.PRODUCT-CODE,                            
-                      :ORDER-DATE,                                     
-                      :QUANTITY,                                   
-                      :DCLORDER1.PROD-STATUS,                                     
-                      :TOTAL-AMOUNT)                                   
-           END-EXEC                                                    
-           EVALUATE  SQLCODE                                           
-             WHEN 0                                                    
-                MOVE WS-PROCODE TO PRODUCT-CODE-TEXT OF DCLPRODUCT1          
-                MOVE LENGTH OF WS-PROCODE TO PRODUCT-CODE-LEN  OF DCLPRODUCT1
-                EXEC SQL                                           
-                   UPDATE PRODUCT1                                  
-                   SET STOCK_AVAILABILITY = STOCK_AVAILABILITY - :QUANTITY         
-                   WHERE PRODUCT_CODE = :DCLPRODUCT1.PRODUCT-CODE         
-                END-EXEC                                           
-                IF SQLCODE = 0 THEN                                
-                   MOVE 'ORDER PLACED SUCCESSFULLY' TO ORDMSG5O     
-                ELSE                                               
-                   MOVE  SQLCODE  TO WS-SQLCODE                    
-                   STRING 'UPDATE ERROR' DELIMITED BY SIZE         
-                       WS-SQLCODE     DELIMITED BY SIZE            
-                       INTO  ORDMSG5O                               
-                END-IF                                             
-             WHEN OTHER                                            
-                MOVE  SQLCODE  TO WS-SQLCODE                       
-                STRING 'INSERT ERROR' DELIMITED BY SIZE            
-                       WS-SQLCODE     DELIMITED BY SIZE            
-                       INTO  ORDMSG5O        
-           END-EVALUATE                     
-           PERFORM 1000-SEND-SCREEN1-PARA.  
-           PERFORM  4000-RETURN-TRANS-PARA.               
-       9999-RETURN-PARA.                 
+           MOVE LENGTH OF WS-STATUS TO PROD-STATUS-LEN OF DCLORDER1
+           MOVE WS-MAP-NUM TO TOTAL-AMOUNT OF DCLORDER1
+           EXEC SQL
+               INSERT INTO ORDER1 VALUES(
+                      :DCLORDER1.ORDER-ID,
+                      :DCLORDER1.CUSTOMER-ID,
+                      :DCLORDER1.ORDER-DATE,
+                      :DCLORDER1.PROD-STATUS,
+                      :DCLORDER1.TOTAL-AMOUNT)
+           END-EXEC
+           IF SQLCODE NOT = 0
+              MOVE  SQLCODE  TO WS-SQLCODE
+              STRING 'INSERT ERROR' DELIMITED BY SIZE
+                     WS-SQLCODE     DELIMITED BY SIZE
+                     INTO  ORDMSG5O
+              PERFORM 1000-SEND-SCREEN1-PARA
+              PERFORM 4000-RETURN-TRANS-PARA
+           END-IF.
+           EXEC SQL
+               UPDATE CUSTOMER1
+                   SET OUTSTANDING_BALANCE = OUTSTANDING_BALANCE
+                                              + :WS-MAP-NUM
+                   WHERE CUSTOMER_ID = :DCLORDER1.CUSTOMER-ID
+           END-EXEC.
+           PERFORM 6700-PRINT-RECEIPT-HDR-PARA
+           MOVE 'N' TO WS-STOCK-FAIL-SW
+           PERFORM VARYING WS-LINE-IX FROM 1 BY 1
+                   UNTIL WS-LINE-IX > WS-NUM-LINES OR WS-STOCK-FAIL
+              PERFORM 6670-INSERT-LINE-PARA
+           END-PERFORM.
+           IF WS-STOCK-FAIL
+              EXEC CICS
+                  SYNCPOINT ROLLBACK
+              END-EXEC
+              PERFORM 4950-CLEAR-RECOVERY-PARA
+              MOVE 'STOCK NO LONGER AVAILABLE - ORDER NOT PLACED' TO
+                   ORDMSG5O
+              PERFORM 1000-SEND-SCREEN1-PARA
+              PERFORM 4000-RETURN-TRANS-PARA
+           END-IF
+           PERFORM 6690-PRINT-RECEIPT-TRL-PARA
+           PERFORM 4950-CLEAR-RECOVERY-PARA
+           MOVE 'ORDER PLACED SUCCESSFULLY' TO ORDMSG5O
+           PERFORM 1000-SEND-SCREEN1-PARA.
+           PERFORM  4000-RETURN-TRANS-PARA.
+       6665-CHECK-CREDIT-PARA.
+      *    BLOCKS THE ORDER IF THIS CUSTOMER'S EXISTING OUTSTANDING
+      *    BALANCE PLUS THE NEW ORDER TOTAL WOULD PUT THEM OVER THEIR
+      *    CREDIT LIMIT. OUTSTANDING-BALANCE IS MAINTAINED BELOW, RIGHT
+      *    AFTER THE ORDER1 INSERT SUCCEEDS, SO IT ALWAYS REFLECTS
+      *    EVERY CONFIRMED ORDER TO DATE.
+           MOVE 'Y' TO WS-CREDIT-OK-SW
+           MOVE WS-CUSTID TO CUSTOMER-ID-TEXT OF DCLCUSTOMER1
+           MOVE LENGTH OF WS-CUSTID TO CUSTOMER-ID-LEN OF DCLCUSTOMER1
+           EXEC SQL
+               SELECT OUTSTANDING_BALANCE, CREDIT_LIMIT
+                INTO  :DCLCUSTOMER1.OUTSTANDING-BALANCE,
+                      :DCLCUSTOMER1.CREDIT-LIMIT
+                FROM CUSTOMER1
+                WHERE CUSTOMER_ID = :DCLCUSTOMER1.CUSTOMER-ID
+           END-EXEC
+           IF SQLCODE NOT = 0
+              MOVE 'N' TO WS-CREDIT-OK-SW
+           ELSE
+              COMPUTE WS-AVAILABLE-CREDIT =
+                      CREDIT-LIMIT OF DCLCUSTOMER1
+                      - OUTSTANDING-BALANCE OF DCLCUSTOMER1
+              IF WS-MAP-NUM > WS-AVAILABLE-CREDIT
+                 MOVE 'N' TO WS-CREDIT-OK-SW
+              END-IF
+           END-IF.
+       6670-INSERT-LINE-PARA.
+           MOVE ORDER-ID OF DCLORDER1 TO ORDER-ID OF DCLORDER-DETAIL
+           MOVE WS-LINE-IX TO LINE-NUM
+           MOVE WS-LN-PROCODE(WS-LINE-IX) TO
+                PRODUCT-CODE-TEXT OF DCLORDER-DETAIL
+           MOVE LENGTH OF WS-LN-PROCODE(WS-LINE-IX) TO
+                PRODUCT-CODE-LEN OF DCLORDER-DETAIL
+           MOVE WS-LN-QUANTITY(WS-LINE-IX) TO QUANTITY OF DCLORDER-DETAIL
+           MOVE WS-LN-PROCODE(WS-LINE-IX) TO
+                PRODUCT-CODE-TEXT OF DCLPRODUCT1
+           MOVE LENGTH OF WS-LN-PROCODE(WS-LINE-IX) TO
+                PRODUCT-CODE-LEN OF DCLPRODUCT1
+           EXEC SQL
+               SELECT PRODUCT_PRICE
+                INTO :PRODUCT-PRICE
+                FROM PRODUCT1
+                WHERE PRODUCT_CODE = :DCLPRODUCT1.PRODUCT-CODE
+           END-EXEC
+           MOVE PRODUCT-PRICE TO WS-PRICE
+           MULTIPLY WS-PRICE BY WS-LN-QUANTITY(WS-LINE-IX)
+                    GIVING LINE-AMOUNT OF DCLORDER-DETAIL
+      *    DEDUCT STOCK BEFORE INSERTING THE DETAIL LINE SO A RACE
+      *    THAT DROPS STOCK BELOW THE REQUESTED QUANTITY REJECTS THE
+      *    LINE INSTEAD OF LEAVING ORDER_DETAIL1 WITH A LINE THAT WAS
+      *    NEVER ACTUALLY DEDUCTED FROM PRODUCT1.
+           EXEC SQL
+               UPDATE PRODUCT1
+               SET STOCK_AVAILABILITY = STOCK_AVAILABILITY
+                                         - :QUANTITY OF DCLORDER-DETAIL
+               WHERE PRODUCT_CODE = :DCLPRODUCT1.PRODUCT-CODE
+               AND STOCK_AVAILABILITY >= :QUANTITY OF DCLORDER-DETAIL
+           END-EXEC
+           IF SQLCODE NOT = 0
+              MOVE 'Y' TO WS-STOCK-FAIL-SW
+           ELSE
+              EXEC SQL
+                  INSERT INTO ORDER_DETAIL1 VALUES(
+                         :DCLORDER-DETAIL.ORDER-ID,
+                         :LINE-NUM,
+                         :DCLORDER-DETAIL.PRODUCT-CODE,
+                         :QUANTITY OF DCLORDER-DETAIL,
+                         :LINE-AMOUNT OF DCLORDER-DETAIL)
+              END-EXEC
+              PERFORM 6675-LOG-STOCK-MOVEMENT-PARA
+              PERFORM 6680-PRINT-RECEIPT-LINE-PARA
+           END-IF.
+       6675-LOG-STOCK-MOVEMENT-PARA.
+      *    RECORDS THE STOCK DEDUCTION JUST MADE ABOVE SO THE
+      *    END-OF-DAY RECONCILIATION JOB (A20PGM20) CAN LATER PROVE
+      *    EVERY ORDER_DETAIL1 LINE HAD A MATCHING STOCK DEDUCTION,
+      *    EVEN IF A TRANSACTION ABENDED PARTWAY THROUGH A MULTI-LINE
+      *    ORDER.
+           MOVE ORDER-ID OF DCLORDER-DETAIL TO
+                ORDER-ID OF DCLSTOCK-MOVEMENT
+           MOVE LINE-NUM OF DCLORDER-DETAIL TO
+                LINE-NUM OF DCLSTOCK-MOVEMENT
+           MOVE PRODUCT-CODE OF DCLORDER-DETAIL TO
+                PRODUCT-CODE OF DCLSTOCK-MOVEMENT
+           MOVE QUANTITY OF DCLORDER-DETAIL TO
+                QUANTITY-DEDUCTED OF DCLSTOCK-MOVEMENT
+           MOVE WS-DATE1 TO MOVEMENT-DATE OF DCLSTOCK-MOVEMENT
+           MOVE WS-TIME TO MOVEMENT-TIME OF DCLSTOCK-MOVEMENT
+           EXEC SQL
+               INSERT INTO STOCK_MOVEMENT VALUES(
+                      :DCLSTOCK-MOVEMENT.ORDER-ID,
+                      :LINE-NUM OF DCLSTOCK-MOVEMENT,
+                      :DCLSTOCK-MOVEMENT.PRODUCT-CODE,
+                      :QUANTITY-DEDUCTED OF DCLSTOCK-MOVEMENT,
+                      :MOVEMENT-DATE OF DCLSTOCK-MOVEMENT,
+                      :MOVEMENT-TIME OF DCLSTOCK-MOVEMENT)
+           END-EXEC.
+       6700-PRINT-RECEIPT-HDR-PARA.
+      *    PRINTABLE/EXTRACTABLE CONFIRMATION RECEIPT, WRITTEN TO A
+      *    TRANSIENT DATA QUEUE (PRINTER OR EXTRAPARTITION DATASET
+      *    DEPENDING ON THE TDQ DESTINATION DEFINED IN THE DCT) SO THE
+      *    CLERK HAS SOMETHING TO HAND/FILE BEYOND THE 3270 MESSAGE.
+           STRING 'ORDER CONFIRMATION  ORDER: ' DELIMITED BY SIZE
+                  ORDER-ID-TEXT OF DCLORDER1
+                     (1:ORDER-ID-LEN OF DCLORDER1) DELIMITED BY SIZE
+                  '  CUSTOMER: ' DELIMITED BY SIZE
+                  CUSTOMER-ID-TEXT OF DCLORDER1
+                     (1:CUSTOMER-ID-LEN OF DCLORDER1) DELIMITED BY SIZE
+                  '  DATE: ' DELIMITED BY SIZE
+                  ORDER-DATE OF DCLORDER1 DELIMITED BY SIZE
+                  INTO WS-RECEIPT-LINE
+           EXEC CICS
+               WRITEQ TD QUEUE('RCPT')
+                      FROM(WS-RECEIPT-LINE)
+                      LENGTH(LENGTH OF WS-RECEIPT-LINE)
+           END-EXEC.
+       6680-PRINT-RECEIPT-LINE-PARA.
+           MOVE WS-LN-QUANTITY(WS-LINE-IX) TO WS-RCPT-QTY-DISP
+           MOVE LINE-AMOUNT OF DCLORDER-DETAIL TO WS-RCPT-AMT-DISP
+           STRING '  PRODUCT: ' DELIMITED BY SIZE
+                  PRODUCT-CODE-TEXT OF DCLORDER-DETAIL
+                     (1:PRODUCT-CODE-LEN OF DCLORDER-DETAIL)
+                     DELIMITED BY SIZE
+                  '  QTY: ' DELIMITED BY SIZE
+                  WS-RCPT-QTY-DISP DELIMITED BY SIZE
+                  '  AMOUNT: ' DELIMITED BY SIZE
+                  WS-RCPT-AMT-DISP DELIMITED BY SIZE
+                  INTO WS-RECEIPT-LINE
+           EXEC CICS
+               WRITEQ TD QUEUE('RCPT')
+                      FROM(WS-RECEIPT-LINE)
+                      LENGTH(LENGTH OF WS-RECEIPT-LINE)
+           END-EXEC.
+       6690-PRINT-RECEIPT-TRL-PARA.
+           MOVE WS-TOTAL-AMOUNT TO WS-RCPT-AMT-DISP
+           STRING '  TOTAL AMOUNT: ' DELIMITED BY SIZE
+                  WS-RCPT-AMT-DISP DELIMITED BY SIZE
+                  INTO WS-RECEIPT-LINE
+           EXEC CICS
+               WRITEQ TD QUEUE('RCPT')
+                      FROM(WS-RECEIPT-LINE)
+                      LENGTH(LENGTH OF WS-RECEIPT-LINE)
+           END-EXEC.
+       9999-RETURN-PARA.
             EXEC CICS                    
                  RETURN                  
             END-EXEC.        
