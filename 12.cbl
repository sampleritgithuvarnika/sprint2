@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    A20PGM12.
+      *OVERNIGHT BATCH JOB - LOW-STOCK REORDER LISTING OFF
+      *PRODUCT1.STOCK_AVAILABILITY. ANY ACTIVE PRODUCT AT OR BELOW
+      *WS-REORDER-THRESHOLD IS PRINTED SO PURCHASING CAN REORDER
+      *BEFORE A CUSTOMER ORDER FAILS FOR LACK OF STOCK.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE PROD1
+           END-EXEC.
+       77 WS-REORDER-THRESHOLD PIC S9(4) USAGE COMP VALUE 10.
+       01 WS-STOCK-DISP        PIC ZZZ9.
+       01 WS-REPORT-LINE       PIC X(60).
+       01 WS-ROW-COUNT         PIC 9(05) USAGE COMP-3 VALUE 0.
+       01 WS-ROW-COUNT-DISP    PIC ZZZZ9.
+       01 WS-EOF-SW            PIC X VALUE 'N'.
+          88 WS-EOF                  VALUE 'Y'.
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-OPEN-CURSOR-PARA
+           DISPLAY 'LOW-STOCK REORDER LISTING'
+           DISPLAY 'PRODUCT   NAME                 STOCK  STATUS'
+           PERFORM UNTIL WS-EOF
+              PERFORM 2000-FETCH-PARA
+              IF NOT WS-EOF
+                 PERFORM 3000-PRINT-LINE-PARA
+              END-IF
+           END-PERFORM
+           PERFORM 4000-CLOSE-CURSOR-PARA
+           MOVE WS-ROW-COUNT TO WS-ROW-COUNT-DISP
+           DISPLAY 'PRODUCTS AT OR BELOW REORDER THRESHOLD: '
+                   WS-ROW-COUNT-DISP
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
+       1000-OPEN-CURSOR-PARA.
+           EXEC SQL
+               DECLARE LOWSTOCK-CUR CURSOR FOR
+               SELECT PRODUCT_CODE, PRODUCT_NAME, STOCK_AVAILABILITY,
+                      PROD_STATUS
+               FROM PRODUCT1
+               WHERE STOCK_AVAILABILITY <= :WS-REORDER-THRESHOLD
+                 AND PROD_STATUS = 'ACTIVE'
+               ORDER BY STOCK_AVAILABILITY ASC, PRODUCT_CODE ASC
+           END-EXEC
+           EXEC SQL
+               OPEN LOWSTOCK-CUR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR OPENING CURSOR, SQLCODE= ' SQLCODE
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+       2000-FETCH-PARA.
+           EXEC SQL
+               FETCH LOWSTOCK-CUR
+               INTO :DCLPRODUCT1.PRODUCT-CODE,
+                    :DCLPRODUCT1.PRODUCT-NAME,
+                    :STOCK-AVAILABILITY OF DCLPRODUCT1,
+                    :DCLPRODUCT1.PROD-STATUS
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 100
+                 MOVE 'Y' TO WS-EOF-SW
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'ERROR FETCHING, SQLCODE= ' SQLCODE
+                 MOVE 'Y' TO WS-EOF-SW
+           END-EVALUATE.
+       3000-PRINT-LINE-PARA.
+           MOVE STOCK-AVAILABILITY OF DCLPRODUCT1 TO WS-STOCK-DISP
+           STRING PRODUCT-CODE-TEXT OF DCLPRODUCT1
+                     (1:PRODUCT-CODE-LEN OF DCLPRODUCT1)
+                  '  ' DELIMITED BY SIZE
+                  PRODUCT-NAME-TEXT OF DCLPRODUCT1
+                     (1:PRODUCT-NAME-LEN OF DCLPRODUCT1)
+                  '  ' DELIMITED BY SIZE
+                  WS-STOCK-DISP DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  PROD-STATUS-TEXT OF DCLPRODUCT1
+                     (1:PROD-STATUS-LEN OF DCLPRODUCT1)
+                  INTO WS-REPORT-LINE
+           DISPLAY WS-REPORT-LINE
+           ADD 1 TO WS-ROW-COUNT.
+       4000-CLOSE-CURSOR-PARA.
+           EXEC SQL
+               CLOSE LOWSTOCK-CUR
+           END-EXEC.
