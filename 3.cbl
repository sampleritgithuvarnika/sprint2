@@ -7,18 +7,37 @@
        COPY A20MPS1.                                                  
        COPY DFHAID.                                                   
       *                                                               
-           EXEC SQL                                                   
-             INCLUDE PROD1                                            
-           END-EXEC.                                                  
-      *                                                               
-           EXEC SQL                                                   
-             INCLUDE SQLCA                                            
-           END-EXEC.                                                  
-       77 WS-ABS-TIME      PIC S9(15) COMP.                           
+           EXEC SQL
+             INCLUDE PROD1
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE PRCHST1
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE EXCLOG1
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE KEYERR1
+           END-EXEC.
+       77 WS-ABS-TIME      PIC S9(15) COMP.
+       77 WS-KEY-ERR-MSG   PIC X(40).
        77 WS-SEP           PIC X VALUE '-'.                           
        77 WS-TIME-SEP      PIC X(01) VALUE ':'.                        
        77 WS-SQLCODE       PIC -9(04).                                
-       01 WS-AMT-NUM       PIC 9(4)V9(2).                             
+       01 WS-AMT-NUM       PIC 9(4)V9(2).
+       01 WS-CAL-YEAR            PIC 9(04).
+       01 WS-CAL-MONTH           PIC 9(02).
+       01 WS-CAL-DAY             PIC 9(02).
+       01 WS-CAL-MAX-DAY         PIC 9(02).
+       01 WS-CAL-DATE-OK-SW      PIC X.
+          88 WS-CAL-DATE-OK            VALUE 'Y'.
        01 WS-COMM-AREA.                                               
           05 WS-DATA       PIC X(05).                                 
           05 WS-DATE       PIC X(10).
@@ -90,12 +109,35 @@
               MOVE LOW-VALUES TO PRODIN2O                             
               PERFORM 2000-SEND-PARA                                  
               PERFORM 8888-RETURN-TRANS-PARA                          
-            WHEN OTHER                                                
-              PERFORM 3000-RECIEVE-PARA                               
-              MOVE ' ENTER VALID KEY' TO PROMSGO                      
-              PERFORM 2000-SEND-PARA                                  
-              PERFORM 8888-RETURN-TRANS-PARA                          
-           END-EVALUATE.                                              
+            WHEN OTHER
+              PERFORM 3000-RECIEVE-PARA
+              MOVE ' ENTER VALID KEY' TO PROMSGO
+              MOVE ' ENTER VALID KEY' TO WS-KEY-ERR-MSG
+              PERFORM 9100-LOG-KEY-ERROR-PARA
+              PERFORM 2000-SEND-PARA
+              PERFORM 8888-RETURN-TRANS-PARA
+           END-EVALUATE.
+       9100-LOG-KEY-ERROR-PARA.
+           PERFORM 1000-GET-DATE
+           MOVE EIBTRNID TO TRAN-ID-TEXT
+           MOVE LENGTH OF EIBTRNID TO TRAN-ID-LEN
+           MOVE EIBTRMID TO TERMINAL-ID-TEXT
+           MOVE LENGTH OF EIBTRMID TO TERMINAL-ID-LEN
+           MOVE 'A20PGM3' TO PROGRAM-NAME-TEXT
+           MOVE LENGTH OF 'A20PGM3' TO PROGRAM-NAME-LEN
+           MOVE WS-KEY-ERR-MSG TO KEY-MSG-TEXT
+           MOVE LENGTH OF WS-KEY-ERR-MSG TO KEY-MSG-LEN
+           MOVE WS-DATE TO LOG-DATE
+           MOVE WS-TIME TO LOG-TIME
+           EXEC SQL
+               INSERT INTO KEY_ERROR_LOG VALUES(
+                      :TRAN-ID,
+                      :TERMINAL-ID,
+                      :PROGRAM-NAME,
+                      :KEY-MSG,
+                      :LOG-DATE,
+                      :LOG-TIME)
+           END-EXEC.
        3000-RECIEVE-PARA.                                             
            EXEC CICS                                                  
                 RECEIVE MAP('PRODIN2') MAPSET('A20MPS1')              
@@ -112,48 +154,75 @@
        4100-GET-CUSTOMER-PARA.                                        
             MOVE PROCODEI TO PRODUCT-CODE-TEXT                        
             MOVE LENGTH  OF PROCODEI TO PRODUCT-CODE-LEN              
-           EXEC  SQL                                                  
-              SELECT PRODUCT_CODE,                                    
-                     PRODUCT_NAME,                                    
-                     PRODUCT_DESC,                                    
-                     PRODUCT_PRICE,                                   
-                     STOCK_AVAILABILITY,                              
-                     REGISTER_DATE,                                   
-                     PROD_STATUS                                      
-              INTO  :PRODUCT-CODE,                                    
-                    :PRODUCT-NAME,                                    
-                    :PRODUCT-DESC,                                    
-                    :PRODUCT-PRICE,                                   
-                    :STOCK-AVAILABILITY,                              
-                    :REGISTER-DATE,                                   
-                    :PROD-STATUS                                      
-              FROM PRODUCT1                                           
-              WHERE PRODUCT_CODE = :PRODUCT-CODE                      
-           END-EXEC                        
-           EVALUATE  SQLCODE                                          
-             WHEN 0                                                   
-                MOVE   PRODUCT-CODE-TEXT (1:PRODUCT-CODE-LEN)         
-                                     TO  PROCODEO                     
-                MOVE   PRODUCT-NAME-TEXT(1:PRODUCT-NAME-LEN)          
-                                     TO PRONAMEO                      
-                MOVE   PRODUCT-DESC-TEXT(1:PRODUCT-DESC-LEN)          
-                                     TO PRODESCO                      
-                MOVE   PRODUCT-PRICE    TO PROPRCEO                   
-                MOVE   STOCK-AVAILABILITY      TO PROSTAVO            
-                MOVE   REGISTER-DATE-TEXT (1:REGISTER-DATE-LEN)       
-                                       TO PRORGDTO                    
-                MOVE   PROD-STATUS-TEXT (1:PROD-STATUS-LEN)           
-                                     TO PROSTATO                      
-             WHEN 100                                                 
-                MOVE 'PRODUCT NOT FOUND '   TO PROMSGO  
-             WHEN OTHER                                               
-                MOVE  SQLCODE  TO WS-SQLCODE                          
-                STRING 'SQL ERROR '   DELIMITED BY SIZE               
-                       WS-SQLCODE     DELIMITED BY SIZE               
-                       INTO  PROMSGO                                  
-           END-EVALUATE.                                              
-           PERFORM 2000-SEND-PARA                                     
-           PERFORM 8888-RETURN-TRANS-PARA.   
+           EXEC  SQL
+              SELECT PRODUCT_CODE,
+                     PRODUCT_NAME,
+                     PRODUCT_DESC,
+                     PRODUCT_PRICE,
+                     STOCK_AVAILABILITY,
+                     REGISTER_DATE,
+                     PROD_STATUS,
+                     PRODUCT_CATEGORY
+              INTO  :PRODUCT-CODE,
+                    :PRODUCT-NAME,
+                    :PRODUCT-DESC,
+                    :PRODUCT-PRICE,
+                    :STOCK-AVAILABILITY,
+                    :REGISTER-DATE,
+                    :PROD-STATUS,
+                    :PRODUCT-CATEGORY
+              FROM PRODUCT1
+              WHERE PRODUCT_CODE = :PRODUCT-CODE
+           END-EXEC
+           EVALUATE  SQLCODE
+             WHEN 0
+                MOVE   PRODUCT-CODE-TEXT (1:PRODUCT-CODE-LEN)
+                                     TO  PROCODEO
+                MOVE   PRODUCT-NAME-TEXT(1:PRODUCT-NAME-LEN)
+                                     TO PRONAMEO
+                MOVE   PRODUCT-DESC-TEXT(1:PRODUCT-DESC-LEN)
+                                     TO PRODESCO
+                MOVE   PRODUCT-PRICE    TO PROPRCEO
+                MOVE   STOCK-AVAILABILITY      TO PROSTAVO
+                MOVE   REGISTER-DATE-TEXT (1:REGISTER-DATE-LEN)
+                                       TO PRORGDTO
+                MOVE   PROD-STATUS-TEXT (1:PROD-STATUS-LEN)
+                                     TO PROSTATO
+                MOVE   PRODUCT-CATEGORY-TEXT (1:PRODUCT-CATEGORY-LEN)
+                                     TO PROCATO
+             WHEN 100
+                MOVE 'PRODUCT NOT FOUND '   TO PROMSGO
+                PERFORM 4200-LOG-EXCEPTION-PARA
+             WHEN OTHER
+                MOVE  SQLCODE  TO WS-SQLCODE
+                STRING 'SQL ERROR '   DELIMITED BY SIZE
+                       WS-SQLCODE     DELIMITED BY SIZE
+                       INTO  PROMSGO
+                PERFORM 4200-LOG-EXCEPTION-PARA
+           END-EVALUATE.
+           PERFORM 2000-SEND-PARA
+           PERFORM 8888-RETURN-TRANS-PARA.
+       4200-LOG-EXCEPTION-PARA.
+           PERFORM 1000-GET-DATE
+           MOVE 'A20PGM3' TO PROGRAM-NAME-TEXT
+           MOVE LENGTH OF 'A20PGM3' TO PROGRAM-NAME-LEN
+           MOVE PRODUCT-CODE-TEXT(1:PRODUCT-CODE-LEN) TO
+                LOOKUP-KEY-TEXT
+           MOVE PRODUCT-CODE-LEN TO LOOKUP-KEY-LEN
+           MOVE SQLCODE TO EXCEPTION-SQLCODE
+           MOVE PROMSGO TO EXCEPTION-MSG-TEXT
+           MOVE LENGTH OF PROMSGO TO EXCEPTION-MSG-LEN
+           MOVE WS-DATE TO EXCEPTION-DATE
+           MOVE WS-TIME TO EXCEPTION-TIME
+           EXEC SQL
+               INSERT INTO EXCEPTION_LOG VALUES(
+                      :PROGRAM-NAME,
+                      :LOOKUP-KEY,
+                      :EXCEPTION-SQLCODE,
+                      :EXCEPTION-MSG,
+                      :EXCEPTION-DATE,
+                      :EXCEPTION-TIME)
+           END-EXEC.
        4010-VALIDATE1-PARA.         
            IF PRONAMEI IS ALPHABETIC AND PRONAMEI NOT = SPACES                                 
              CONTINUE                          
@@ -171,71 +240,147 @@
              PERFORM 8888-RETURN-TRANS-PARA                           
            END-IF.                                                    
       *                                                               
-           IF PROPRCEI IS NOT = SPACES                                    
-             CONTINUE                       
-            ELSE                                                      
-              MOVE 'PRODUCT PRICE IS NOT VALID ' TO PROMSGO           
-             PERFORM 2000-SEND-PARA                                   
-             PERFORM 8888-RETURN-TRANS-PARA                           
-      *                                                               
-           IF PROSTAVI IS NUMERIC                                     
-             CONTINUE                  
-            ELSE                                                      
-              MOVE 'PRODUCT STOCK IS NOT VALID ' TO PROMSGO           
-             PERFORM 2000-SEND-PARA                                   
-             PERFORM 8888-RETURN-TRANS-PARA                           
-      *                                                               
-           IF PROSTATI = 'ACTIVE' OR PROSTATI = 'INACTIVE'            
-             CONTINUE                   
-            ELSE                                                      
-              MOVE 'PRODUCT STATUS IS NOT VALID ' TO PROMSGO          
-             PERFORM 2000-SEND-PARA                                   
-             PERFORM 8888-RETURN-TRANS-PARA                           
-      *                                                               
-           IF PRORGDTI(1:4) IS NUMERIC AND PRORGDTI(5:1) = '-' AND
-              PRORGDTI(6:2) IS NUMERIC AND PRORGDTI(8:1) = '-' AND
+           IF PROPRCEI IS NOT = SPACES
+             CONTINUE
+            ELSE
+              MOVE 'PRODUCT PRICE IS NOT VALID ' TO PROMSGO
+             PERFORM 2000-SEND-PARA
+             PERFORM 8888-RETURN-TRANS-PARA
+           END-IF.
+      *
+           IF PROSTAVI IS NUMERIC
+             CONTINUE
+            ELSE
+              MOVE 'PRODUCT STOCK IS NOT VALID ' TO PROMSGO
+             PERFORM 2000-SEND-PARA
+             PERFORM 8888-RETURN-TRANS-PARA
+           END-IF.
+      *
+           IF PROSTATI = 'ACTIVE' OR PROSTATI = 'INACTIVE'
+             CONTINUE
+            ELSE
+              MOVE 'PRODUCT STATUS IS NOT VALID ' TO PROMSGO
+             PERFORM 2000-SEND-PARA
+             PERFORM 8888-RETURN-TRANS-PARA
+           END-IF.
+      *
+           PERFORM 4015-VALIDATE-CALENDAR-DATE-PARA
+           IF WS-CAL-DATE-OK
+              PERFORM 6000-UPDATE-PARA
+            ELSE
+              MOVE 'REGISTRATION DATE IS NOT VALID ' TO PROMSGO
+             PERFORM 2000-SEND-PARA
+             PERFORM 8888-RETURN-TRANS-PARA
+           END-IF.
+       4015-VALIDATE-CALENDAR-DATE-PARA.
+      *    REPLACES THE OLD DIGIT-SHAPE-ONLY CHECK (NUMERIC/DASH/
+      *    NUMERIC/DASH/NUMERIC) WITH A REAL CALENDAR CHECK - MONTH
+      *    01-12, DAY WITHIN THAT MONTH'S ACTUAL RANGE, AND FEBRUARY
+      *    29 ONLY ON A LEAP YEAR (SAME RULE A20PGM15 APPLIES TO ITS
+      *    BULK-LOAD REGISTRATION DATE).
+           MOVE 'N' TO WS-CAL-DATE-OK-SW
+           IF PRORGDTI(1:4) IS NUMERIC AND
+              PRORGDTI(5:1) = '-' AND
+              PRORGDTI(6:2) IS NUMERIC AND
+              PRORGDTI(8:1) = '-' AND
               PRORGDTI(9:2) IS NUMERIC
-              PERFORM 6000-UPDATE-PARA                           
-            ELSE                                                      
-              MOVE 'REGISTRATION DATE IS NOT VALID ' TO PROMSGO       
-             PERFORM 2000-SEND-PARA                                   
-             PERFORM 8888-RETURN-TRANS-PARA.                                                  
-       6000-UPDATE-PARA.                                              
-      *    INITIALIZE  DCLPRODUCT1                                    
-           COMPUTE WS-AMT-NUM = FUNCTION NUMVAL-C(PROPRCEI)           
-           MOVE PRONAMEI TO  PRODUCT-NAME-TEXT                        
-           MOVE LENGTH OF PRONAMEI TO PRODUCT-NAME-LEN                
-           MOVE PRODESCI TO PRODUCT-DESC-TEXT                         
-           MOVE LENGTH OF PRODESCI  TO PRODUCT-DESC-LEN               
-           MOVE WS-AMT-NUM  TO PRODUCT-PRICE                           
-           MOVE PROSTAVI  TO  STOCK-AVAILABILITY                       
-           MOVE PROSTATI  TO  PROD-STATUS-TEXT                         
-           MOVE LENGTH OF PROSTATI TO PROD-STATUS-LEN                  
-           MOVE PROCODEI TO PRODUCT-CODE-TEXT                          
-           MOVE LENGTH  OF PROCODEI TO PRODUCT-CODE-LEN                
-           EXEC  SQL                                                   
-                UPDATE PRODUCT1                                        
-                    SET                                                
-                    PRODUCT_NAME  = :PRODUCT-NAME,                     
-                    PRODUCT_DESC  = :PRODUCT-DESC,                     
-                    PRODUCT_PRICE = :PRODUCT-PRICE,                    
-                    STOCK_AVAILABILITY   = :STOCK-AVAILABILITY,        
-                    PROD_STATUS = :PROD-STATUS                         
-                    WHERE PRODUCT_CODE = :PRODUCT-CODE                 
-           END-EXEC.                                                   
-           EVALUATE  SQLCODE                                           
-             WHEN 0                                                    
-                MOVE 'UPDATED'   TO PROMSGO                            
-             WHEN 100                                                  
-                MOVE 'NO RECORD FOUND'   TO PROMSGO                    
-             WHEN OTHER                                                
-                MOVE  SQLCODE  TO WS-SQLCODE                           
-                STRING 'UPDATE  ERROR' DELIMITED BY SIZE               
-                       WS-SQLCODE     DELIMITED BY SIZE               
-                       INTO  PROMSGO                                  
-           END-EVALUATE                                               
-           PERFORM 2000-SEND-PARA                                     
-           PERFORM 8888-RETURN-TRANS-PARA.                            
+              MOVE PRORGDTI(1:4) TO WS-CAL-YEAR
+              MOVE PRORGDTI(6:2) TO WS-CAL-MONTH
+              MOVE PRORGDTI(9:2) TO WS-CAL-DAY
+              IF WS-CAL-MONTH >= 1 AND WS-CAL-MONTH <= 12
+                 EVALUATE WS-CAL-MONTH
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                      MOVE 31 TO WS-CAL-MAX-DAY
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                      MOVE 30 TO WS-CAL-MAX-DAY
+                   WHEN 2
+                      IF FUNCTION MOD(WS-CAL-YEAR, 400) = 0 OR
+                         (FUNCTION MOD(WS-CAL-YEAR, 4) = 0 AND
+                          FUNCTION MOD(WS-CAL-YEAR, 100) NOT = 0)
+                         MOVE 29 TO WS-CAL-MAX-DAY
+                      ELSE
+                         MOVE 28 TO WS-CAL-MAX-DAY
+                      END-IF
+                 END-EVALUATE
+                 IF WS-CAL-DAY >= 1 AND WS-CAL-DAY <= WS-CAL-MAX-DAY
+                    MOVE 'Y' TO WS-CAL-DATE-OK-SW
+                 END-IF
+              END-IF
+           END-IF.
+       6000-UPDATE-PARA.
+      *    INITIALIZE  DCLPRODUCT1
+           COMPUTE WS-AMT-NUM = FUNCTION NUMVAL-C(PROPRCEI)
+           MOVE PRONAMEI TO  PRODUCT-NAME-TEXT
+           MOVE LENGTH OF PRONAMEI TO PRODUCT-NAME-LEN
+           MOVE PRODESCI TO PRODUCT-DESC-TEXT
+           MOVE LENGTH OF PRODESCI  TO PRODUCT-DESC-LEN
+           MOVE WS-AMT-NUM  TO PRODUCT-PRICE
+           MOVE PROSTAVI  TO  STOCK-AVAILABILITY
+           MOVE PROSTATI  TO  PROD-STATUS-TEXT
+           MOVE LENGTH OF PROSTATI TO PROD-STATUS-LEN
+           MOVE PROCATI  TO  PRODUCT-CATEGORY-TEXT
+           MOVE LENGTH OF PROCATI TO PRODUCT-CATEGORY-LEN
+           MOVE PROCODEI TO PRODUCT-CODE-TEXT OF DCLPRODUCT1
+           MOVE LENGTH  OF PROCODEI TO PRODUCT-CODE-LEN OF DCLPRODUCT1
+           PERFORM 6050-CAPTURE-OLD-PRICE-PARA
+           EXEC  SQL
+                UPDATE PRODUCT1
+                    SET
+                    PRODUCT_NAME  = :PRODUCT-NAME,
+                    PRODUCT_DESC  = :PRODUCT-DESC,
+                    PRODUCT_PRICE = :PRODUCT-PRICE,
+                    STOCK_AVAILABILITY   = :STOCK-AVAILABILITY,
+                    PROD_STATUS = :PROD-STATUS,
+                    PRODUCT_CATEGORY = :PRODUCT-CATEGORY
+                    WHERE PRODUCT_CODE = :DCLPRODUCT1.PRODUCT-CODE
+           END-EXEC.
+           EVALUATE  SQLCODE
+             WHEN 0
+                MOVE 'UPDATED'   TO PROMSGO
+                PERFORM 6060-LOG-PRICE-HISTORY-PARA
+             WHEN 100
+                MOVE 'NO RECORD FOUND'   TO PROMSGO
+             WHEN OTHER
+                MOVE  SQLCODE  TO WS-SQLCODE
+                STRING 'UPDATE  ERROR' DELIMITED BY SIZE
+                       WS-SQLCODE     DELIMITED BY SIZE
+                       INTO  PROMSGO
+           END-EVALUATE
+           PERFORM 2000-SEND-PARA
+           PERFORM 8888-RETURN-TRANS-PARA.
+       6050-CAPTURE-OLD-PRICE-PARA.
+      *    CAPTURES THE PRICE AS IT STANDS BEFORE THE UPDATE BELOW SO
+      *    6060-LOG-PRICE-HISTORY-PARA CAN RECORD OLD/NEW TOGETHER.
+           MOVE 0 TO OLD-PRICE OF DCLPRICE-HISTORY
+           EXEC SQL
+               SELECT PRODUCT_PRICE
+                INTO :OLD-PRICE OF DCLPRICE-HISTORY
+                FROM PRODUCT1
+                WHERE PRODUCT_CODE = :DCLPRODUCT1.PRODUCT-CODE
+           END-EXEC.
+       6060-LOG-PRICE-HISTORY-PARA.
+      *    "CHANGED-BY" IS LEFT BLANK UNTIL THE AUTHENTICATED USER ID
+      *    FROM A20PGM1'S SIGN-ON (REQUEST 007) IS THREADED THROUGH
+      *    THE XCTL CHAIN TO THIS PROGRAM - NO COMMAREA CARRIES THAT
+      *    TODAY WITHOUT RE-WORKING HOW A20PGM2/3/4 DETECT THEIR OWN
+      *    FIRST CALL (SEE REQUEST 025).
+           MOVE PRODUCT-CODE-TEXT OF DCLPRODUCT1 TO
+                PRODUCT-CODE-TEXT OF DCLPRICE-HISTORY
+           MOVE PRODUCT-CODE-LEN OF DCLPRODUCT1 TO
+                PRODUCT-CODE-LEN OF DCLPRICE-HISTORY
+           MOVE PRODUCT-PRICE TO NEW-PRICE OF DCLPRICE-HISTORY
+           MOVE WS-DATE TO CHANGE-DATE OF DCLPRICE-HISTORY
+           MOVE WS-TIME TO CHANGE-TIME OF DCLPRICE-HISTORY
+           MOVE SPACES TO CHANGED-BY OF DCLPRICE-HISTORY
+           EXEC SQL
+               INSERT INTO PRICE_HISTORY VALUES(
+                      :DCLPRICE-HISTORY.PRODUCT-CODE,
+                      :OLD-PRICE OF DCLPRICE-HISTORY,
+                      :NEW-PRICE OF DCLPRICE-HISTORY,
+                      :CHANGE-DATE OF DCLPRICE-HISTORY,
+                      :CHANGE-TIME OF DCLPRICE-HISTORY,
+                      :CHANGED-BY OF DCLPRICE-HISTORY)
+           END-EXEC.
        8888-RETURN-TRANS-PARA.                                        
            EXEC CICS                                                  
                 RETURN                                                
