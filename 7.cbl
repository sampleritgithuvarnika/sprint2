@@ -0,0 +1,706 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    A20PGM7.
+      * REPORTS MENU - PRODUCT CATALOG / STOCK / ORDER LISTINGS
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY DFHAID.
+       COPY A20MPS1.
+      *
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE PROD1
+           END-EXEC.
+           EXEC SQL
+             INCLUDE ORD1
+           END-EXEC.
+           EXEC SQL
+             INCLUDE ORDDET1
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE KEYERR1
+           END-EXEC.
+       77 WS-SQLCODE       PIC -9(04).
+       77 WS-KEY-ERR-MSG   PIC X(40).
+       77 WS-ABS-TIME      PIC S9(15) COMP.
+       77 WS-SEP           PIC X(01) VALUE '-'.
+       77 WS-TSEP          PIC X(01) VALUE ':'.
+       01 WS-COMM.
+         05 WS-DATA          PIC X(10).
+         05 WS-DATE          PIC X(10).
+         05 WS-TIME          PIC X(08).
+         05 WS-BRWS-FIRST.
+            10 WS-BRWS-FIRST-LEN  PIC S9(4) USAGE COMP.
+            10 WS-BRWS-FIRST-TEXT PIC X(06).
+         05 WS-BRWS-LAST.
+            10 WS-BRWS-LAST-LEN   PIC S9(4) USAGE COMP.
+            10 WS-BRWS-LAST-TEXT  PIC X(06).
+         05 WS-LINE-TABLE.
+            10 WS-LINE OCCURS 10 TIMES   PIC X(70).
+       01 WS-ROW-COUNT       PIC 9(02) VALUE 0.
+       01 WS-LINE-TABLE-REV.
+          05 WS-LINE-REV OCCURS 10 TIMES PIC X(70).
+       01 WS-REV-IDX          PIC 9(02).
+       01 WS-REV-SRC          PIC 9(02).
+       01 WS-BRWS-SWAP.
+          05 WS-BRWS-SWAP-LEN  PIC S9(4) USAGE COMP.
+          05 WS-BRWS-SWAP-TEXT PIC X(06).
+       01 WS-ORDER-DATE-DISP PIC X(10).
+       01 WS-PRICE-DISP      PIC ZZZ9.99.
+       01 WS-STOCK-DISP      PIC ZZZ9.
+       01 WS-QTY-DISP        PIC ZZ9.
+       01 WS-AMT-DISP        PIC ZZZZZZ9.99.
+       01 WS-PRICE-RNG-DISP  PIC ZZZ9.99.
+      *
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          05 LK-COMM.
+            10 LK-DATA       PIC X(10).
+            10 LK-DATE       PIC X(10).
+            10 LK-TIME       PIC X(08).
+            10 LK-BRWS-FIRST.
+               15 LK-BRWS-FIRST-LEN  PIC S9(4) USAGE COMP.
+               15 LK-BRWS-FIRST-TEXT PIC X(06).
+            10 LK-BRWS-LAST.
+               15 LK-BRWS-LAST-LEN   PIC S9(4) USAGE COMP.
+               15 LK-BRWS-LAST-TEXT  PIC X(06).
+            10 LK-LINE-TABLE.
+               15 LK-LINE OCCURS 10 TIMES   PIC X(70).
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+            IF EIBCALEN = 0
+               MOVE LOW-VALUES TO RPTMNUO
+               PERFORM 1000-SEND-MENU-PARA
+               MOVE 'MENU' TO WS-DATA
+               PERFORM 4000-RETURN-TRANS-PARA
+            ELSE
+               MOVE LK-COMM TO WS-COMM
+               EVALUATE WS-DATA
+                 WHEN 'LIST'
+                    MOVE LOW-VALUES TO RPTMNUO
+                    PERFORM 1000-SEND-MENU-PARA
+                    MOVE 'MENU' TO WS-DATA
+                    PERFORM 4000-RETURN-TRANS-PARA
+                 WHEN 'DRNG'
+                    PERFORM 1150-KEY-CHECK-DATE-PARA
+                 WHEN 'BRWS'
+                    PERFORM 1160-KEY-CHECK-BROWSE-PARA
+                 WHEN OTHER
+                    PERFORM 1100-KEY-CHECK-MENU-PARA
+               END-EVALUATE
+            END-IF.
+       1000-SEND-MENU-PARA.
+            MOVE '1-CATALOG 2-STOCK 3-ORDERS 4-DATE RANGE 5-BROWSE' TO
+                 RPTOPTO
+            EXEC CICS
+                SEND MAP('RPTMNU')
+                MAPSET('A20MPS1')
+                ERASE
+            END-EXEC.
+       2000-RECV-MENU-PARA.
+            EXEC CICS
+               RECEIVE MAP('RPTMNU')
+                       MAPSET('A20MPS1')
+            END-EXEC.
+      *
+       2300-SEND-DATE-PROMPT-PARA.
+            EXEC CICS
+                SEND MAP('DATRNG')
+                MAPSET('A20MPS1')
+                ERASE
+            END-EXEC.
+       2400-RECV-DATE-RANGE-PARA.
+            EXEC CICS
+               RECEIVE MAP('DATRNG')
+                       MAPSET('A20MPS1')
+            END-EXEC.
+      *
+       1100-KEY-CHECK-MENU-PARA.
+            EVALUATE EIBAID
+              WHEN DFHENTER
+                 PERFORM 2000-RECV-MENU-PARA
+                 EVALUATE RPTOPTI
+                   WHEN '1'
+                      PERFORM 3100-PRODUCT-CATALOG-PARA
+                   WHEN '2'
+                      PERFORM 3200-STOCK-LISTING-PARA
+                   WHEN '3'
+                      PERFORM 3300-ORDER-LISTING-PARA
+                   WHEN '4'
+                      MOVE LOW-VALUES TO DATRNGO
+                      PERFORM 2300-SEND-DATE-PROMPT-PARA
+                      MOVE 'DRNG' TO WS-DATA
+                      PERFORM 4000-RETURN-TRANS-PARA
+                   WHEN '5'
+                      PERFORM 3500-BROWSE-FIRST-PAGE-PARA
+                   WHEN OTHER
+                      MOVE 'ENTER 1, 2, 3, 4 OR 5' TO RPTMMSGO
+                      PERFORM 1000-SEND-MENU-PARA
+                      PERFORM 4000-RETURN-TRANS-PARA
+                 END-EVALUATE
+              WHEN DFHPF4
+                  EXEC CICS
+                      XCTL PROGRAM('A20PGM1')
+                  END-EXEC
+              WHEN DFHPF3
+                MOVE LOW-VALUES TO RPTMNUO
+                MOVE 'YOU ARE LOGGED OUT' TO RPTMMSGO
+                PERFORM 1000-SEND-MENU-PARA
+                PERFORM 9999-RETURN-PARA
+              WHEN OTHER
+                MOVE 'INVALID KEY PRESSED' TO RPTMMSGO
+                MOVE 'INVALID KEY PRESSED' TO WS-KEY-ERR-MSG
+                PERFORM 9100-LOG-KEY-ERROR-PARA
+                PERFORM 1000-SEND-MENU-PARA
+                PERFORM 4000-RETURN-TRANS-PARA
+            END-EVALUATE.
+       1000-GET-DATE.
+            EXEC CICS
+               ASKTIME
+               ABSTIME(WS-ABS-TIME)
+            END-EXEC.
+            EXEC CICS FORMATTIME
+                 ABSTIME(WS-ABS-TIME)
+                 DATESEP(WS-SEP)
+                 YYYYMMDD(WS-DATE)
+                 TIMESEP(WS-TSEP)
+                 TIME(WS-TIME)
+            END-EXEC.
+       9100-LOG-KEY-ERROR-PARA.
+           PERFORM 1000-GET-DATE
+           MOVE EIBTRNID TO TRAN-ID-TEXT
+           MOVE LENGTH OF EIBTRNID TO TRAN-ID-LEN
+           MOVE EIBTRMID TO TERMINAL-ID-TEXT
+           MOVE LENGTH OF EIBTRMID TO TERMINAL-ID-LEN
+           MOVE 'A20PGM7' TO PROGRAM-NAME-TEXT
+           MOVE LENGTH OF 'A20PGM7' TO PROGRAM-NAME-LEN
+           MOVE WS-KEY-ERR-MSG TO KEY-MSG-TEXT
+           MOVE LENGTH OF WS-KEY-ERR-MSG TO KEY-MSG-LEN
+           MOVE WS-DATE TO LOG-DATE
+           MOVE WS-TIME TO LOG-TIME
+           EXEC SQL
+               INSERT INTO KEY_ERROR_LOG VALUES(
+                      :TRAN-ID,
+                      :TERMINAL-ID,
+                      :PROGRAM-NAME,
+                      :KEY-MSG,
+                      :LOG-DATE,
+                      :LOG-TIME)
+           END-EXEC.
+       3100-PRODUCT-CATALOG-PARA.
+            MOVE SPACES TO WS-LINE-TABLE
+            MOVE 0 TO WS-ROW-COUNT
+            EXEC SQL
+                DECLARE PRODCAT-CUR CURSOR FOR
+                SELECT PRODUCT_CODE, PRODUCT_NAME, PRODUCT_PRICE,
+                       PROD_STATUS
+                FROM PRODUCT1
+                ORDER BY PRODUCT_CODE
+            END-EXEC
+            EXEC SQL
+                OPEN PRODCAT-CUR
+            END-EXEC
+            PERFORM UNTIL SQLCODE NOT = 0 OR WS-ROW-COUNT = 10
+                EXEC SQL
+                    FETCH PRODCAT-CUR
+                    INTO :PRODUCT-CODE, :PRODUCT-NAME,
+                         :PRODUCT-PRICE, :PROD-STATUS
+                END-EXEC
+                IF SQLCODE = 0
+                   ADD 1 TO WS-ROW-COUNT
+                   MOVE PRODUCT-PRICE TO WS-PRICE-DISP
+                   STRING PRODUCT-CODE-TEXT(1:PRODUCT-CODE-LEN)
+                          ' ' DELIMITED BY SIZE
+                          PRODUCT-NAME-TEXT(1:PRODUCT-NAME-LEN)
+                          ' ' DELIMITED BY SIZE
+                          WS-PRICE-DISP DELIMITED BY SIZE
+                          ' ' DELIMITED BY SIZE
+                          PROD-STATUS-TEXT(1:PROD-STATUS-LEN)
+                          DELIMITED BY SIZE
+                          INTO WS-LINE(WS-ROW-COUNT)
+                END-IF
+            END-PERFORM
+            EXEC SQL
+                CLOSE PRODCAT-CUR
+            END-EXEC
+            MOVE 'PRODUCT CATALOG (CODE NAME PRICE STATUS)' TO RPTTTLO
+            PERFORM 3900-MOVE-LINES-PARA
+            IF WS-ROW-COUNT = 0
+               MOVE 'NO PRODUCTS ON FILE' TO RPTMSGO
+            ELSE
+               MOVE 'FIRST 10 PRODUCTS - PF4 FOR MENU' TO RPTMSGO
+            END-IF
+            EXEC CICS
+                SEND MAP('RPTLST') MAPSET('A20MPS1') ERASE
+            END-EXEC
+            MOVE 'LIST' TO WS-DATA
+            PERFORM 4000-RETURN-TRANS-PARA.
+       3200-STOCK-LISTING-PARA.
+            MOVE SPACES TO WS-LINE-TABLE
+            MOVE 0 TO WS-ROW-COUNT
+            EXEC SQL
+                DECLARE STOCKLST-CUR CURSOR FOR
+                SELECT PRODUCT_CODE, PRODUCT_NAME, STOCK_AVAILABILITY
+                FROM PRODUCT1
+                ORDER BY STOCK_AVAILABILITY
+            END-EXEC
+            EXEC SQL
+                OPEN STOCKLST-CUR
+            END-EXEC
+            PERFORM UNTIL SQLCODE NOT = 0 OR WS-ROW-COUNT = 10
+                EXEC SQL
+                    FETCH STOCKLST-CUR
+                    INTO :PRODUCT-CODE, :PRODUCT-NAME,
+                         :STOCK-AVAILABILITY
+                END-EXEC
+                IF SQLCODE = 0
+                   ADD 1 TO WS-ROW-COUNT
+                   MOVE STOCK-AVAILABILITY TO WS-STOCK-DISP
+                   STRING PRODUCT-CODE-TEXT(1:PRODUCT-CODE-LEN)
+                          ' ' DELIMITED BY SIZE
+                          PRODUCT-NAME-TEXT(1:PRODUCT-NAME-LEN)
+                          ' QTY=' DELIMITED BY SIZE
+                          WS-STOCK-DISP DELIMITED BY SIZE
+                          INTO WS-LINE(WS-ROW-COUNT)
+                END-IF
+            END-PERFORM
+            EXEC SQL
+                CLOSE STOCKLST-CUR
+            END-EXEC
+            MOVE 'STOCK LISTING (LOWEST STOCK FIRST)' TO RPTTTLO
+            PERFORM 3900-MOVE-LINES-PARA
+            IF WS-ROW-COUNT = 0
+               MOVE 'NO PRODUCTS ON FILE' TO RPTMSGO
+            ELSE
+               MOVE 'FIRST 10 PRODUCTS - PF4 FOR MENU' TO RPTMSGO
+            END-IF
+            EXEC CICS
+                SEND MAP('RPTLST') MAPSET('A20MPS1') ERASE
+            END-EXEC
+            MOVE 'LIST' TO WS-DATA
+            PERFORM 4000-RETURN-TRANS-PARA.
+       3300-ORDER-LISTING-PARA.
+      *    ORDER1 IS NOW A HEADER AND ORDER_DETAIL1 CARRIES ONE ROW PER
+      *    PRODUCT LINE, SO THE LISTING JOINS THE TWO AND SHOWS ONE
+      *    REPORT LINE PER ORDER LINE (HEADER'S DATE/TOTAL REPEATS
+      *    ACROSS ALL LINES OF THE SAME ORDER).
+            MOVE SPACES TO WS-LINE-TABLE
+            MOVE 0 TO WS-ROW-COUNT
+            EXEC SQL
+                DECLARE ORDLST-CUR CURSOR FOR
+                SELECT H.ORDER_ID, H.CUSTOMER_ID, D.PRODUCT_CODE,
+                       H.ORDER_DATE, D.QUANTITY, H.TOTAL_AMOUNT
+                FROM ORDER1 H, ORDER_DETAIL1 D
+                WHERE H.ORDER_ID = D.ORDER_ID
+                ORDER BY H.ORDER_DATE DESC, H.ORDER_ID DESC,
+                         D.LINE_NUM ASC
+            END-EXEC
+            EXEC SQL
+                OPEN ORDLST-CUR
+            END-EXEC
+            PERFORM UNTIL SQLCODE NOT = 0 OR WS-ROW-COUNT = 10
+                EXEC SQL
+                    FETCH ORDLST-CUR
+                    INTO :DCLORDER1.ORDER-ID, :DCLORDER1.CUSTOMER-ID,
+                         :DCLORDER-DETAIL.PRODUCT-CODE,
+                         :WS-ORDER-DATE-DISP,
+                         :QUANTITY OF DCLORDER-DETAIL,
+                         :TOTAL-AMOUNT OF DCLORDER1
+                END-EXEC
+                IF SQLCODE = 0
+                   ADD 1 TO WS-ROW-COUNT
+                   MOVE QUANTITY OF DCLORDER-DETAIL TO WS-QTY-DISP
+                   MOVE TOTAL-AMOUNT OF DCLORDER1 TO WS-AMT-DISP
+                   STRING ORDER-ID-TEXT OF DCLORDER1
+                             (1:ORDER-ID-LEN OF DCLORDER1)
+                          ' ' DELIMITED BY SIZE
+                          CUSTOMER-ID-TEXT OF DCLORDER1
+                             (1:CUSTOMER-ID-LEN OF DCLORDER1)
+                          ' ' DELIMITED BY SIZE
+                          PRODUCT-CODE-TEXT OF DCLORDER-DETAIL
+                             (1:PRODUCT-CODE-LEN OF DCLORDER-DETAIL)
+                          ' ' DELIMITED BY SIZE
+                          WS-ORDER-DATE-DISP DELIMITED BY SIZE
+                          ' QTY=' DELIMITED BY SIZE
+                          WS-QTY-DISP DELIMITED BY SIZE
+                          ' AMT=' DELIMITED BY SIZE
+                          WS-AMT-DISP DELIMITED BY SIZE
+                          INTO WS-LINE(WS-ROW-COUNT)
+                END-IF
+            END-PERFORM
+            EXEC SQL
+                CLOSE ORDLST-CUR
+            END-EXEC
+            MOVE 'RECENT ORDER LINES (ORDER CUST PRODUCT DATE QTY AMT)'
+                                                             TO RPTTTLO
+            PERFORM 3900-MOVE-LINES-PARA
+            IF WS-ROW-COUNT = 0
+               MOVE 'NO ORDERS ON FILE' TO RPTMSGO
+            ELSE
+               MOVE 'MOST RECENT 10 ORDER LINES - PF4 FOR MENU'
+                                                             TO RPTMSGO
+            END-IF
+            EXEC CICS
+                SEND MAP('RPTLST') MAPSET('A20MPS1') ERASE
+            END-EXEC
+            MOVE 'LIST' TO WS-DATA
+            PERFORM 4000-RETURN-TRANS-PARA.
+       1160-KEY-CHECK-BROWSE-PARA.
+      *    PAGES THROUGH PRODUCT1 BY PRODUCT_CODE - DB2 HAS NO
+      *    STARTBR/READNEXT, SO "NEXT PAGE"/"PREVIOUS PAGE" ARE DONE
+      *    AS KEYSET CURSORS OFF THE FIRST/LAST CODE ON THE CURRENT
+      *    SCREEN (CARRIED IN THE COMMAREA), RE-OPENED EACH TRANSACTION
+      *    SINCE THE CURSOR ITSELF CANNOT BE HELD ACROSS A PSEUDO-
+      *    CONVERSATIONAL RETURN.
+            EVALUATE EIBAID
+              WHEN DFHPF8
+                 PERFORM 3520-BROWSE-NEXT-PAGE-PARA
+              WHEN DFHPF7
+                 PERFORM 3530-BROWSE-PREV-PAGE-PARA
+              WHEN DFHPF4
+                  EXEC CICS
+                      XCTL PROGRAM('A20PGM1')
+                  END-EXEC
+              WHEN DFHPF3
+                MOVE LOW-VALUES TO RPTMNUO
+                MOVE 'YOU ARE LOGGED OUT' TO RPTMMSGO
+                PERFORM 1000-SEND-MENU-PARA
+                PERFORM 9999-RETURN-PARA
+              WHEN OTHER
+                MOVE 'INVALID KEY PRESSED' TO RPTMSGO
+                MOVE 'INVALID KEY PRESSED' TO WS-KEY-ERR-MSG
+                PERFORM 9100-LOG-KEY-ERROR-PARA
+                PERFORM 3900-MOVE-LINES-PARA
+                EXEC CICS
+                    SEND MAP('RPTLST') MAPSET('A20MPS1') ERASE
+                END-EXEC
+                MOVE 'BRWS' TO WS-DATA
+                PERFORM 4000-RETURN-TRANS-PARA
+            END-EVALUATE.
+       3500-BROWSE-FIRST-PAGE-PARA.
+            MOVE SPACES TO WS-LINE-TABLE
+            MOVE 0 TO WS-ROW-COUNT
+            EXEC SQL
+                DECLARE BROWFRST-CUR CURSOR FOR
+                SELECT PRODUCT_CODE, PRODUCT_NAME, PRODUCT_PRICE,
+                       PROD_STATUS
+                FROM PRODUCT1
+                ORDER BY PRODUCT_CODE ASC
+            END-EXEC
+            EXEC SQL
+                OPEN BROWFRST-CUR
+            END-EXEC
+            PERFORM UNTIL SQLCODE NOT = 0 OR WS-ROW-COUNT = 10
+                EXEC SQL
+                    FETCH BROWFRST-CUR
+                    INTO :PRODUCT-CODE, :PRODUCT-NAME,
+                         :PRODUCT-PRICE, :PROD-STATUS
+                END-EXEC
+                IF SQLCODE = 0
+                   PERFORM 3540-ADD-BROWSE-LINE-PARA
+                END-IF
+            END-PERFORM
+            EXEC SQL
+                CLOSE BROWFRST-CUR
+            END-EXEC
+            MOVE 'PRODUCT BROWSE (CODE NAME PRICE STATUS)' TO RPTTTLO
+            PERFORM 3900-MOVE-LINES-PARA
+            IF WS-ROW-COUNT = 0
+               MOVE 'NO PRODUCTS ON FILE' TO RPTMSGO
+            ELSE
+               MOVE 'PF8=NEXT PF7=PREV PF4=MENU' TO RPTMSGO
+            END-IF
+            EXEC CICS
+                SEND MAP('RPTLST') MAPSET('A20MPS1') ERASE
+            END-EXEC
+            MOVE 'BRWS' TO WS-DATA
+            PERFORM 4000-RETURN-TRANS-PARA.
+       3520-BROWSE-NEXT-PAGE-PARA.
+            MOVE SPACES TO WS-LINE-TABLE
+            MOVE 0 TO WS-ROW-COUNT
+            EXEC SQL
+                DECLARE BROWNEXT-CUR CURSOR FOR
+                SELECT PRODUCT_CODE, PRODUCT_NAME, PRODUCT_PRICE,
+                       PROD_STATUS
+                FROM PRODUCT1
+                WHERE PRODUCT_CODE > :WS-BRWS-LAST-TEXT
+                ORDER BY PRODUCT_CODE ASC
+            END-EXEC
+            EXEC SQL
+                OPEN BROWNEXT-CUR
+            END-EXEC
+            PERFORM UNTIL SQLCODE NOT = 0 OR WS-ROW-COUNT = 10
+                EXEC SQL
+                    FETCH BROWNEXT-CUR
+                    INTO :PRODUCT-CODE, :PRODUCT-NAME,
+                         :PRODUCT-PRICE, :PROD-STATUS
+                END-EXEC
+                IF SQLCODE = 0
+                   PERFORM 3540-ADD-BROWSE-LINE-PARA
+                END-IF
+            END-PERFORM
+            EXEC SQL
+                CLOSE BROWNEXT-CUR
+            END-EXEC
+            IF WS-ROW-COUNT = 0
+               MOVE 'END OF LIST - NO MORE PRODUCTS' TO RPTMSGO
+            ELSE
+               MOVE 'PF8=NEXT PF7=PREV PF4=MENU' TO RPTMSGO
+               PERFORM 3900-MOVE-LINES-PARA
+            END-IF
+            EXEC CICS
+                SEND MAP('RPTLST') MAPSET('A20MPS1') ERASE
+            END-EXEC
+            MOVE 'BRWS' TO WS-DATA
+            PERFORM 4000-RETURN-TRANS-PARA.
+       3530-BROWSE-PREV-PAGE-PARA.
+      *    FETCHES DESCENDING FROM JUST BEFORE THE CURRENT FIRST CODE
+      *    SO THE PRIOR PAGE COMES BACK NEWEST-OF-THE-PRIOR-PAGE FIRST,
+      *    THEN REVERSES THE TABLE SO THE SCREEN STILL READS ASCENDING.
+            MOVE SPACES TO WS-LINE-TABLE
+            MOVE 0 TO WS-ROW-COUNT
+            EXEC SQL
+                DECLARE BROWPREV-CUR CURSOR FOR
+                SELECT PRODUCT_CODE, PRODUCT_NAME, PRODUCT_PRICE,
+                       PROD_STATUS
+                FROM PRODUCT1
+                WHERE PRODUCT_CODE < :WS-BRWS-FIRST-TEXT
+                ORDER BY PRODUCT_CODE DESC
+            END-EXEC
+            EXEC SQL
+                OPEN BROWPREV-CUR
+            END-EXEC
+            PERFORM UNTIL SQLCODE NOT = 0 OR WS-ROW-COUNT = 10
+                EXEC SQL
+                    FETCH BROWPREV-CUR
+                    INTO :PRODUCT-CODE, :PRODUCT-NAME,
+                         :PRODUCT-PRICE, :PROD-STATUS
+                END-EXEC
+                IF SQLCODE = 0
+                   PERFORM 3540-ADD-BROWSE-LINE-PARA
+                END-IF
+            END-PERFORM
+            EXEC SQL
+                CLOSE BROWPREV-CUR
+            END-EXEC
+      *    THE FETCH WAS DESCENDING SO 3540-ADD-BROWSE-LINE-PARA
+      *    RECORDED THE BOUNDARIES BACKWARDS - SWAP THEM BACK TO
+      *    MATCH THE ASCENDING SCREEN ORDER AFTER THE REVERSE BELOW.
+            IF WS-ROW-COUNT > 0
+               MOVE WS-BRWS-FIRST TO WS-BRWS-SWAP
+               MOVE WS-BRWS-LAST TO WS-BRWS-FIRST
+               MOVE WS-BRWS-SWAP TO WS-BRWS-LAST
+            END-IF
+            IF WS-ROW-COUNT = 0
+               MOVE 'TOP OF LIST - NO PRIOR PRODUCTS' TO RPTMSGO
+            ELSE
+               PERFORM 3550-REVERSE-BROWSE-LINES-PARA
+               MOVE 'PF8=NEXT PF7=PREV PF4=MENU' TO RPTMSGO
+               PERFORM 3900-MOVE-LINES-PARA
+            END-IF
+            EXEC CICS
+                SEND MAP('RPTLST') MAPSET('A20MPS1') ERASE
+            END-EXEC
+            MOVE 'BRWS' TO WS-DATA
+            PERFORM 4000-RETURN-TRANS-PARA.
+       3540-ADD-BROWSE-LINE-PARA.
+            ADD 1 TO WS-ROW-COUNT
+            MOVE PRODUCT-PRICE TO WS-PRICE-DISP
+            STRING PRODUCT-CODE-TEXT(1:PRODUCT-CODE-LEN)
+                   ' ' DELIMITED BY SIZE
+                   PRODUCT-NAME-TEXT(1:PRODUCT-NAME-LEN)
+                   ' ' DELIMITED BY SIZE
+                   WS-PRICE-DISP DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   PROD-STATUS-TEXT(1:PROD-STATUS-LEN)
+                   DELIMITED BY SIZE
+                   INTO WS-LINE(WS-ROW-COUNT)
+            END-STRING
+            IF WS-ROW-COUNT = 1
+               MOVE PRODUCT-CODE-TEXT(1:PRODUCT-CODE-LEN) TO
+                    WS-BRWS-FIRST-TEXT
+               MOVE PRODUCT-CODE-LEN TO WS-BRWS-FIRST-LEN
+            END-IF
+            MOVE PRODUCT-CODE-TEXT(1:PRODUCT-CODE-LEN) TO
+                 WS-BRWS-LAST-TEXT
+            MOVE PRODUCT-CODE-LEN TO WS-BRWS-LAST-LEN.
+       3550-REVERSE-BROWSE-LINES-PARA.
+            MOVE WS-LINE-TABLE TO WS-LINE-TABLE-REV
+            PERFORM VARYING WS-REV-IDX FROM 1 BY 1
+                    UNTIL WS-REV-IDX > WS-ROW-COUNT
+               COMPUTE WS-REV-SRC = WS-ROW-COUNT - WS-REV-IDX + 1
+               MOVE WS-LINE-REV(WS-REV-SRC) TO WS-LINE(WS-REV-IDX)
+            END-PERFORM.
+       1150-KEY-CHECK-DATE-PARA.
+            EVALUATE EIBAID
+              WHEN DFHENTER
+                 PERFORM 2400-RECV-DATE-RANGE-PARA
+                 PERFORM 3400-DATE-RANGE-PARA
+              WHEN DFHPF4
+                  EXEC CICS
+                      XCTL PROGRAM('A20PGM1')
+                  END-EXEC
+              WHEN DFHPF3
+                MOVE LOW-VALUES TO DATRNGO
+                MOVE 'YOU ARE LOGGED OUT' TO DATMSGO
+                PERFORM 2300-SEND-DATE-PROMPT-PARA
+                PERFORM 9999-RETURN-PARA
+              WHEN OTHER
+                MOVE 'INVALID KEY PRESSED' TO DATMSGO
+                MOVE 'INVALID KEY PRESSED' TO WS-KEY-ERR-MSG
+                PERFORM 9100-LOG-KEY-ERROR-PARA
+                PERFORM 2300-SEND-DATE-PROMPT-PARA
+                MOVE 'DRNG' TO WS-DATA
+                PERFORM 4000-RETURN-TRANS-PARA
+            END-EVALUATE.
+       3400-DATE-RANGE-PARA.
+      *    ONE SCREEN COVERS BOTH TABLES - DATTBLI = 'O' QUERIES
+      *    ORDER1.ORDER_DATE, DATTBLI = 'P' QUERIES
+      *    PRODUCT1.REGISTER_DATE. EITHER WAY THE HITS GO THROUGH THE
+      *    SAME SHARED RPTLST PICK-LIST MAP THE OTHER REPORTS USE.
+            IF DATFRMI = SPACES OR LOW-VALUES OR
+               DATTOI  = SPACES OR LOW-VALUES
+               MOVE 'FROM AND TO DATES ARE REQUIRED' TO DATMSGO
+               PERFORM 2300-SEND-DATE-PROMPT-PARA
+               MOVE 'DRNG' TO WS-DATA
+               PERFORM 4000-RETURN-TRANS-PARA
+            END-IF
+            EVALUATE DATTBLI
+              WHEN 'O'
+                 PERFORM 3410-ORDER-DATE-RANGE-PARA
+              WHEN 'P'
+                 PERFORM 3420-PRODUCT-DATE-RANGE-PARA
+              WHEN OTHER
+                 MOVE 'ENTER O FOR ORDERS OR P FOR PRODUCTS' TO DATMSGO
+                 PERFORM 2300-SEND-DATE-PROMPT-PARA
+                 MOVE 'DRNG' TO WS-DATA
+                 PERFORM 4000-RETURN-TRANS-PARA
+            END-EVALUATE.
+       3410-ORDER-DATE-RANGE-PARA.
+            MOVE SPACES TO WS-LINE-TABLE
+            MOVE 0 TO WS-ROW-COUNT
+            EXEC SQL
+                DECLARE ORDRNG-CUR CURSOR FOR
+                SELECT H.ORDER_ID, H.CUSTOMER_ID, H.ORDER_DATE,
+                       H.TOTAL_AMOUNT
+                FROM ORDER1 H
+                WHERE H.ORDER_DATE BETWEEN :DATFRMI AND :DATTOI
+                ORDER BY H.ORDER_DATE, H.ORDER_ID
+            END-EXEC
+            EXEC SQL
+                OPEN ORDRNG-CUR
+            END-EXEC
+            PERFORM UNTIL SQLCODE NOT = 0 OR WS-ROW-COUNT = 10
+                EXEC SQL
+                    FETCH ORDRNG-CUR
+                    INTO :DCLORDER1.ORDER-ID, :DCLORDER1.CUSTOMER-ID,
+                         :WS-ORDER-DATE-DISP,
+                         :TOTAL-AMOUNT OF DCLORDER1
+                END-EXEC
+                IF SQLCODE = 0
+                   ADD 1 TO WS-ROW-COUNT
+                   MOVE TOTAL-AMOUNT OF DCLORDER1 TO WS-AMT-DISP
+                   STRING ORDER-ID-TEXT OF DCLORDER1
+                             (1:ORDER-ID-LEN OF DCLORDER1)
+                          ' ' DELIMITED BY SIZE
+                          CUSTOMER-ID-TEXT OF DCLORDER1
+                             (1:CUSTOMER-ID-LEN OF DCLORDER1)
+                          ' ' DELIMITED BY SIZE
+                          WS-ORDER-DATE-DISP DELIMITED BY SIZE
+                          ' AMT=' DELIMITED BY SIZE
+                          WS-AMT-DISP DELIMITED BY SIZE
+                          INTO WS-LINE(WS-ROW-COUNT)
+                END-IF
+            END-PERFORM
+            EXEC SQL
+                CLOSE ORDRNG-CUR
+            END-EXEC
+            MOVE 'ORDERS BY DATE (ORDER CUST DATE AMOUNT)' TO RPTTTLO
+            PERFORM 3900-MOVE-LINES-PARA
+            IF WS-ROW-COUNT = 0
+               MOVE 'NO ORDERS IN THAT DATE RANGE' TO RPTMSGO
+            ELSE
+               MOVE 'FIRST 10 IN RANGE - PF4 FOR MENU' TO RPTMSGO
+            END-IF
+            EXEC CICS
+                SEND MAP('RPTLST') MAPSET('A20MPS1') ERASE
+            END-EXEC
+            MOVE 'LIST' TO WS-DATA
+            PERFORM 4000-RETURN-TRANS-PARA.
+       3420-PRODUCT-DATE-RANGE-PARA.
+            MOVE SPACES TO WS-LINE-TABLE
+            MOVE 0 TO WS-ROW-COUNT
+            EXEC SQL
+                DECLARE PRODRNG-CUR CURSOR FOR
+                SELECT PRODUCT_CODE, PRODUCT_NAME, PRODUCT_PRICE,
+                       REGISTER_DATE
+                FROM PRODUCT1
+                WHERE REGISTER_DATE BETWEEN :DATFRMI AND :DATTOI
+                ORDER BY REGISTER_DATE, PRODUCT_CODE
+            END-EXEC
+            EXEC SQL
+                OPEN PRODRNG-CUR
+            END-EXEC
+            PERFORM UNTIL SQLCODE NOT = 0 OR WS-ROW-COUNT = 10
+                EXEC SQL
+                    FETCH PRODRNG-CUR
+                    INTO :PRODUCT-CODE, :PRODUCT-NAME, :PRODUCT-PRICE,
+                         :REGISTER-DATE
+                END-EXEC
+                IF SQLCODE = 0
+                   ADD 1 TO WS-ROW-COUNT
+                   MOVE PRODUCT-PRICE TO WS-PRICE-RNG-DISP
+                   STRING PRODUCT-CODE-TEXT(1:PRODUCT-CODE-LEN)
+                          ' ' DELIMITED BY SIZE
+                          PRODUCT-NAME-TEXT(1:PRODUCT-NAME-LEN)
+                          ' ' DELIMITED BY SIZE
+                          WS-PRICE-RNG-DISP DELIMITED BY SIZE
+                          ' ' DELIMITED BY SIZE
+                          REGISTER-DATE-TEXT(1:REGISTER-DATE-LEN)
+                          DELIMITED BY SIZE
+                          INTO WS-LINE(WS-ROW-COUNT)
+                END-IF
+            END-PERFORM
+            EXEC SQL
+                CLOSE PRODRNG-CUR
+            END-EXEC
+            MOVE 'PRODUCTS BY DATE (CODE NAME PRICE REG-DATE)' TO
+                 RPTTTLO
+            PERFORM 3900-MOVE-LINES-PARA
+            IF WS-ROW-COUNT = 0
+               MOVE 'NO PRODUCTS REGISTERED IN THAT DATE RANGE' TO
+                    RPTMSGO
+            ELSE
+               MOVE 'FIRST 10 IN RANGE - PF4 FOR MENU' TO RPTMSGO
+            END-IF
+            EXEC CICS
+                SEND MAP('RPTLST') MAPSET('A20MPS1') ERASE
+            END-EXEC
+            MOVE 'LIST' TO WS-DATA
+            PERFORM 4000-RETURN-TRANS-PARA.
+       3900-MOVE-LINES-PARA.
+            MOVE WS-LINE(01) TO RPTL01O
+            MOVE WS-LINE(02) TO RPTL02O
+            MOVE WS-LINE(03) TO RPTL03O
+            MOVE WS-LINE(04) TO RPTL04O
+            MOVE WS-LINE(05) TO RPTL05O
+            MOVE WS-LINE(06) TO RPTL06O
+            MOVE WS-LINE(07) TO RPTL07O
+            MOVE WS-LINE(08) TO RPTL08O
+            MOVE WS-LINE(09) TO RPTL09O
+            MOVE WS-LINE(10) TO RPTL10O.
+       4000-RETURN-TRANS-PARA.
+            EXEC CICS
+                 RETURN
+                 TRANSID('A207')
+                 COMMAREA(WS-COMM)
+            END-EXEC.
+       9999-RETURN-PARA.
+            EXEC CICS
+                RETURN
+            END-EXEC.
