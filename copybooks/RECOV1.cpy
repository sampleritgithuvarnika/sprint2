@@ -0,0 +1,15 @@
+      *****************************************************************
+      * MID-TRANSACTION RECOVERY RECORD FOR THE ORDER-ENTRY CHAIN      *
+      * (A20PGM4 -> A20PGM5 -> A20PGM6). EACH OF THOSE PROGRAMS WRITES *
+      * ONE OF THESE TO A PER-TERMINAL TS QUEUE THE MOMENT IT PICKS UP *
+      * THE COMMAREA, SO THE LAST KNOWN-GOOD STATE SURVIVES A TASK     *
+      * ABEND EVEN IF THE ABEND HAPPENS BEFORE THE NEXT RETURN         *
+      * TRANSID. A20PGM1 READS IT BACK AFTER SIGN-ON SO A CLERK CAN    *
+      * RESUME INSTEAD OF RE-KEYING THE WHOLE ORDER.                   *
+      * RCVR-COMMAREA IS SIZED TO THE LARGEST LK-COMM-AREA IN THE      *
+      * CHAIN (A20PGM5/A20PGM6'S 89-BYTE LAYOUT, WHICH CARRIES THE     *
+      * FIVE-LINE ORDER TABLE) WITH SOME ROOM TO GROW.                 *
+      *****************************************************************
+       01  WS-RECOVERY-REC.
+           05 RCVR-PROGRAM        PIC X(08).
+           05 RCVR-COMMAREA       PIC X(100).
