@@ -0,0 +1,16 @@
+      *****************************************************************
+      * DCLGEN TABLE(ORDER_DETAIL1)                                    *
+      * ONE ROW PER PRODUCT LINE ON AN ORDER. LINE-NUM IS 1, 2, 3...   *
+      * WITHIN AN ORDER-ID SO ONE ORDER CAN CARRY SEVERAL PRODUCT      *
+      * LINES UNDER THE SAME HEADER IN ORDER1.                        *
+      *****************************************************************
+       01  DCLORDER-DETAIL.
+           10 ORDER-ID.
+              49 ORDER-ID-LEN          PIC S9(4) USAGE COMP.
+              49 ORDER-ID-TEXT         PIC X(06).
+           10 LINE-NUM                 PIC S9(4) USAGE COMP.
+           10 PRODUCT-CODE.
+              49 PRODUCT-CODE-LEN      PIC S9(4) USAGE COMP.
+              49 PRODUCT-CODE-TEXT     PIC X(06).
+           10 QUANTITY                 PIC S9(3) USAGE COMP.
+           10 LINE-AMOUNT              PIC S9(8)V9(2) USAGE COMP-3.
