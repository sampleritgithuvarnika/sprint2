@@ -0,0 +1,13 @@
+      *****************************************************************
+      * DCLGEN TABLE(ORDER_CONTROL)                                    *
+      * SINGLE-ROW CONTROL TABLE THAT HANDS OUT THE NEXT ORDER_ID.     *
+      * THE UPDATE AGAINST THIS ROW (SEE A20PGM6 5050-SET-ORDER-ID-    *
+      * PARA) TAKES AN EXCLUSIVE LOCK UNTIL SYNCPOINT, SO TWO          *
+      * CONCURRENT ORDER-ENTRY TRANSACTIONS CANNOT BE HANDED THE SAME  *
+      * NEXT NUMBER.                                                   *
+      *****************************************************************
+       01  DCLORDER-CONTROL.
+           10 CONTROL-ID.
+              49 CONTROL-ID-LEN        PIC S9(4) USAGE COMP.
+              49 CONTROL-ID-TEXT       PIC X(10).
+           10 NEXT-ORDER-NUM           PIC S9(8) USAGE COMP.
