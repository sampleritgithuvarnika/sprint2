@@ -0,0 +1,19 @@
+      *****************************************************************
+      * DCLGEN TABLE(PRICE_ADJ_CONTROL)                                *
+      * SINGLE-ROW CONTROL TABLE (SAME PATTERN AS ORDER_CONTROL IN     *
+      * ORDCTL1 AND TAX_CONFIG IN TAXCFG1) A DBA/MANAGER SETS BEFORE   *
+      * RUNNING A20PGM14'S BULK PRICE ADJUSTMENT BATCH JOB. CATEGORY-  *
+      * TEXT OF 'ALL' MEANS EVERY PRODUCT1 ROW; OTHERWISE ONLY ROWS    *
+      * WHOSE PRODUCT_CATEGORY MATCHES ARE ADJUSTED. EXACTLY ONE OF    *
+      * ADJUST-PCT/ADJUST-AMT IS EXPECTED TO BE NON-ZERO PER RUN -     *
+      * PCT IS APPLIED FIRST IF BOTH HAPPEN TO BE SET.                 *
+      *****************************************************************
+       01  DCLPRICE-ADJ-CONTROL.
+           10 CONFIG-ID.
+              49 CONFIG-ID-LEN         PIC S9(4) USAGE COMP.
+              49 CONFIG-ID-TEXT        PIC X(10).
+           10 CATEGORY.
+              49 CATEGORY-LEN          PIC S9(4) USAGE COMP.
+              49 CATEGORY-TEXT         PIC X(15).
+           10 ADJUST-PCT               PIC S9(3)V9(4) USAGE COMP-3.
+           10 ADJUST-AMT               PIC S9(6)V9(2) USAGE COMP-3.
