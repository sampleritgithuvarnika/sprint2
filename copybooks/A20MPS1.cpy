@@ -0,0 +1,607 @@
+      *****************************************************************
+      * A20MPS1 - SYMBOLIC MAP COPYBOOK FOR MAPSET A20MPS1             *
+      * ONE GENERATED SYMBOLIC MAP PER BMS MAP, SHARED BY ALL A20PGMn  *
+      * ONLINE PROGRAMS.  EACH MAP IS A PAIR OF 01-LEVEL RECORDS:      *
+      *    mapnameI  - RECEIVE (INPUT) SIDE, WITH L/F/A/I PER FIELD    *
+      *    mapnameO  - SEND (OUTPUT) SIDE, REDEFINES THE INPUT SIDE    *
+      *****************************************************************
+       01  PRODINI.
+           02 FILLER PIC X(12).
+           02 PRODATEL COMP PIC S9(4).
+           02 PRODATEF PICTURE X.
+           02 FILLER REDEFINES PRODATEF.
+               03 PRODATEA PICTURE X.
+           02 PRODATEI PIC X(10).
+           02 PROTIMEL COMP PIC S9(4).
+           02 PROTIMEF PICTURE X.
+           02 FILLER REDEFINES PROTIMEF.
+               03 PROTIMEA PICTURE X.
+           02 PROTIMEI PIC X(8).
+           02 PROMSL COMP PIC S9(4).
+           02 PROMSF PICTURE X.
+           02 FILLER REDEFINES PROMSF.
+               03 PROMSA PICTURE X.
+           02 PROMSI PIC X(40).
+       01  PRODINO REDEFINES PRODINI.
+           02 FILLER PIC X(12).
+           02 FILLER PIC X(3).
+           02 PRODATEO PIC X(10).
+           02 FILLER PIC X(3).
+           02 PROTIMEO PIC X(8).
+           02 FILLER PIC X(3).
+           02 PROMSO PIC X(40).
+      *
+       01  PRODIN2I.
+           02 FILLER PIC X(12).
+           02 PRODTEL COMP PIC S9(4).
+           02 PRODTEF PICTURE X.
+           02 FILLER REDEFINES PRODTEF.
+               03 PRODTEA PICTURE X.
+           02 PRODTEI PIC X(10).
+           02 PROTMEL COMP PIC S9(4).
+           02 PROTMEF PICTURE X.
+           02 FILLER REDEFINES PROTMEF.
+               03 PROTMEA PICTURE X.
+           02 PROTMEI PIC X(8).
+           02 PROCODEL COMP PIC S9(4).
+           02 PROCODEF PICTURE X.
+           02 FILLER REDEFINES PROCODEF.
+               03 PROCODEA PICTURE X.
+           02 PROCODEI PIC X(6).
+           02 PRONAMEL COMP PIC S9(4).
+           02 PRONAMEF PICTURE X.
+           02 FILLER REDEFINES PRONAMEF.
+               03 PRONAMEA PICTURE X.
+           02 PRONAMEI PIC X(20).
+           02 PRODESCL COMP PIC S9(4).
+           02 PRODESCF PICTURE X.
+           02 FILLER REDEFINES PRODESCF.
+               03 PRODESCA PICTURE X.
+           02 PRODESCI PIC X(30).
+           02 PROPRCEL COMP PIC S9(4).
+           02 PROPRCEF PICTURE X.
+           02 FILLER REDEFINES PROPRCEF.
+               03 PROPRCEA PICTURE X.
+           02 PROPRCEI PIC X(8).
+           02 PROSTAVL COMP PIC S9(4).
+           02 PROSTAVF PICTURE X.
+           02 FILLER REDEFINES PROSTAVF.
+               03 PROSTAVA PICTURE X.
+           02 PROSTAVI PIC X(3).
+           02 PRORGDTL COMP PIC S9(4).
+           02 PRORGDTF PICTURE X.
+           02 FILLER REDEFINES PRORGDTF.
+               03 PRORGDTA PICTURE X.
+           02 PRORGDTI PIC X(10).
+           02 PROSTATL COMP PIC S9(4).
+           02 PROSTATF PICTURE X.
+           02 FILLER REDEFINES PROSTATF.
+               03 PROSTATA PICTURE X.
+           02 PROSTATI PIC X(10).
+           02 PROCATL COMP PIC S9(4).
+           02 PROCATF PICTURE X.
+           02 FILLER REDEFINES PROCATF.
+               03 PROCATA PICTURE X.
+           02 PROCATI PIC X(15).
+           02 PROMSGL COMP PIC S9(4).
+           02 PROMSGF PICTURE X.
+           02 FILLER REDEFINES PROMSGF.
+               03 PROMSGA PICTURE X.
+           02 PROMSGI PIC X(40).
+       01  PRODIN2O REDEFINES PRODIN2I.
+           02 FILLER PIC X(12).
+           02 FILLER PIC X(3).
+           02 PRODTEO PIC X(10).
+           02 FILLER PIC X(3).
+           02 PROTMEO PIC X(8).
+           02 FILLER PIC X(3).
+           02 PROCODEO PIC X(6).
+           02 FILLER PIC X(3).
+           02 PRONAMEO PIC X(20).
+           02 FILLER PIC X(3).
+           02 PRODESCO PIC X(30).
+           02 FILLER PIC X(3).
+           02 PROPRCEO PIC X(8).
+           02 FILLER PIC X(3).
+           02 PROSTAVO PIC X(3).
+           02 FILLER PIC X(3).
+           02 PRORGDTO PIC X(10).
+           02 FILLER PIC X(3).
+           02 PROSTATO PIC X(10).
+           02 FILLER PIC X(3).
+           02 PROCATO PIC X(15).
+           02 FILLER PIC X(3).
+           02 PROMSGO PIC X(40).
+      *
+       01  ORDIN3I.
+           02 FILLER PIC X(12).
+           02 ORDD3L COMP PIC S9(4).
+           02 ORDD3F PICTURE X.
+           02 FILLER REDEFINES ORDD3F.
+               03 ORDD3A PICTURE X.
+           02 ORDD3I PIC X(10).
+           02 ORDT3L COMP PIC S9(4).
+           02 ORDT3F PICTURE X.
+           02 FILLER REDEFINES ORDT3F.
+               03 ORDT3A PICTURE X.
+           02 ORDT3I PIC X(8).
+           02 ORDNM3L COMP PIC S9(4).
+           02 ORDNM3F PICTURE X.
+           02 FILLER REDEFINES ORDNM3F.
+               03 ORDNM3A PICTURE X.
+           02 ORDNM3I PIC X(6).
+           02 ORDNAL COMP PIC S9(4).
+           02 ORDNAF PICTURE X.
+           02 FILLER REDEFINES ORDNAF.
+               03 ORDNAA PICTURE X.
+           02 ORDNAI PIC X(20).
+           02 ORDNUML COMP PIC S9(4).
+           02 ORDNUMF PICTURE X.
+           02 FILLER REDEFINES ORDNUMF.
+               03 ORDNUMA PICTURE X.
+           02 ORDNUMI PIC X(20).
+           02 ORDADDL COMP PIC S9(4).
+           02 ORDADDF PICTURE X.
+           02 FILLER REDEFINES ORDADDF.
+               03 ORDADDA PICTURE X.
+           02 ORDADDI PIC X(30).
+           02 ORDM1L COMP PIC S9(4).
+           02 ORDM1F PICTURE X.
+           02 FILLER REDEFINES ORDM1F.
+               03 ORDM1A PICTURE X.
+           02 ORDM1I PIC X(40).
+       01  ORDIN3O REDEFINES ORDIN3I.
+           02 FILLER PIC X(12).
+           02 FILLER PIC X(3).
+           02 ORDD3O PIC X(10).
+           02 FILLER PIC X(3).
+           02 ORDT3O PIC X(8).
+           02 FILLER PIC X(3).
+           02 ORDNM3O PIC X(6).
+           02 FILLER PIC X(3).
+           02 ORDNAO PIC X(20).
+           02 FILLER PIC X(3).
+           02 ORDNUMO PIC X(20).
+           02 FILLER PIC X(3).
+           02 ORDADDO PIC X(30).
+           02 FILLER PIC X(3).
+           02 ORDM1O PIC X(40).
+      *
+       01  ORDINI.
+           02 FILLER PIC X(12).
+           02 ORDDATEL COMP PIC S9(4).
+           02 ORDDATEF PICTURE X.
+           02 FILLER REDEFINES ORDDATEF.
+               03 ORDDATEA PICTURE X.
+           02 ORDDATEI PIC X(10).
+           02 ORDTIMEL COMP PIC S9(4).
+           02 ORDTIMEF PICTURE X.
+           02 FILLER REDEFINES ORDTIMEF.
+               03 ORDTIMEA PICTURE X.
+           02 ORDTIMEI PIC X(8).
+           02 ORDPRCDL COMP PIC S9(4).
+           02 ORDPRCDF PICTURE X.
+           02 FILLER REDEFINES ORDPRCDF.
+               03 ORDPRCDA PICTURE X.
+           02 ORDPRCDI PIC X(6).
+           02 ORDNAMEL COMP PIC S9(4).
+           02 ORDNAMEF PICTURE X.
+           02 FILLER REDEFINES ORDNAMEF.
+               03 ORDNAMEA PICTURE X.
+           02 ORDNAMEI PIC X(20).
+           02 ORDQUANL COMP PIC S9(4).
+           02 ORDQUANF PICTURE X.
+           02 FILLER REDEFINES ORDQUANF.
+               03 ORDQUANA PICTURE X.
+           02 ORDQUANI PIC X(3).
+           02 ORDMSG4L COMP PIC S9(4).
+           02 ORDMSG4F PICTURE X.
+           02 FILLER REDEFINES ORDMSG4F.
+               03 ORDMSG4A PICTURE X.
+           02 ORDMSG4I PIC X(40).
+       01  ORDINO REDEFINES ORDINI.
+           02 FILLER PIC X(12).
+           02 FILLER PIC X(3).
+           02 ORDDATEO PIC X(10).
+           02 FILLER PIC X(3).
+           02 ORDTIMEO PIC X(8).
+           02 FILLER PIC X(3).
+           02 ORDPRCDO PIC X(6).
+           02 FILLER PIC X(3).
+           02 ORDNAMEO PIC X(20).
+           02 FILLER PIC X(3).
+           02 ORDQUANO PIC X(3).
+           02 FILLER PIC X(3).
+           02 ORDMSG4O PIC X(40).
+      *
+       01  ORDIN2I.
+           02 FILLER PIC X(12).
+           02 ORDDTEL COMP PIC S9(4).
+           02 ORDDTEF PICTURE X.
+           02 FILLER REDEFINES ORDDTEF.
+               03 ORDDTEA PICTURE X.
+           02 ORDDTEI PIC X(10).
+           02 ORDTMEL COMP PIC S9(4).
+           02 ORDTMEF PICTURE X.
+           02 FILLER REDEFINES ORDTMEF.
+               03 ORDTMEA PICTURE X.
+           02 ORDTMEI PIC X(8).
+           02 ORDDTE2L COMP PIC S9(4).
+           02 ORDDTE2F PICTURE X.
+           02 FILLER REDEFINES ORDDTE2F.
+               03 ORDDTE2A PICTURE X.
+           02 ORDDTE2I PIC X(10).
+           02 ORDIDL COMP PIC S9(4).
+           02 ORDIDF PICTURE X.
+           02 FILLER REDEFINES ORDIDF.
+               03 ORDIDA PICTURE X.
+           02 ORDIDI PIC X(6).
+           02 ORDAMTL COMP PIC S9(4).
+           02 ORDAMTF PICTURE X.
+           02 FILLER REDEFINES ORDAMTF.
+               03 ORDAMTA PICTURE X.
+           02 ORDAMTI PIC X(10).
+           02 ORDMSG5L COMP PIC S9(4).
+           02 ORDMSG5F PICTURE X.
+           02 FILLER REDEFINES ORDMSG5F.
+               03 ORDMSG5A PICTURE X.
+           02 ORDMSG5I PIC X(40).
+       01  ORDIN2O REDEFINES ORDIN2I.
+           02 FILLER PIC X(12).
+           02 FILLER PIC X(3).
+           02 ORDDTEO PIC X(10).
+           02 FILLER PIC X(3).
+           02 ORDTMEO PIC X(8).
+           02 FILLER PIC X(3).
+           02 ORDDTE2O PIC X(10).
+           02 FILLER PIC X(3).
+           02 ORDIDO PIC X(6).
+           02 FILLER PIC X(3).
+           02 ORDAMTO PIC X(10).
+           02 FILLER PIC X(3).
+           02 ORDMSG5O PIC X(40).
+       01  RPTMNUI.
+           02 FILLER PIC X(12).
+           02 RPTOPTL COMP PIC S9(4).
+           02 RPTOPTF PICTURE X.
+           02 FILLER REDEFINES RPTOPTF.
+               03 RPTOPTA PICTURE X.
+           02 RPTOPTI PIC X(1).
+           02 RPTMMSGL COMP PIC S9(4).
+           02 RPTMMSGF PICTURE X.
+           02 FILLER REDEFINES RPTMMSGF.
+               03 RPTMMSGA PICTURE X.
+           02 RPTMMSGI PIC X(40).
+       01  RPTMNUO REDEFINES RPTMNUI.
+           02 FILLER PIC X(12).
+           02 FILLER PIC X(3).
+           02 RPTOPTO PIC X(1).
+           02 FILLER PIC X(3).
+           02 RPTMMSGO PIC X(40).
+      *
+       01  RPTLSTI.
+           02 FILLER PIC X(12).
+           02 RPTTTLL COMP PIC S9(4).
+           02 RPTTTLF PICTURE X.
+           02 FILLER REDEFINES RPTTTLF.
+               03 RPTTTLA PICTURE X.
+           02 RPTTTLI PIC X(40).
+           02 RPTL01L COMP PIC S9(4).
+           02 RPTL01F PICTURE X.
+           02 FILLER REDEFINES RPTL01F.
+               03 RPTL01A PICTURE X.
+           02 RPTL01I PIC X(70).
+           02 RPTL02L COMP PIC S9(4).
+           02 RPTL02F PICTURE X.
+           02 FILLER REDEFINES RPTL02F.
+               03 RPTL02A PICTURE X.
+           02 RPTL02I PIC X(70).
+           02 RPTL03L COMP PIC S9(4).
+           02 RPTL03F PICTURE X.
+           02 FILLER REDEFINES RPTL03F.
+               03 RPTL03A PICTURE X.
+           02 RPTL03I PIC X(70).
+           02 RPTL04L COMP PIC S9(4).
+           02 RPTL04F PICTURE X.
+           02 FILLER REDEFINES RPTL04F.
+               03 RPTL04A PICTURE X.
+           02 RPTL04I PIC X(70).
+           02 RPTL05L COMP PIC S9(4).
+           02 RPTL05F PICTURE X.
+           02 FILLER REDEFINES RPTL05F.
+               03 RPTL05A PICTURE X.
+           02 RPTL05I PIC X(70).
+           02 RPTL06L COMP PIC S9(4).
+           02 RPTL06F PICTURE X.
+           02 FILLER REDEFINES RPTL06F.
+               03 RPTL06A PICTURE X.
+           02 RPTL06I PIC X(70).
+           02 RPTL07L COMP PIC S9(4).
+           02 RPTL07F PICTURE X.
+           02 FILLER REDEFINES RPTL07F.
+               03 RPTL07A PICTURE X.
+           02 RPTL07I PIC X(70).
+           02 RPTL08L COMP PIC S9(4).
+           02 RPTL08F PICTURE X.
+           02 FILLER REDEFINES RPTL08F.
+               03 RPTL08A PICTURE X.
+           02 RPTL08I PIC X(70).
+           02 RPTL09L COMP PIC S9(4).
+           02 RPTL09F PICTURE X.
+           02 FILLER REDEFINES RPTL09F.
+               03 RPTL09A PICTURE X.
+           02 RPTL09I PIC X(70).
+           02 RPTL10L COMP PIC S9(4).
+           02 RPTL10F PICTURE X.
+           02 FILLER REDEFINES RPTL10F.
+               03 RPTL10A PICTURE X.
+           02 RPTL10I PIC X(70).
+           02 RPTMSGL COMP PIC S9(4).
+           02 RPTMSGF PICTURE X.
+           02 FILLER REDEFINES RPTMSGF.
+               03 RPTMSGA PICTURE X.
+           02 RPTMSGI PIC X(40).
+       01  RPTLSTO REDEFINES RPTLSTI.
+           02 FILLER PIC X(12).
+           02 FILLER PIC X(3).
+           02 RPTTTLO PIC X(40).
+           02 FILLER PIC X(3).
+           02 RPTL01O PIC X(70).
+           02 FILLER PIC X(3).
+           02 RPTL02O PIC X(70).
+           02 FILLER PIC X(3).
+           02 RPTL03O PIC X(70).
+           02 FILLER PIC X(3).
+           02 RPTL04O PIC X(70).
+           02 FILLER PIC X(3).
+           02 RPTL05O PIC X(70).
+           02 FILLER PIC X(3).
+           02 RPTL06O PIC X(70).
+           02 FILLER PIC X(3).
+           02 RPTL07O PIC X(70).
+           02 FILLER PIC X(3).
+           02 RPTL08O PIC X(70).
+           02 FILLER PIC X(3).
+           02 RPTL09O PIC X(70).
+           02 FILLER PIC X(3).
+           02 RPTL10O PIC X(70).
+           02 FILLER PIC X(3).
+           02 RPTMSGO PIC X(40).
+       01  CUSTINI.
+           02 FILLER PIC X(12).
+           02 CUSTDTEL COMP PIC S9(4).
+           02 CUSTDTEF PICTURE X.
+           02 FILLER REDEFINES CUSTDTEF.
+               03 CUSTDTEA PICTURE X.
+           02 CUSTDTEI PIC X(10).
+           02 CUSTTMEL COMP PIC S9(4).
+           02 CUSTTMEF PICTURE X.
+           02 FILLER REDEFINES CUSTTMEF.
+               03 CUSTTMEA PICTURE X.
+           02 CUSTTMEI PIC X(8).
+           02 CUSTIDL COMP PIC S9(4).
+           02 CUSTIDF PICTURE X.
+           02 FILLER REDEFINES CUSTIDF.
+               03 CUSTIDA PICTURE X.
+           02 CUSTIDI PIC X(6).
+           02 CUSTNAL COMP PIC S9(4).
+           02 CUSTNAF PICTURE X.
+           02 FILLER REDEFINES CUSTNAF.
+               03 CUSTNAA PICTURE X.
+           02 CUSTNAI PIC X(20).
+           02 CUSTCNL COMP PIC S9(4).
+           02 CUSTCNF PICTURE X.
+           02 FILLER REDEFINES CUSTCNF.
+               03 CUSTCNA PICTURE X.
+           02 CUSTCNI PIC X(20).
+           02 CUSTADL COMP PIC S9(4).
+           02 CUSTADF PICTURE X.
+           02 FILLER REDEFINES CUSTADF.
+               03 CUSTADA PICTURE X.
+           02 CUSTADI PIC X(30).
+           02 CUSTMSGL COMP PIC S9(4).
+           02 CUSTMSGF PICTURE X.
+           02 FILLER REDEFINES CUSTMSGF.
+               03 CUSTMSGA PICTURE X.
+           02 CUSTMSGI PIC X(40).
+       01  CUSTINO REDEFINES CUSTINI.
+           02 FILLER PIC X(12).
+           02 FILLER PIC X(3).
+           02 CUSTDTEO PIC X(10).
+           02 FILLER PIC X(3).
+           02 CUSTTMEO PIC X(8).
+           02 FILLER PIC X(3).
+           02 CUSTIDO PIC X(6).
+           02 FILLER PIC X(3).
+           02 CUSTNAO PIC X(20).
+           02 FILLER PIC X(3).
+           02 CUSTCNO PIC X(20).
+           02 FILLER PIC X(3).
+           02 CUSTADO PIC X(30).
+           02 FILLER PIC X(3).
+           02 CUSTMSGO PIC X(40).
+       01  CANCINI.
+           02 FILLER PIC X(12).
+           02 CANCIDL COMP PIC S9(4).
+           02 CANCIDF PICTURE X.
+           02 FILLER REDEFINES CANCIDF.
+               03 CANCIDA PICTURE X.
+           02 CANCIDI PIC X(6).
+           02 CANCPROL COMP PIC S9(4).
+           02 CANCPROF PICTURE X.
+           02 FILLER REDEFINES CANCPROF.
+               03 CANCPROA PICTURE X.
+           02 CANCPROI PIC X(6).
+           02 CANCQTYL COMP PIC S9(4).
+           02 CANCQTYF PICTURE X.
+           02 FILLER REDEFINES CANCQTYF.
+               03 CANCQTYA PICTURE X.
+           02 CANCQTYI PIC X(3).
+           02 CANCSTAL COMP PIC S9(4).
+           02 CANCSTAF PICTURE X.
+           02 FILLER REDEFINES CANCSTAF.
+               03 CANCSTAA PICTURE X.
+           02 CANCSTAI PIC X(10).
+           02 CANCMSGL COMP PIC S9(4).
+           02 CANCMSGF PICTURE X.
+           02 FILLER REDEFINES CANCMSGF.
+               03 CANCMSGA PICTURE X.
+           02 CANCMSGI PIC X(40).
+       01  CANCINO REDEFINES CANCINI.
+           02 FILLER PIC X(12).
+           02 FILLER PIC X(3).
+           02 CANCIDO PIC X(6).
+           02 FILLER PIC X(3).
+           02 CANCPROO PIC X(6).
+           02 FILLER PIC X(3).
+           02 CANCQTYO PIC X(3).
+           02 FILLER PIC X(3).
+           02 CANCSTAO PIC X(10).
+           02 FILLER PIC X(3).
+           02 CANCMSGO PIC X(40).
+       01  LOGNINI.
+           02 FILLER PIC X(12).
+           02 LOGNUSRL COMP PIC S9(4).
+           02 LOGNUSRF PICTURE X.
+           02 FILLER REDEFINES LOGNUSRF.
+               03 LOGNUSRA PICTURE X.
+           02 LOGNUSRI PIC X(8).
+           02 LOGNPWDL COMP PIC S9(4).
+           02 LOGNPWDF PICTURE X.
+           02 FILLER REDEFINES LOGNPWDF.
+               03 LOGNPWDA PICTURE X.
+           02 LOGNPWDI PIC X(8).
+           02 LOGNMSGL COMP PIC S9(4).
+           02 LOGNMSGF PICTURE X.
+           02 FILLER REDEFINES LOGNMSGF.
+               03 LOGNMSGA PICTURE X.
+           02 LOGNMSGI PIC X(40).
+       01  LOGNINO REDEFINES LOGNINI.
+           02 FILLER PIC X(12).
+           02 FILLER PIC X(3).
+           02 LOGNUSRO PIC X(8).
+           02 FILLER PIC X(3).
+           02 LOGNPWDO PIC X(8).
+           02 FILLER PIC X(3).
+           02 LOGNMSGO PIC X(40).
+       01  ORDHINI.
+           02 FILLER PIC X(12).
+           02 ORDHCIDL COMP PIC S9(4).
+           02 ORDHCIDF PICTURE X.
+           02 FILLER REDEFINES ORDHCIDF.
+               03 ORDHCIDA PICTURE X.
+           02 ORDHCIDI PIC X(6).
+           02 ORDHMSGL COMP PIC S9(4).
+           02 ORDHMSGF PICTURE X.
+           02 FILLER REDEFINES ORDHMSGF.
+               03 ORDHMSGA PICTURE X.
+           02 ORDHMSGI PIC X(40).
+       01  ORDHINO REDEFINES ORDHINI.
+           02 FILLER PIC X(12).
+           02 FILLER PIC X(3).
+           02 ORDHCIDO PIC X(6).
+           02 FILLER PIC X(3).
+           02 ORDHMSGO PIC X(40).
+       01  STATINI.
+           02 FILLER PIC X(12).
+           02 STATIDL COMP PIC S9(4).
+           02 STATIDF PICTURE X.
+           02 FILLER REDEFINES STATIDF.
+               03 STATIDA PICTURE X.
+           02 STATIDI PIC X(6).
+           02 STATCURL COMP PIC S9(4).
+           02 STATCURF PICTURE X.
+           02 FILLER REDEFINES STATCURF.
+               03 STATCURA PICTURE X.
+           02 STATCURI PIC X(10).
+           02 STATNEWL COMP PIC S9(4).
+           02 STATNEWF PICTURE X.
+           02 FILLER REDEFINES STATNEWF.
+               03 STATNEWA PICTURE X.
+           02 STATNEWI PIC X(10).
+           02 STATMSGL COMP PIC S9(4).
+           02 STATMSGF PICTURE X.
+           02 FILLER REDEFINES STATMSGF.
+               03 STATMSGA PICTURE X.
+           02 STATMSGI PIC X(40).
+       01  STATINO REDEFINES STATINI.
+           02 FILLER PIC X(12).
+           02 FILLER PIC X(3).
+           02 STATIDO PIC X(6).
+           02 FILLER PIC X(3).
+           02 STATCURO PIC X(10).
+           02 FILLER PIC X(3).
+           02 STATNEWO PIC X(10).
+           02 FILLER PIC X(3).
+           02 STATMSGO PIC X(40).
+       01  DATRNGI.
+           02 FILLER PIC X(12).
+           02 DATTBLL COMP PIC S9(4).
+           02 DATTBLF PICTURE X.
+           02 FILLER REDEFINES DATTBLF.
+               03 DATTBLA PICTURE X.
+           02 DATTBLI PIC X(1).
+           02 DATFRML COMP PIC S9(4).
+           02 DATFRMF PICTURE X.
+           02 FILLER REDEFINES DATFRMF.
+               03 DATFRMA PICTURE X.
+           02 DATFRMI PIC X(10).
+           02 DATTOL COMP PIC S9(4).
+           02 DATTOF PICTURE X.
+           02 FILLER REDEFINES DATTOF.
+               03 DATTOA PICTURE X.
+           02 DATTOI PIC X(10).
+           02 DATMSGL COMP PIC S9(4).
+           02 DATMSGF PICTURE X.
+           02 FILLER REDEFINES DATMSGF.
+               03 DATMSGA PICTURE X.
+           02 DATMSGI PIC X(40).
+       01  DATRNGO REDEFINES DATRNGI.
+           02 FILLER PIC X(12).
+           02 FILLER PIC X(3).
+           02 DATTBLO PIC X(1).
+           02 FILLER PIC X(3).
+           02 DATFRMO PIC X(10).
+           02 FILLER PIC X(3).
+           02 DATTOO PIC X(10).
+           02 FILLER PIC X(3).
+           02 DATMSGO PIC X(40).
+       01  DISCINI.
+           02 FILLER PIC X(12).
+           02 DSCPRCL COMP PIC S9(4).
+           02 DSCPRCF PICTURE X.
+           02 FILLER REDEFINES DSCPRCF.
+               03 DSCPRCA PICTURE X.
+           02 DSCPRCI PIC X(6).
+           02 DSCACTL COMP PIC S9(4).
+           02 DSCACTF PICTURE X.
+           02 FILLER REDEFINES DSCACTF.
+               03 DSCACTA PICTURE X.
+           02 DSCACTI PIC X(1).
+           02 DSCRSNL COMP PIC S9(4).
+           02 DSCRSNF PICTURE X.
+           02 FILLER REDEFINES DSCRSNF.
+               03 DSCRSNA PICTURE X.
+           02 DSCRSNI PIC X(30).
+           02 DSCCURL COMP PIC S9(4).
+           02 DSCCURF PICTURE X.
+           02 FILLER REDEFINES DSCCURF.
+               03 DSCCURA PICTURE X.
+           02 DSCCURI PIC X(12).
+           02 DSCMSGL COMP PIC S9(4).
+           02 DSCMSGF PICTURE X.
+           02 FILLER REDEFINES DSCMSGF.
+               03 DSCMSGA PICTURE X.
+           02 DSCMSGI PIC X(40).
+       01  DISCINO REDEFINES DISCINI.
+           02 FILLER PIC X(12).
+           02 FILLER PIC X(3).
+           02 DSCPRCO PIC X(6).
+           02 FILLER PIC X(3).
+           02 DSCACTO PIC X(1).
+           02 FILLER PIC X(3).
+           02 DSCRSNO PIC X(30).
+           02 FILLER PIC X(3).
+           02 DSCCURO PIC X(12).
+           02 FILLER PIC X(3).
+           02 DSCMSGO PIC X(40).
