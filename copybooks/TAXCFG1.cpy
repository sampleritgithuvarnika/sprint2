@@ -0,0 +1,16 @@
+      *****************************************************************
+      * DCLGEN TABLE(TAX_CONFIG)                                       *
+      * SINGLE-ROW CONTROL TABLE (SAME PATTERN AS ORDER_CONTROL IN     *
+      * ORDCTL1) HOLDING THE CURRENT SALES TAX RATE AND VOLUME         *
+      * DISCOUNT RULE APPLIED IN A20PGM6 3000-CALCULATE-AMOUNT. A      *
+      * DBA UPDATES THIS ROW WHEN RATES CHANGE - NO RECOMPILE NEEDED.  *
+      * TAX_RATE AND DISCOUNT_PCT ARE STORED AS DECIMAL FRACTIONS      *
+      * (0.0825 = 8.25%).                                              *
+      *****************************************************************
+       01  DCLTAX-CONFIG.
+           10 CONFIG-ID.
+              49 CONFIG-ID-LEN          PIC S9(4) USAGE COMP.
+              49 CONFIG-ID-TEXT         PIC X(10).
+           10 TAX-RATE                  PIC S9(1)V9(4) USAGE COMP-3.
+           10 DISCOUNT-THRESHOLD        PIC S9(8)V9(2) USAGE COMP-3.
+           10 DISCOUNT-PCT              PIC S9(1)V9(4) USAGE COMP-3.
