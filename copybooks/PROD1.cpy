@@ -0,0 +1,27 @@
+      *****************************************************************
+      * DCLGEN TABLE(PRODUCT1)                                         *
+      * THIS DECLARATION MATCHES THE PRODUCT1 DB2 TABLE LAYOUT.        *
+      * VARCHAR COLUMNS ARE CARRIED AS LEN/TEXT GROUPS SO THEY CAN BE  *
+      * USED AS HOST VARIABLES EITHER WHOLE OR AS xxxx-TEXT(1:xxxx-LEN)*
+      *****************************************************************
+       01  DCLPRODUCT1.
+           10 PRODUCT-CODE.
+              49 PRODUCT-CODE-LEN      PIC S9(4) USAGE COMP.
+              49 PRODUCT-CODE-TEXT     PIC X(06).
+           10 PRODUCT-NAME.
+              49 PRODUCT-NAME-LEN      PIC S9(4) USAGE COMP.
+              49 PRODUCT-NAME-TEXT     PIC X(20).
+           10 PRODUCT-DESC.
+              49 PRODUCT-DESC-LEN      PIC S9(4) USAGE COMP.
+              49 PRODUCT-DESC-TEXT     PIC X(30).
+           10 PRODUCT-PRICE            PIC S9(4)V9(2) USAGE COMP-3.
+           10 STOCK-AVAILABILITY       PIC S9(4) USAGE COMP.
+           10 REGISTER-DATE.
+              49 REGISTER-DATE-LEN     PIC S9(4) USAGE COMP.
+              49 REGISTER-DATE-TEXT    PIC X(10).
+           10 PROD-STATUS.
+              49 PROD-STATUS-LEN       PIC S9(4) USAGE COMP.
+              49 PROD-STATUS-TEXT      PIC X(12).
+           10 PRODUCT-CATEGORY.
+              49 PRODUCT-CATEGORY-LEN  PIC S9(4) USAGE COMP.
+              49 PRODUCT-CATEGORY-TEXT PIC X(15).
