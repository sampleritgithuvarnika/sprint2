@@ -0,0 +1,15 @@
+      *****************************************************************
+      * DCLGEN TABLE(PRICE_HISTORY)                                    *
+      * ONE ROW PER PRICE CHANGE MADE TO PRODUCT1 THROUGH A20PGM3'S    *
+      * 6000-UPDATE-PARA, SO A DISPUTED CHARGE CAN BE TRACED BACK TO   *
+      * WHAT THE PRICE WAS ON THE DAY IT CHANGED.                      *
+      *****************************************************************
+       01  DCLPRICE-HISTORY.
+           10 PRODUCT-CODE.
+              49 PRODUCT-CODE-LEN      PIC S9(4) USAGE COMP.
+              49 PRODUCT-CODE-TEXT     PIC X(06).
+           10 OLD-PRICE                PIC S9(04)V9(2) USAGE COMP-3.
+           10 NEW-PRICE                PIC S9(04)V9(2) USAGE COMP-3.
+           10 CHANGE-DATE              PIC X(10).
+           10 CHANGE-TIME              PIC X(08).
+           10 CHANGED-BY               PIC X(08).
