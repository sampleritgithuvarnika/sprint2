@@ -0,0 +1,16 @@
+      *****************************************************************
+      * DCLGEN TABLE(USER1)                                            *
+      * SIGN-ON CREDENTIALS CHECKED BY A20PGM1 BEFORE THE MAIN MENU   *
+      * IS SHOWN. A DBA MAINTAINS ROWS HERE THE SAME WAY CUSTOMER1/    *
+      * PRODUCT1 ROWS ARE MAINTAINED TODAY.                            *
+      *****************************************************************
+       01  DCLUSER1.
+           10 USER-ID.
+              49 USER-ID-LEN           PIC S9(4) USAGE COMP.
+              49 USER-ID-TEXT          PIC X(08).
+           10 USER-PASSWORD.
+              49 USER-PASSWORD-LEN     PIC S9(4) USAGE COMP.
+              49 USER-PASSWORD-TEXT    PIC X(08).
+           10 USER-NAME.
+              49 USER-NAME-LEN         PIC S9(4) USAGE COMP.
+              49 USER-NAME-TEXT        PIC X(20).
