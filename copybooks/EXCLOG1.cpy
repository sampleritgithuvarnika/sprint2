@@ -0,0 +1,20 @@
+      *****************************************************************
+      * DCLGEN TABLE(EXCEPTION_LOG)                                    *
+      * ONE ROW PER "NOT FOUND"/SQL-ERROR LOOKUP MISS FROM A20PGM2,    *
+      * A20PGM3 AND A20PGM4'S PRODUCT/CUSTOMER LOOKUPS, SO PATTERNS    *
+      * (BAD CODES CLERKS KEEP RE-TRYING, ETC) SHOW UP ON A REPORT     *
+      * INSTEAD OF BEING LOST THE MOMENT THE SCREEN IS CLEARED.        *
+      *****************************************************************
+       01  DCLEXCEPTION-LOG.
+           10 PROGRAM-NAME.
+              49 PROGRAM-NAME-LEN    PIC S9(4) USAGE COMP.
+              49 PROGRAM-NAME-TEXT   PIC X(08).
+           10 LOOKUP-KEY.
+              49 LOOKUP-KEY-LEN      PIC S9(4) USAGE COMP.
+              49 LOOKUP-KEY-TEXT     PIC X(20).
+           10 EXCEPTION-SQLCODE      PIC S9(4) USAGE COMP.
+           10 EXCEPTION-MSG.
+              49 EXCEPTION-MSG-LEN   PIC S9(4) USAGE COMP.
+              49 EXCEPTION-MSG-TEXT  PIC X(40).
+           10 EXCEPTION-DATE         PIC X(10).
+           10 EXCEPTION-TIME         PIC X(08).
