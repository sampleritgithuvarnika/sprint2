@@ -0,0 +1,22 @@
+      *****************************************************************
+      * DCLGEN TABLE(PRODUCT_STATUS_LOG)                               *
+      * ONE ROW PER DISCONTINUE/REACTIVATE MADE TO PRODUCT1 THROUGH    *
+      * A20PGM21, SO A CLERK TYPING A FREE-TEXT PROD_STATUS NO LONGER  *
+      * LEAVES DISCONTINUE/REACTIVATE DECISIONS UNDOCUMENTED - EACH    *
+      * CHANGE RECORDS THE OLD/NEW STATUS, THE REASON GIVEN AND WHEN.  *
+      *****************************************************************
+       01  DCLPRODUCT-STATUS-LOG.
+           10 PRODUCT-CODE.
+              49 PRODUCT-CODE-LEN      PIC S9(4) USAGE COMP.
+              49 PRODUCT-CODE-TEXT     PIC X(06).
+           10 OLD-STATUS.
+              49 OLD-STATUS-LEN        PIC S9(4) USAGE COMP.
+              49 OLD-STATUS-TEXT       PIC X(12).
+           10 NEW-STATUS.
+              49 NEW-STATUS-LEN        PIC S9(4) USAGE COMP.
+              49 NEW-STATUS-TEXT       PIC X(12).
+           10 CHANGE-REASON.
+              49 CHANGE-REASON-LEN     PIC S9(4) USAGE COMP.
+              49 CHANGE-REASON-TEXT    PIC X(30).
+           10 CHANGE-DATE              PIC X(10).
+           10 CHANGE-TIME              PIC X(08).
