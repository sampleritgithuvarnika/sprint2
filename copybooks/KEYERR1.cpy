@@ -0,0 +1,22 @@
+      *****************************************************************
+      * DCLGEN TABLE(KEY_ERROR_LOG)                                    *
+      * ONE ROW PER "INVALID KEY PRESSED"/"ENTER VALID KEY" EVENT OUT  *
+      * OF A20PGM1-A20PGM5'S KEY-CHECK PARAGRAPHS, SO TRAINING CAN SEE *
+      * WHICH SCREENS AND TERMINALS GENERATE THE MOST MIS-KEYS INSTEAD *
+      * OF THOSE EVENTS JUST FLASHING ON THE SCREEN AND DISAPPEARING.  *
+      *****************************************************************
+       01  DCLKEY-ERROR-LOG.
+           10 TRAN-ID.
+              49 TRAN-ID-LEN          PIC S9(4) USAGE COMP.
+              49 TRAN-ID-TEXT         PIC X(04).
+           10 TERMINAL-ID.
+              49 TERMINAL-ID-LEN      PIC S9(4) USAGE COMP.
+              49 TERMINAL-ID-TEXT     PIC X(04).
+           10 PROGRAM-NAME.
+              49 PROGRAM-NAME-LEN     PIC S9(4) USAGE COMP.
+              49 PROGRAM-NAME-TEXT    PIC X(08).
+           10 KEY-MSG.
+              49 KEY-MSG-LEN          PIC S9(4) USAGE COMP.
+              49 KEY-MSG-TEXT         PIC X(40).
+           10 LOG-DATE                PIC X(10).
+           10 LOG-TIME                PIC X(08).
