@@ -0,0 +1,21 @@
+      *****************************************************************
+      * DCLGEN TABLE(CUSTOMER1)                                        *
+      * THIS DECLARATION MATCHES THE CUSTOMER1 DB2 TABLE LAYOUT.       *
+      * OUTSTANDING-BALANCE/CREDIT-LIMIT WERE ADDED AS TRAILING        *
+      * COLUMNS (SAME APPROACH AS PRODUCT-CATEGORY ON PROD1.CPY) SO    *
+      * A20PGM6 CAN CHECK A CUSTOMER'S STANDING BEFORE PLACING AN      *
+      * ORDER.                                                         *
+      *****************************************************************
+       01  DCLCUSTOMER1.
+           10 CUSTOMER-ID.
+              49 CUSTOMER-ID-LEN       PIC S9(4) USAGE COMP.
+              49 CUSTOMER-ID-TEXT      PIC X(06).
+           10 CUSTOMER-NAME.
+              49 CUSTOMER-NAME-LEN     PIC S9(4) USAGE COMP.
+              49 CUSTOMER-NAME-TEXT    PIC X(20).
+           10 CONTACT                 PIC X(20).
+           10 ADDRESS1.
+              49 ADDRESS1-LEN          PIC S9(4) USAGE COMP.
+              49 ADDRESS1-TEXT         PIC X(30).
+           10 OUTSTANDING-BALANCE     PIC S9(8)V9(2) USAGE COMP-3.
+           10 CREDIT-LIMIT            PIC S9(8)V9(2) USAGE COMP-3.
