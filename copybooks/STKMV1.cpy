@@ -0,0 +1,18 @@
+      *****************************************************************
+      * DCLGEN TABLE(STOCK_MOVEMENT)                                   *
+      * ONE ROW PER STOCK DEDUCTION AS A20PGM6 WRITES ORDER_DETAIL1 -  *
+      * THIS IS THE AUDIT TRAIL THE END-OF-DAY RECONCILIATION JOB      *
+      * (A20PGM20) COMPARES BACK AGAINST ORDER_DETAIL1 TO CATCH AN     *
+      * ORDER LINE AND ITS STOCK DEDUCTION DRIFTING APART.            *
+      *****************************************************************
+       01  DCLSTOCK-MOVEMENT.
+           10 ORDER-ID.
+              49 ORDER-ID-LEN          PIC S9(4) USAGE COMP.
+              49 ORDER-ID-TEXT         PIC X(06).
+           10 LINE-NUM                 PIC S9(4) USAGE COMP.
+           10 PRODUCT-CODE.
+              49 PRODUCT-CODE-LEN      PIC S9(4) USAGE COMP.
+              49 PRODUCT-CODE-TEXT     PIC X(06).
+           10 QUANTITY-DEDUCTED        PIC S9(3) USAGE COMP.
+           10 MOVEMENT-DATE            PIC X(10).
+           10 MOVEMENT-TIME            PIC X(08).
