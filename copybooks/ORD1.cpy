@@ -0,0 +1,24 @@
+      *****************************************************************
+      * DCLGEN TABLE(ORDER1)                                           *
+      * THIS DECLARATION MATCHES THE ORDER1 DB2 TABLE LAYOUT.          *
+      * NOTE - THE ORDER STATUS COLUMN IS CARRIED IN THE PROD-STATUS   *
+      * GROUP BELOW (NOT A TYPO - A20PGM6 HAS ALWAYS ADDRESSED IT AS   *
+      * PROD-STATUS OF DCLORDER1 SINCE THIS DCLGEN WAS FIRST CUT FROM  *
+      * THE PRODUCT1 DCLGEN).                                         *
+      * ORDER1 IS THE ORDER HEADER - ONE ROW PER ORDER_ID. THE LINE-  *
+      * LEVEL PRODUCT_CODE/QUANTITY THAT USED TO LIVE ON THIS ROW NOW  *
+      * LIVE ON ORDER_DETAIL1 (SEE ORDDET1.CPY) SO ONE ORDER CAN CARRY *
+      * SEVERAL PRODUCT LINES.                                        *
+      *****************************************************************
+       01  DCLORDER1.
+           10 ORDER-ID.
+              49 ORDER-ID-LEN          PIC S9(4) USAGE COMP.
+              49 ORDER-ID-TEXT         PIC X(06).
+           10 CUSTOMER-ID.
+              49 CUSTOMER-ID-LEN       PIC S9(4) USAGE COMP.
+              49 CUSTOMER-ID-TEXT      PIC X(06).
+           10 ORDER-DATE               PIC X(10).
+           10 PROD-STATUS.
+              49 PROD-STATUS-LEN       PIC S9(4) USAGE COMP.
+              49 PROD-STATUS-TEXT      PIC X(10).
+           10 TOTAL-AMOUNT             PIC S9(8)V9(2) USAGE COMP-3.
