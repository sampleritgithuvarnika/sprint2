@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    A20PGM20.
+      *END-OF-DAY RECONCILIATION BETWEEN ORDER_DETAIL1 AND
+      *STOCK_MOVEMENT. ROLLS UP ORDERED QUANTITY BY ORDER_DATE AND
+      *PRODUCT_CODE AND COMPARES IT AGAINST THE STOCK DEDUCTIONS
+      *A20PGM6 LOGGED (SEE 6675-LOG-STOCK-MOVEMENT-PARA) FOR THAT SAME
+      *DATE/PRODUCT. A MISMATCH MEANS AN ORDER LINE WENT IN WITHOUT A
+      *MATCHING STOCK DEDUCTION OR VICE VERSA - MOST LIKELY A
+      *TRANSACTION THAT ABENDED PARTWAY THROUGH 6666-INSERT-PARA.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE ORD1
+           END-EXEC.
+           EXEC SQL
+             INCLUDE ORDDET1
+           END-EXEC.
+           EXEC SQL
+             INCLUDE STKMV1
+           END-EXEC.
+       77 WS-SQLCODE           PIC -9(04).
+       01 WS-SUM-DATE          PIC X(10).
+       01 WS-ORDERED-QTY       PIC S9(7) USAGE COMP-3.
+       01 WS-DEDUCTED-QTY      PIC S9(7) USAGE COMP-3 VALUE 0.
+       01 WS-ORDERED-QTY-DISP  PIC ZZZZZ9.
+       01 WS-DEDUCTED-QTY-DISP PIC ZZZZZ9.
+       01 WS-MATCH-SW          PIC X(01).
+          88 WS-QTY-MATCH             VALUE 'Y'.
+       01 WS-STATUS-DISP       PIC X(08).
+       01 WS-REPORT-LINE       PIC X(80).
+       01 WS-MISMATCH-COUNT    PIC 9(05) USAGE COMP-3 VALUE 0.
+       01 WS-MISMATCH-COUNT-DISP PIC ZZZZ9.
+       01 WS-EOF-SW            PIC X VALUE 'N'.
+          88 WS-EOF                   VALUE 'Y'.
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-OPEN-CURSOR-PARA
+           DISPLAY 'END-OF-DAY STOCK RECONCILIATION REPORT'
+           DISPLAY 'ORDER DATE  PRODUCT   ORDERED   DEDUCTED  STATUS'
+           PERFORM UNTIL WS-EOF
+              PERFORM 2000-FETCH-PARA
+              IF NOT WS-EOF
+                 PERFORM 3000-CHECK-DEDUCTED-PARA
+                 PERFORM 4000-PRINT-LINE-PARA
+              END-IF
+           END-PERFORM
+           PERFORM 5000-CLOSE-CURSOR-PARA
+           MOVE WS-MISMATCH-COUNT TO WS-MISMATCH-COUNT-DISP
+           DISPLAY 'TOTAL MISMATCHES: ' WS-MISMATCH-COUNT-DISP
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
+       1000-OPEN-CURSOR-PARA.
+           EXEC SQL
+               DECLARE RECON-CUR CURSOR FOR
+               SELECT H.ORDER_DATE, D.PRODUCT_CODE, SUM(D.QUANTITY)
+               FROM ORDER1 H, ORDER_DETAIL1 D
+               WHERE H.ORDER_ID = D.ORDER_ID
+               GROUP BY H.ORDER_DATE, D.PRODUCT_CODE
+               ORDER BY H.ORDER_DATE, D.PRODUCT_CODE
+           END-EXEC
+           EXEC SQL
+               OPEN RECON-CUR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR OPENING CURSOR, SQLCODE= ' SQLCODE
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+       2000-FETCH-PARA.
+           EXEC SQL
+               FETCH RECON-CUR
+               INTO :WS-SUM-DATE, :DCLORDER-DETAIL.PRODUCT-CODE,
+                    :WS-ORDERED-QTY
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 100
+                 MOVE 'Y' TO WS-EOF-SW
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'ERROR FETCHING, SQLCODE= ' SQLCODE
+                 MOVE 'Y' TO WS-EOF-SW
+           END-EVALUATE.
+       3000-CHECK-DEDUCTED-PARA.
+           MOVE 0 TO WS-DEDUCTED-QTY
+           EXEC SQL
+               SELECT COALESCE(SUM(QUANTITY_DEDUCTED), 0)
+                INTO  :WS-DEDUCTED-QTY
+                FROM STOCK_MOVEMENT
+                WHERE MOVEMENT_DATE = :WS-SUM-DATE
+                AND PRODUCT_CODE = :DCLORDER-DETAIL.PRODUCT-CODE
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN 100
+                 MOVE 0 TO WS-DEDUCTED-QTY
+              WHEN OTHER
+                 DISPLAY 'ERROR CHECKING STOCK_MOVEMENT, SQLCODE= '
+                         SQLCODE
+           END-EVALUATE
+           IF WS-ORDERED-QTY = WS-DEDUCTED-QTY
+              MOVE 'Y' TO WS-MATCH-SW
+           ELSE
+              MOVE 'N' TO WS-MATCH-SW
+              ADD 1 TO WS-MISMATCH-COUNT
+           END-IF.
+       4000-PRINT-LINE-PARA.
+           MOVE WS-ORDERED-QTY TO WS-ORDERED-QTY-DISP
+           MOVE WS-DEDUCTED-QTY TO WS-DEDUCTED-QTY-DISP
+           IF WS-QTY-MATCH
+              MOVE 'MATCH'    TO WS-STATUS-DISP
+           ELSE
+              MOVE 'MISMATCH' TO WS-STATUS-DISP
+           END-IF
+           STRING WS-SUM-DATE DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  PRODUCT-CODE-TEXT OF DCLORDER-DETAIL
+                     (1:PRODUCT-CODE-LEN OF DCLORDER-DETAIL)
+                     DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  WS-ORDERED-QTY-DISP DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  WS-DEDUCTED-QTY-DISP DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  WS-STATUS-DISP DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           DISPLAY WS-REPORT-LINE.
+       5000-CLOSE-CURSOR-PARA.
+           EXEC SQL
+               CLOSE RECON-CUR
+           END-EXEC.
