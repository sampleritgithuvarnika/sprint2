@@ -10,41 +10,87 @@
              INCLUDE CUS1                       
            END-EXEC.                              
       *                                           
-           EXEC SQL                               
-             INCLUDE SQLCA                        
-           END-EXEC.                              
-       77 WS-ABS-TIME      PIC S9(15) COMP.     
-       77 WS-SEP           PIC X VALUE '-'.     
-       77 WS-TSEP          PIC X VALUE ':'.     
-       77 WS-SQLCODE       PIC -9(04).          
-       01 WS-DATA          PIC X(6).            
-       01 WS-COMM-AREA.                         
-          05 WS-DATA          PIC X(10).        
-          05 WS-DATE          PIC X(10).        
-          05 WS-TIME          PIC X(08).                
-          05 WS-QUANTITY      PIC 9(03).        
-          05 WS-PROCODE       PIC X(06).  
-          05 WS-CUSTID        PIC X(06).        
-      *                                         
-       LINKAGE SECTION.                         
-       01 DFHCOMMAREA.                          
-          05 LK-COMM-AREA.                      
-            10 LK-DATA          PIC X(10).         
-            10 LK-DATE          PIC X(10).         
-            10 LK-TIME          PIC X(08).                  
-            10 LK-QUANTITY      PIC 9(03).         
-            10 LK-PROCODE       PIC X(6).   
-            10 LK-CUSTID        PIC X(6).         
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE EXCLOG1
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE KEYERR1
+           END-EXEC.
+       COPY RECOV1.
+       77 WS-ABS-TIME      PIC S9(15) COMP.
+       77 WS-SEP           PIC X VALUE '-'.
+       77 WS-TSEP          PIC X VALUE ':'.
+       77 WS-SQLCODE       PIC -9(04).
+       77 WS-KEY-ERR-MSG   PIC X(40).
+       77 WS-CONTACT-AT-COUNT    PIC 9(02) VALUE 0.
+       77 WS-CONTACT-DOT-COUNT   PIC 9(02) VALUE 0.
+       77 WS-CONTACT-DIGIT-COUNT PIC 9(02) VALUE 0.
+       77 WS-RCVR-QNAME    PIC X(08).
+       77 WS-RESP          PIC S9(8) COMP.
+       01 WS-DATA          PIC X(6).
+       01 WS-COMM-AREA.
+          05 WS-DATA          PIC X(10).
+          05 WS-DATE          PIC X(10).
+          05 WS-TIME          PIC X(08).
+          05 WS-QUANTITY      PIC 9(03).
+          05 WS-PROCODE       PIC X(06).
+          05 WS-CUSTID        PIC X(06).
+          05 WS-NUM-LINES     PIC 9(01).
+          05 WS-LINE-TAB OCCURS 5 TIMES.
+             10 WS-LN-PROCODE  PIC X(06).
+             10 WS-LN-QUANTITY PIC 9(03).
+      *
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          05 LK-COMM-AREA.
+            10 LK-DATA          PIC X(10).
+            10 LK-DATE          PIC X(10).
+            10 LK-TIME          PIC X(08).
+            10 LK-QUANTITY      PIC 9(03).
+            10 LK-PROCODE       PIC X(6).
+            10 LK-CUSTID        PIC X(6).
+            10 LK-NUM-LINES     PIC 9(01).
+            10 LK-LINE-TAB OCCURS 5 TIMES.
+               15 LK-LN-PROCODE  PIC X(06).
+               15 LK-LN-QUANTITY PIC 9(03).
        PROCEDURE DIVISION.                         
        MAIN-PARA.                                  
            IF EIBCALEN = 0                         
               MOVE LOW-VALUES TO  ORDIN3O        
               PERFORM 2000-SEND-PARA               
               PERFORM 8888-RETURN-TRANS-PARA       
-           ELSE                                    
-              MOVE LK-COMM-AREA TO WS-COMM-AREA    
-              PERFORM 7777-KEY-CHECK-PARA          
-           END-IF.                                 
+           ELSE
+              MOVE LK-COMM-AREA TO WS-COMM-AREA
+              PERFORM 4900-SAVE-RECOVERY-PARA
+              PERFORM 7777-KEY-CHECK-PARA
+           END-IF.
+       4900-SAVE-RECOVERY-PARA.
+      *    SNAPSHOTS THE IN-FLIGHT ORDER TO A PER-TERMINAL TS QUEUE
+      *    EVERY TIME THIS PROGRAM PICKS UP THE COMMAREA, SO A TASK
+      *    ABEND FURTHER DOWN THE A20PGM4/5/6 CHAIN (BEFORE THE NEXT
+      *    RETURN TRANSID) DOESN'T LOSE THE ORDER - A20PGM1 OFFERS TO
+      *    RESUME FROM WHATEVER WAS LAST SAVED HERE.
+           MOVE 'RCVR'    TO WS-RCVR-QNAME(1:4)
+           MOVE EIBTRMID  TO WS-RCVR-QNAME(5:4)
+           MOVE 'A20PGM4' TO RCVR-PROGRAM
+           MOVE SPACES    TO RCVR-COMMAREA
+           MOVE WS-COMM-AREA TO RCVR-COMMAREA
+           EXEC CICS
+               DELETEQ TS
+               QUEUE(WS-RCVR-QNAME)
+               RESP(WS-RESP)
+           END-EXEC
+           EXEC CICS
+               WRITEQ TS
+               QUEUE(WS-RCVR-QNAME)
+               FROM(WS-RECOVERY-REC)
+               LENGTH(LENGTH OF WS-RECOVERY-REC)
+           END-EXEC.
        1000-GET-DATE.                                    
             EXEC CICS                                    
                ASKTIME                                   
@@ -86,12 +132,35 @@
               MOVE LOW-VALUES TO ORDIN3O                
               PERFORM 2000-SEND-PARA                      
               PERFORM 8888-RETURN-TRANS-PARA              
-            WHEN OTHER                                    
-              PERFORM 3000-RECIEVE-PARA                   
-              MOVE ' ENTER VALID KEY' TO ORDM1O        
-              PERFORM 2000-SEND-PARA                      
-              PERFORM 8888-RETURN-TRANS-PARA              
-           END-EVALUATE.                                  
+            WHEN OTHER
+              PERFORM 3000-RECIEVE-PARA
+              MOVE ' ENTER VALID KEY' TO ORDM1O
+              MOVE ' ENTER VALID KEY' TO WS-KEY-ERR-MSG
+              PERFORM 9100-LOG-KEY-ERROR-PARA
+              PERFORM 2000-SEND-PARA
+              PERFORM 8888-RETURN-TRANS-PARA
+           END-EVALUATE.
+       9100-LOG-KEY-ERROR-PARA.
+           PERFORM 1000-GET-DATE
+           MOVE EIBTRNID TO TRAN-ID-TEXT
+           MOVE LENGTH OF EIBTRNID TO TRAN-ID-LEN
+           MOVE EIBTRMID TO TERMINAL-ID-TEXT
+           MOVE LENGTH OF EIBTRMID TO TERMINAL-ID-LEN
+           MOVE 'A20PGM4' TO PROGRAM-NAME-TEXT
+           MOVE LENGTH OF 'A20PGM4' TO PROGRAM-NAME-LEN
+           MOVE WS-KEY-ERR-MSG TO KEY-MSG-TEXT
+           MOVE LENGTH OF WS-KEY-ERR-MSG TO KEY-MSG-LEN
+           MOVE WS-DATE TO LOG-DATE
+           MOVE WS-TIME TO LOG-TIME
+           EXEC SQL
+               INSERT INTO KEY_ERROR_LOG VALUES(
+                      :TRAN-ID,
+                      :TERMINAL-ID,
+                      :PROGRAM-NAME,
+                      :KEY-MSG,
+                      :LOG-DATE,
+                      :LOG-TIME)
+           END-EXEC.
        3000-RECIEVE-PARA.                                 
            EXEC CICS                                      
                 RECEIVE MAP('ORDIN3') MAPSET('A20MPS1')  
@@ -128,25 +197,76 @@
                                   TO ORDNM3O, WS-CUSTID                     
                 MOVE   CUSTOMER-NAME-TEXT(1:CUSTOMER-NAME-LEN)    
                                    TO ORDNAO                      
-                MOVE   CONTACT     TO ORDNUMO                     
-                MOVE   ADDRESS1-TEXT(1:ADDRESS1-LEN)      
-                                   TO ORDADDO                     
-             WHEN 100                                             
-                MOVE 'NO CUSTOMER FOUND '   TO ORDM1O    
-             WHEN OTHER                                   
-                MOVE  SQLCODE  TO WS-SQLCODE              
-                STRING 'SQL ERROR '   DELIMITED BY SIZE   
-                       WS-SQLCODE     DELIMITED BY SIZE   
-                       INTO  ORDM1O                     
-           END-EVALUATE.                                  
-           PERFORM 2000-SEND-PARA                         
-           PERFORM 8888-RETURN-TRANS-PARA.                
-       1200-PRODUCT-CODE-CHECK-PARA.                      
-                        MOVE ORDNM3I TO WS-CUSTID         
-                        EXEC CICS                         
-                           XCTL PROGRAM('A20PGM5')        
-                           COMMAREA (WS-COMM-AREA)        
-                        END-EXEC .                        
+                MOVE   CONTACT     TO ORDNUMO
+                MOVE   ADDRESS1-TEXT(1:ADDRESS1-LEN)
+                                   TO ORDADDO
+                PERFORM 4150-VALIDATE-CONTACT-PARA
+             WHEN 100
+                MOVE 'NO CUSTOMER FOUND '   TO ORDM1O
+                PERFORM 4200-LOG-EXCEPTION-PARA
+             WHEN OTHER
+                MOVE  SQLCODE  TO WS-SQLCODE
+                STRING 'SQL ERROR '   DELIMITED BY SIZE
+                       WS-SQLCODE     DELIMITED BY SIZE
+                       INTO  ORDM1O
+                PERFORM 4200-LOG-EXCEPTION-PARA
+           END-EVALUATE.
+           PERFORM 2000-SEND-PARA
+           PERFORM 8888-RETURN-TRANS-PARA.
+       4150-VALIDATE-CONTACT-PARA.
+      *    CONTACT CAN HOLD EITHER A PHONE NUMBER OR AN EMAIL ADDRESS -
+      *    THERE IS NO SEPARATE COLUMN FOR EACH - SO THIS LOOKS LIKE AN
+      *    EMAIL (ONE '@' AND AT LEAST ONE '.') OR LIKE A PHONE NUMBER
+      *    (NO '@' AND AT LEAST 7 DIGITS) BEFORE LETTING IT PASS
+      *    THROUGH SILENTLY. A BAD RECORD IS FLAGGED ON ORDM1O SO THE
+      *    CLERK CAN SEE IT RIGHT HERE INSTEAD OF JUST PASSING IT ALONG.
+           MOVE 0 TO WS-CONTACT-AT-COUNT
+           MOVE 0 TO WS-CONTACT-DOT-COUNT
+           MOVE 0 TO WS-CONTACT-DIGIT-COUNT
+           INSPECT CONTACT TALLYING WS-CONTACT-AT-COUNT FOR ALL '@'
+           INSPECT CONTACT TALLYING WS-CONTACT-DOT-COUNT FOR ALL '.'
+           INSPECT CONTACT TALLYING WS-CONTACT-DIGIT-COUNT
+                   FOR ALL '0' '1' '2' '3' '4' '5' '6' '7' '8' '9'
+           IF WS-CONTACT-AT-COUNT = 1 AND WS-CONTACT-DOT-COUNT >= 1
+              CONTINUE
+           ELSE
+              IF WS-CONTACT-AT-COUNT = 0 AND
+                 WS-CONTACT-DIGIT-COUNT >= 7
+                 CONTINUE
+              ELSE
+                 MOVE 'CUSTOMER CONTACT FORMAT INVALID - VERIFY' TO
+                      ORDM1O
+              END-IF
+           END-IF.
+       4200-LOG-EXCEPTION-PARA.
+           PERFORM 1000-GET-DATE
+           MOVE 'A20PGM4' TO PROGRAM-NAME-TEXT
+           MOVE LENGTH OF 'A20PGM4' TO PROGRAM-NAME-LEN
+           MOVE CUSTOMER-ID-TEXT(1:CUSTOMER-ID-LEN) TO
+                LOOKUP-KEY-TEXT
+           MOVE CUSTOMER-ID-LEN TO LOOKUP-KEY-LEN
+           MOVE SQLCODE TO EXCEPTION-SQLCODE
+           MOVE ORDM1O TO EXCEPTION-MSG-TEXT
+           MOVE LENGTH OF ORDM1O TO EXCEPTION-MSG-LEN
+           MOVE WS-DATE TO EXCEPTION-DATE
+           MOVE WS-TIME TO EXCEPTION-TIME
+           EXEC SQL
+               INSERT INTO EXCEPTION_LOG VALUES(
+                      :PROGRAM-NAME,
+                      :LOOKUP-KEY,
+                      :EXCEPTION-SQLCODE,
+                      :EXCEPTION-MSG,
+                      :EXCEPTION-DATE,
+                      :EXCEPTION-TIME)
+           END-EXEC.
+       1200-PRODUCT-CODE-CHECK-PARA.
+                        MOVE ORDNM3I TO WS-CUSTID
+                        MOVE 0 TO WS-NUM-LINES
+                        INITIALIZE WS-LINE-TAB
+                        EXEC CICS
+                           XCTL PROGRAM('A20PGM5')
+                           COMMAREA (WS-COMM-AREA)
+                        END-EXEC .
        8888-RETURN-TRANS-PARA.                            
            EXEC CICS                                      
                 RETURN                         
