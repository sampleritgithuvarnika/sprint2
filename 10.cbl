@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    A20PGM10.
+      *CUSTOMER ORDER-HISTORY INQUIRY (BROWSE ORDER1/ORDER_DETAIL1 BY
+      *CUSTOMER_ID)
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY DFHAID.
+       COPY A20MPS1.
+      *
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE ORD1
+           END-EXEC.
+           EXEC SQL
+             INCLUDE ORDDET1
+           END-EXEC.
+       77 WS-SQLCODE        PIC -9(04).
+       01 WS-COMM.
+         05 WS-DATA          PIC X(10).
+         05 WS-DATE          PIC X(10).
+         05 WS-TIME          PIC X(08).
+         05 WS-CUSTID        PIC X(06).
+       01 WS-ROW-COUNT       PIC 9(02) VALUE 0.
+       01 WS-LINE-TABLE.
+          05 WS-LINE OCCURS 10 TIMES   PIC X(70).
+       01 WS-ORDER-DATE-DISP PIC X(10).
+       01 WS-QTY-DISP        PIC ZZ9.
+       01 WS-AMT-DISP        PIC ZZZZZZ9.99.
+      *
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          05 LK-COMM.
+            10 LK-DATA       PIC X(10).
+            10 LK-DATE       PIC X(10).
+            10 LK-TIME       PIC X(08).
+            10 LK-CUSTID     PIC X(06).
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+            IF EIBCALEN = 0
+               MOVE LOW-VALUES TO ORDHINO
+               PERFORM 1000-SEND-PROMPT-PARA
+               MOVE 'ORDH' TO WS-DATA
+               PERFORM 4000-RETURN-TRANS-PARA
+            ELSE
+               MOVE LK-COMM TO WS-COMM
+               IF WS-DATA = 'LIST'
+                  MOVE LOW-VALUES TO ORDHINO
+                  PERFORM 1000-SEND-PROMPT-PARA
+                  MOVE 'ORDH' TO WS-DATA
+                  PERFORM 4000-RETURN-TRANS-PARA
+               ELSE
+                  PERFORM 1100-KEY-CHECK-PARA
+               END-IF
+            END-IF.
+       1000-SEND-PROMPT-PARA.
+            EXEC CICS
+                SEND MAP('ORDHIN')
+                MAPSET('A20MPS1')
+                ERASE
+            END-EXEC.
+       2000-RECV-PROMPT-PARA.
+            EXEC CICS
+               RECEIVE MAP('ORDHIN')
+                       MAPSET('A20MPS1')
+            END-EXEC.
+      *
+       1100-KEY-CHECK-PARA.
+            EVALUATE EIBAID
+              WHEN DFHENTER
+                 PERFORM 2000-RECV-PROMPT-PARA
+                 PERFORM 3000-ORDER-HISTORY-PARA
+              WHEN DFHPF4
+                  EXEC CICS
+                      XCTL PROGRAM('A20PGM1')
+                  END-EXEC
+              WHEN DFHPF3
+                MOVE LOW-VALUES TO ORDHINO
+                MOVE 'YOU ARE LOGGED OUT' TO ORDHMSGO
+                PERFORM 1000-SEND-PROMPT-PARA
+                PERFORM 9999-RETURN-PARA
+              WHEN OTHER
+                MOVE 'INVALID KEY PRESSED' TO ORDHMSGO
+                PERFORM 1000-SEND-PROMPT-PARA
+                PERFORM 4000-RETURN-TRANS-PARA
+            END-EVALUATE.
+       3000-ORDER-HISTORY-PARA.
+            IF ORDHCIDI = SPACES OR LOW-VALUES
+               MOVE 'CUSTOMER ID IS REQUIRED' TO ORDHMSGO
+               PERFORM 1000-SEND-PROMPT-PARA
+               PERFORM 4000-RETURN-TRANS-PARA
+            END-IF
+            MOVE ORDHCIDI TO WS-CUSTID
+            MOVE ORDHCIDI TO CUSTOMER-ID-TEXT OF DCLORDER1
+            MOVE LENGTH OF ORDHCIDI TO CUSTOMER-ID-LEN OF DCLORDER1
+            MOVE SPACES TO WS-LINE-TABLE
+            MOVE 0 TO WS-ROW-COUNT
+            EXEC SQL
+                DECLARE ORDHST-CUR CURSOR FOR
+                SELECT H.ORDER_ID, D.PRODUCT_CODE, H.ORDER_DATE,
+                       D.QUANTITY, H.TOTAL_AMOUNT
+                FROM ORDER1 H, ORDER_DETAIL1 D
+                WHERE H.ORDER_ID = D.ORDER_ID
+                  AND H.CUSTOMER_ID = :DCLORDER1.CUSTOMER-ID
+                ORDER BY H.ORDER_DATE DESC, H.ORDER_ID DESC,
+                         D.LINE_NUM ASC
+            END-EXEC
+            EXEC SQL
+                OPEN ORDHST-CUR
+            END-EXEC
+            PERFORM UNTIL SQLCODE NOT = 0 OR WS-ROW-COUNT = 10
+                EXEC SQL
+                    FETCH ORDHST-CUR
+                    INTO :DCLORDER1.ORDER-ID,
+                         :DCLORDER-DETAIL.PRODUCT-CODE,
+                         :WS-ORDER-DATE-DISP,
+                         :QUANTITY OF DCLORDER-DETAIL,
+                         :TOTAL-AMOUNT OF DCLORDER1
+                END-EXEC
+                IF SQLCODE = 0
+                   ADD 1 TO WS-ROW-COUNT
+                   MOVE QUANTITY OF DCLORDER-DETAIL TO WS-QTY-DISP
+                   MOVE TOTAL-AMOUNT OF DCLORDER1 TO WS-AMT-DISP
+                   STRING ORDER-ID-TEXT OF DCLORDER1
+                             (1:ORDER-ID-LEN OF DCLORDER1)
+                          ' ' DELIMITED BY SIZE
+                          PRODUCT-CODE-TEXT OF DCLORDER-DETAIL
+                             (1:PRODUCT-CODE-LEN OF DCLORDER-DETAIL)
+                          ' ' DELIMITED BY SIZE
+                          WS-ORDER-DATE-DISP DELIMITED BY SIZE
+                          ' QTY=' DELIMITED BY SIZE
+                          WS-QTY-DISP DELIMITED BY SIZE
+                          ' AMT=' DELIMITED BY SIZE
+                          WS-AMT-DISP DELIMITED BY SIZE
+                          INTO WS-LINE(WS-ROW-COUNT)
+                END-IF
+            END-PERFORM
+            EXEC SQL
+                CLOSE ORDHST-CUR
+            END-EXEC
+            MOVE 'ORDER HISTORY (ORDER PRODUCT DATE QTY AMT)' TO
+                 RPTTTLO
+            PERFORM 3900-MOVE-LINES-PARA
+            IF WS-ROW-COUNT = 0
+               MOVE 'NO ORDERS FOUND FOR THIS CUSTOMER' TO RPTMSGO
+            ELSE
+               MOVE 'MOST RECENT 10 - PF4 FOR MENU' TO RPTMSGO
+            END-IF
+            EXEC CICS
+                SEND MAP('RPTLST') MAPSET('A20MPS1') ERASE
+            END-EXEC
+            MOVE 'LIST' TO WS-DATA
+            PERFORM 4000-RETURN-TRANS-PARA.
+       3900-MOVE-LINES-PARA.
+            MOVE WS-LINE(01) TO RPTL01O
+            MOVE WS-LINE(02) TO RPTL02O
+            MOVE WS-LINE(03) TO RPTL03O
+            MOVE WS-LINE(04) TO RPTL04O
+            MOVE WS-LINE(05) TO RPTL05O
+            MOVE WS-LINE(06) TO RPTL06O
+            MOVE WS-LINE(07) TO RPTL07O
+            MOVE WS-LINE(08) TO RPTL08O
+            MOVE WS-LINE(09) TO RPTL09O
+            MOVE WS-LINE(10) TO RPTL10O.
+       4000-RETURN-TRANS-PARA.
+            EXEC CICS
+                 RETURN
+                 TRANSID('A210')
+                 COMMAREA(WS-COMM)
+            END-EXEC.
+       9999-RETURN-PARA.
+            EXEC CICS
+                RETURN
+            END-EXEC.
