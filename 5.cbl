@@ -11,34 +11,59 @@
              INCLUDE SQLCA                                            
            END-EXEC.                                                  
       *                                                               
-           EXEC SQL                                                   
-             INCLUDE PROD1                                            
-           END-EXEC.                                                  
-       77 WS-ABS-TIME     PIC S9(15) COMP.                            
-       77 WS-SEP          PIC X(01) VALUE '-'.                        
-       77 WS-TSEP         PIC X(01) VALUE ':'.                        
-       77 WS-SQLCODE      PIC -9(04).                                 
-       01 WS-COMM.                                                    
-         05 WS-DATA       PIC X(10).                                  
-         05 WS-DATE       PIC X(10).                                  
-         05 WS-TIME       PIC X(08).                                                             
-         05 WS-QUANTITY   PIC 9(03).                                   
-         05 WS-PROCODE    PIC X(06).  
-         05 WS-CUSTID     PIC X(06).                           
-       01 WS-PROD          PIC X(6).                                   
-       01 WS-NAME          PIC X(10). 
-       01 WS-STOCK-AVAILABILITY PIC 9(03).      
-      *                                                                
-       LINKAGE SECTION.                                                
-       01 DFHCOMMAREA.                                                 
-          05 LK-COMM.                                                  
-            10 LK-DATA       PIC X(10).                                
-            10 LK-DATE       PIC X(10).                                
-            10 LK-TIME       PIC X(08).                                                       
-            10 LK-QUANTITY   PIC 9(03).                                
-            10 LK-PROCODE    PIC X(06).                                
-            10 LK-CUSTID     PIC X(06).                     
-      *                                                                
+           EXEC SQL
+             INCLUDE PROD1
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE KEYERR1
+           END-EXEC.
+       COPY RECOV1.
+       77 WS-ABS-TIME     PIC S9(15) COMP.
+       77 WS-SEP          PIC X(01) VALUE '-'.
+       77 WS-TSEP         PIC X(01) VALUE ':'.
+       77 WS-SQLCODE      PIC -9(04).
+       77 WS-MIN-QUANTITY PIC 9(03) VALUE 001.
+       77 WS-MAX-QUANTITY PIC 9(03) VALUE 100.
+       77 WS-RCVR-QNAME   PIC X(08).
+       77 WS-RESP         PIC S9(8) COMP.
+       77 WS-KEY-ERR-MSG  PIC X(40).
+       01 WS-COMM.
+         05 WS-DATA       PIC X(10).
+         05 WS-DATE       PIC X(10).
+         05 WS-TIME       PIC X(08).
+         05 WS-QUANTITY   PIC 9(03).
+         05 WS-PROCODE    PIC X(06).
+         05 WS-CUSTID     PIC X(06).
+         05 WS-NUM-LINES  PIC 9(01) VALUE 0.
+         05 WS-LINE-TAB OCCURS 5 TIMES.
+            10 WS-LN-PROCODE  PIC X(06).
+            10 WS-LN-QUANTITY PIC 9(03).
+       01 WS-PROD          PIC X(6).
+       01 WS-NAME          PIC X(10).
+       01 WS-STOCK-AVAILABILITY PIC 9(03).
+       01 WS-LINE-IX        PIC 9(01).
+       01 WS-CODE-PATTERN   PIC X(08).
+       01 WS-NAME-PATTERN   PIC X(22).
+       01 WS-PICK-ROW-COUNT PIC 9(02) VALUE 0.
+       01 WS-PICK-LINE-TAB.
+          05 WS-PICK-LINE OCCURS 10 TIMES PIC X(70).
+       01 WS-PICK-STOCK-DISP PIC ZZZ9.
+      *
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          05 LK-COMM.
+            10 LK-DATA       PIC X(10).
+            10 LK-DATE       PIC X(10).
+            10 LK-TIME       PIC X(08).
+            10 LK-QUANTITY   PIC 9(03).
+            10 LK-PROCODE    PIC X(06).
+            10 LK-CUSTID     PIC X(06).
+            10 LK-NUM-LINES  PIC 9(01).
+            10 LK-LINE-TAB OCCURS 5 TIMES.
+               15 LK-LN-PROCODE  PIC X(06).
+               15 LK-LN-QUANTITY PIC 9(03).
+      *
        PROCEDURE DIVISION.                                             
        0000-MAIN-PARA.                                                 
             IF EIBCALEN = 0                                            
@@ -47,10 +72,42 @@
               PERFORM 1000-SEND-SCREEN1-PARA                           
               MOVE 'ORDER' TO WS-DATA                                  
               PERFORM 4000-RETURN-TRANS-PARA                           
-            ELSE                                                       
-               MOVE LK-COMM TO WS-COMM                                 
-               PERFORM 1100-KEY-CHECK-MENU-PARA                        
-            END-IF.                                                    
+            ELSE
+               MOVE LK-COMM TO WS-COMM
+               PERFORM 4900-SAVE-RECOVERY-PARA
+               IF WS-DATA = 'PICK'
+                  MOVE LOW-VALUES TO ORDINO
+                  MOVE 'CHOOSE A CODE FROM THE LIST AND RE-ENTER' TO
+                       ORDMSG4O
+                  PERFORM 1000-SEND-SCREEN1-PARA
+                  MOVE 'ORDER' TO WS-DATA
+                  PERFORM 4000-RETURN-TRANS-PARA
+               ELSE
+                  PERFORM 1100-KEY-CHECK-MENU-PARA
+               END-IF
+            END-IF.
+       4900-SAVE-RECOVERY-PARA.
+      *    SNAPSHOTS THE IN-FLIGHT ORDER TO A PER-TERMINAL TS QUEUE
+      *    EVERY TIME THIS PROGRAM PICKS UP THE COMMAREA, SO A TASK
+      *    ABEND FURTHER DOWN THE A20PGM4/5/6 CHAIN (BEFORE THE NEXT
+      *    RETURN TRANSID) DOESN'T LOSE THE ORDER - A20PGM1 OFFERS TO
+      *    RESUME FROM WHATEVER WAS LAST SAVED HERE.
+           MOVE 'RCVR'    TO WS-RCVR-QNAME(1:4)
+           MOVE EIBTRMID  TO WS-RCVR-QNAME(5:4)
+           MOVE 'A20PGM5' TO RCVR-PROGRAM
+           MOVE SPACES    TO RCVR-COMMAREA
+           MOVE WS-COMM   TO RCVR-COMMAREA
+           EXEC CICS
+               DELETEQ TS
+               QUEUE(WS-RCVR-QNAME)
+               RESP(WS-RESP)
+           END-EXEC
+           EXEC CICS
+               WRITEQ TS
+               QUEUE(WS-RCVR-QNAME)
+               FROM(WS-RECOVERY-REC)
+               LENGTH(LENGTH OF WS-RECOVERY-REC)
+           END-EXEC.
       *                                                                
        1000-GET-DATE.                                                  
             EXEC CICS                                                  
@@ -85,26 +142,96 @@
                PERFORM 2000-RECV-SCREEN1-PARA                          
                PERFORM 3000-READ-PARA   
               WHEN DFHPF2
+                PERFORM 2000-RECV-SCREEN1-PARA
                 MOVE ORDQUANI  TO WS-QUANTITY
                 MOVE ORDPRCDI  TO WS-PROCODE
-                EXEC CICS
-                   XCTL PROGRAM('A20PGM6')
-                   COMMAREA(WS-COMM)
-                END-EXEC
-              WHEN DFHPF3                                              
+                IF WS-QUANTITY < WS-MIN-QUANTITY OR
+                   WS-QUANTITY > WS-MAX-QUANTITY
+                   MOVE 'QUANTITY OUT OF RANGE - LINE REJECTED' TO
+                        ORDMSG4O
+                   PERFORM 1000-SEND-SCREEN1-PARA
+                   PERFORM 4000-RETURN-TRANS-PARA
+                END-IF
+                PERFORM 5000-CHECK-STOCK-PARA
+                IF WS-STOCK-AVAILABILITY < WS-QUANTITY
+                   MOVE 'STOCK NOT AVAILABLE - LINE REJECTED' TO
+                        ORDMSG4O
+                   PERFORM 1000-SEND-SCREEN1-PARA
+                   PERFORM 4000-RETURN-TRANS-PARA
+                ELSE
+                   IF WS-NUM-LINES >= 5
+                      MOVE 'ORDER IS FULL - PF6 TO SUBMIT' TO ORDMSG4O
+                      PERFORM 1000-SEND-SCREEN1-PARA
+                      PERFORM 4000-RETURN-TRANS-PARA
+                   END-IF
+                   ADD 1 TO WS-NUM-LINES
+                   MOVE WS-PROCODE  TO WS-LN-PROCODE(WS-NUM-LINES)
+                   MOVE WS-QUANTITY TO WS-LN-QUANTITY(WS-NUM-LINES)
+                   MOVE LOW-VALUES TO ORDINO
+                   MOVE 'LINE ADDED - ENTER NEXT OR PF6 TO SUBMIT' TO
+                        ORDMSG4O
+                   PERFORM 1000-SEND-SCREEN1-PARA
+                   PERFORM 4000-RETURN-TRANS-PARA
+                END-IF
+              WHEN DFHPF6
+                IF WS-NUM-LINES = 0
+                   MOVE 'ADD AT LEAST ONE LINE BEFORE PF6' TO ORDMSG4O
+                   PERFORM 1000-SEND-SCREEN1-PARA
+                   PERFORM 4000-RETURN-TRANS-PARA
+                ELSE
+                   EXEC CICS
+                      XCTL PROGRAM('A20PGM6')
+                      COMMAREA(WS-COMM)
+                   END-EXEC
+                END-IF
+              WHEN DFHPF3
                MOVE LOW-VALUES TO ORDINO                               
                MOVE 'YOU ARE LOGGED OUT   ' TO ORDMSG4O                
                PERFORM 1000-SEND-SCREEN1-PARA                          
                PERFORM 9999-RETURN-PARA                                                                            
-              WHEN DFHPF5                                              
-               MOVE LOW-VALUES TO ORDINO                               
-               PERFORM 1000-SEND-SCREEN1-PARA                          
-               PERFORM 4000-RETURN-TRANS-PARA                          
-              WHEN OTHER                                               
-               MOVE 'INVALID KEY PRESSED' TO ORDMSG4O                  
-               PERFORM 1000-SEND-SCREEN1-PARA                          
-               PERFORM 4000-RETURN-TRANS-PARA                          
-            END-EVALUATE.                                              
+              WHEN DFHPF5
+               MOVE LOW-VALUES TO ORDINO
+               PERFORM 1000-SEND-SCREEN1-PARA
+               PERFORM 4000-RETURN-TRANS-PARA
+              WHEN DFHPF11
+      *    AN XCTL DOES NOT RESET EIBAID, SO A CLERK WHO PRESSED PF11
+      *    ON THE MENU TO RESUME AN ORDER STILL SHOWS UP HERE AS
+      *    DFHPF11 THE FIRST TIME THIS TASK REACHES THIS PARAGRAPH -
+      *    REDISPLAY THE RESUMED ORDER RATHER THAN FALLING INTO
+      *    WHEN OTHER'S RECEIVE (NO MAP HAS BEEN SENT YET THIS TASK).
+               MOVE LOW-VALUES TO ORDINO
+               MOVE 'ORDER RESUMED - CONTINUE ENTERING LINES OR PF6' TO
+                    ORDMSG4O
+               PERFORM 1000-SEND-SCREEN1-PARA
+               PERFORM 4000-RETURN-TRANS-PARA
+              WHEN OTHER
+               MOVE 'INVALID KEY PRESSED' TO ORDMSG4O
+               MOVE 'INVALID KEY PRESSED' TO WS-KEY-ERR-MSG
+               PERFORM 9100-LOG-KEY-ERROR-PARA
+               PERFORM 1000-SEND-SCREEN1-PARA
+               PERFORM 4000-RETURN-TRANS-PARA
+            END-EVALUATE.
+       9100-LOG-KEY-ERROR-PARA.
+           PERFORM 1000-GET-DATE
+           MOVE EIBTRNID TO TRAN-ID-TEXT
+           MOVE LENGTH OF EIBTRNID TO TRAN-ID-LEN
+           MOVE EIBTRMID TO TERMINAL-ID-TEXT
+           MOVE LENGTH OF EIBTRMID TO TERMINAL-ID-LEN
+           MOVE 'A20PGM5' TO PROGRAM-NAME-TEXT
+           MOVE LENGTH OF 'A20PGM5' TO PROGRAM-NAME-LEN
+           MOVE WS-KEY-ERR-MSG TO KEY-MSG-TEXT
+           MOVE LENGTH OF WS-KEY-ERR-MSG TO KEY-MSG-LEN
+           MOVE WS-DATE TO LOG-DATE
+           MOVE WS-TIME TO LOG-TIME
+           EXEC SQL
+               INSERT INTO KEY_ERROR_LOG VALUES(
+                      :TRAN-ID,
+                      :TERMINAL-ID,
+                      :PROGRAM-NAME,
+                      :KEY-MSG,
+                      :LOG-DATE,
+                      :LOG-TIME)
+           END-EXEC.
        3000-READ-PARA.                                                 
       *                                                                
            INITIALIZE DCLPRODUCT1                                      
@@ -128,23 +255,104 @@
               WHERE PRODUCT_CODE = :PRODUCT-CODE                       
                      OR PRODUCT_NAME = :PRODUCT-NAME                   
            END-EXEC.                                                   
-           EVALUATE SQLCODE                                            
-           WHEN 0                                                      
-             MOVE PRODUCT-CODE-TEXT(1:PRODUCT-CODE-LEN) TO ORDPRCDO    
-             MOVE PRODUCT-NAME-TEXT(1:PRODUCT-NAME-LEN) TO ORDNAMEO    
-             MOVE SPACES TO ORDMSG4O                                   
-             PERFORM 4000-VALIDATE-PARA                                
-             PERFORM 4000-VALIDATE1-PARA                               
-           WHEN 100                                                    
-             MOVE 'NO PRODUCT-CODE EXISTS' TO ORDMSG4O                 
-           WHEN OTHER                                                  
-             MOVE SQLCODE TO WS-SQLCODE                                
-             STRING 'SQL ERROR' DELIMITED BY SIZE                      
-                    WS-SQLCODE  DELIMITED BY SIZE                      
-             INTO ORDMSG4O                                             
-           END-EVALUATE.                                               
-           PERFORM 1000-SEND-SCREEN1-PARA.                             
-           PERFORM 4000-RETURN-TRANS-PARA.                             
+           IF SQLCODE = 100
+              PERFORM 3500-PARTIAL-SEARCH-PARA
+           ELSE
+              EVALUATE SQLCODE
+              WHEN 0
+                MOVE PRODUCT-CODE-TEXT(1:PRODUCT-CODE-LEN) TO ORDPRCDO
+                MOVE PRODUCT-NAME-TEXT(1:PRODUCT-NAME-LEN) TO ORDNAMEO
+                MOVE SPACES TO ORDMSG4O
+                PERFORM 4000-VALIDATE-PARA
+                PERFORM 4000-VALIDATE1-PARA
+              WHEN OTHER
+                MOVE SQLCODE TO WS-SQLCODE
+                STRING 'SQL ERROR' DELIMITED BY SIZE
+                       WS-SQLCODE  DELIMITED BY SIZE
+                INTO ORDMSG4O
+              END-EVALUATE
+              PERFORM 1000-SEND-SCREEN1-PARA
+              PERFORM 4000-RETURN-TRANS-PARA
+           END-IF.
+      *
+       3500-PARTIAL-SEARCH-PARA.
+      *    NO EXACT MATCH ON PRODUCT_CODE/PRODUCT_NAME - FALL BACK TO A
+      *    WILDCARD SEARCH ON WHATEVER THE CLERK TYPED AND SHOW UP TO
+      *    10 HITS ON THE SHARED RPTLST REPORT MAP AS A PICK-LIST,
+      *    INSTEAD OF JUST REPORTING "NO PRODUCT-CODE EXISTS".
+           MOVE SPACES TO WS-CODE-PATTERN
+           MOVE SPACES TO WS-NAME-PATTERN
+           IF ORDPRCDI NOT = SPACES
+              STRING '%' DELIMITED BY SIZE
+                     ORDPRCDI DELIMITED BY SPACE
+                     '%' DELIMITED BY SIZE
+                     INTO WS-CODE-PATTERN
+           END-IF
+           IF ORDNAMEI NOT = SPACES
+              STRING '%' DELIMITED BY SIZE
+                     ORDNAMEI DELIMITED BY SPACE
+                     '%' DELIMITED BY SIZE
+                     INTO WS-NAME-PATTERN
+           END-IF
+           MOVE SPACES TO WS-PICK-LINE-TAB
+           MOVE 0 TO WS-PICK-ROW-COUNT
+           EXEC SQL
+               DECLARE PICKLIST-CUR CURSOR FOR
+               SELECT PRODUCT_CODE, PRODUCT_NAME, STOCK_AVAILABILITY
+               FROM PRODUCT1
+               WHERE PRODUCT_CODE LIKE :WS-CODE-PATTERN
+                  OR PRODUCT_NAME LIKE :WS-NAME-PATTERN
+               ORDER BY PRODUCT_CODE
+           END-EXEC
+           EXEC SQL
+               OPEN PICKLIST-CUR
+           END-EXEC
+           PERFORM UNTIL SQLCODE NOT = 0 OR WS-PICK-ROW-COUNT = 10
+               EXEC SQL
+                   FETCH PICKLIST-CUR
+                   INTO :PRODUCT-CODE, :PRODUCT-NAME,
+                        :STOCK-AVAILABILITY
+               END-EXEC
+               IF SQLCODE = 0
+                  ADD 1 TO WS-PICK-ROW-COUNT
+                  MOVE STOCK-AVAILABILITY TO WS-PICK-STOCK-DISP
+                  STRING PRODUCT-CODE-TEXT(1:PRODUCT-CODE-LEN)
+                            DELIMITED BY SIZE
+                         ' ' DELIMITED BY SIZE
+                         PRODUCT-NAME-TEXT(1:PRODUCT-NAME-LEN)
+                            DELIMITED BY SIZE
+                         ' STOCK=' DELIMITED BY SIZE
+                         WS-PICK-STOCK-DISP DELIMITED BY SIZE
+                         INTO WS-PICK-LINE(WS-PICK-ROW-COUNT)
+               END-IF
+           END-PERFORM
+           EXEC SQL
+               CLOSE PICKLIST-CUR
+           END-EXEC
+           MOVE 'PRODUCT SEARCH RESULTS' TO RPTTTLO
+           PERFORM 3900-MOVE-PICK-LINES-PARA
+           IF WS-PICK-ROW-COUNT = 0
+              MOVE 'NO PRODUCTS MATCH THAT SEARCH' TO RPTMSGO
+           ELSE
+              MOVE 'ENTER TO RETURN AND RE-ENTER A PRODUCT CODE' TO
+                   RPTMSGO
+           END-IF
+           EXEC CICS
+               SEND MAP('RPTLST') MAPSET('A20MPS1') ERASE
+           END-EXEC
+           MOVE 'PICK' TO WS-DATA
+           PERFORM 4000-RETURN-TRANS-PARA.
+       3900-MOVE-PICK-LINES-PARA.
+           MOVE WS-PICK-LINE(01) TO RPTL01O
+           MOVE WS-PICK-LINE(02) TO RPTL02O
+           MOVE WS-PICK-LINE(03) TO RPTL03O
+           MOVE WS-PICK-LINE(04) TO RPTL04O
+           MOVE WS-PICK-LINE(05) TO RPTL05O
+           MOVE WS-PICK-LINE(06) TO RPTL06O
+           MOVE WS-PICK-LINE(07) TO RPTL07O
+           MOVE WS-PICK-LINE(08) TO RPTL08O
+           MOVE WS-PICK-LINE(09) TO RPTL09O
+           MOVE WS-PICK-LINE(10) TO RPTL10O.
        4000-VALIDATE-PARA.                                             
            IF ORDPRCDO(1:1) = 'P' AND ORDPRCDO(2:4) IS NUMERIC         
               MOVE 'PRODUCT-CODE EXISTS,ENTER QUANTITY' TO ORDMSG4O    
@@ -166,6 +374,21 @@
               PERFORM 4000-RETURN-TRANS-PARA                           
            END-IF.                                                     
       *                                                                
+       5000-CHECK-STOCK-PARA.
+      *    RE-READS CURRENT STOCK FOR THE CHOSEN PRODUCT SO THE PF2
+      *    DECISION BELOW CAN BLOCK THE ORDER INSTEAD OF JUST WARNING.
+           MOVE 0 TO WS-STOCK-AVAILABILITY
+           MOVE WS-PROCODE TO PRODUCT-CODE-TEXT
+           MOVE LENGTH OF WS-PROCODE TO PRODUCT-CODE-LEN
+           EXEC SQL
+              SELECT STOCK_AVAILABILITY
+               INTO :STOCK-AVAILABILITY
+               FROM PRODUCT1
+               WHERE PRODUCT_CODE = :PRODUCT-CODE
+           END-EXEC
+           IF SQLCODE = 0
+              MOVE STOCK-AVAILABILITY TO WS-STOCK-AVAILABILITY
+           END-IF.
        6666-CUS-PARA.                                                  
              MOVE STOCK-AVAILABILITY TO WS-STOCK-AVAILABILITY          
              IF WS-STOCK-AVAILABILITY >= ORDQUANI                      
