@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    A20PGM19.
+      *BATCH EXTRACT FEED OF ORDER1/ORDER_DETAIL1 FOR THE FINANCE
+      *SYSTEM. WRITES ONE COMMA-DELIMITED RECORD PER ORDER LINE -
+      *ORDER ID, CUSTOMER ID, PRODUCT CODE, ORDER DATE, QUANTITY AND
+      *LINE AMOUNT - TO A FLAT FILE FINANCE CAN PICK UP EACH BILLING
+      *CYCLE INSTEAD OF SOMEONE HAND-QUERYING DB2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FINEXTR-FILE ASSIGN TO 'FINEXTR'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FINEXTR-FILE
+           RECORDING MODE IS F.
+       01  FINEXTR-REC              PIC X(80).
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE ORD1
+           END-EXEC.
+           EXEC SQL
+             INCLUDE ORDDET1
+           END-EXEC.
+       77 WS-FILE-STATUS        PIC X(02).
+       77 WS-QTY-DISP           PIC ZZZ9.
+       77 WS-AMT-DISP           PIC ZZZZZZ9.99.
+       01 WS-EXTRACT-COUNT      PIC 9(07) USAGE COMP-3 VALUE 0.
+       01 WS-EXTRACT-COUNT-DISP PIC ZZZZZZ9.
+       01 WS-EOF-SW             PIC X VALUE 'N'.
+          88 WS-EOF                   VALUE 'Y'.
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+      *    NOTE - ORDER1/ORDER_DETAIL1 CARRY NO LAST-CHANGED TIMESTAMP
+      *    TODAY, SO THIS EXTRACTS EVERY ORDER LINE ON EACH RUN RATHER
+      *    THAN "NEW OR CHANGED SINCE LAST RUN" - FINANCE CAN DEDUPE
+      *    AGAINST THE FEED FILE NAME/RUN DATE UNTIL ORDER1 HAS A REAL
+      *    CHANGE-TRACKING COLUMN TO FILTER ON.
+           PERFORM 1000-OPEN-PARA
+           PERFORM 2000-OPEN-CURSOR-PARA
+           PERFORM UNTIL WS-EOF
+              PERFORM 3000-FETCH-PARA
+              IF NOT WS-EOF
+                 PERFORM 4000-WRITE-EXTRACT-PARA
+              END-IF
+           END-PERFORM
+           PERFORM 5000-CLOSE-CURSOR-PARA
+           PERFORM 6000-CLOSE-PARA
+           MOVE WS-EXTRACT-COUNT TO WS-EXTRACT-COUNT-DISP
+           DISPLAY 'FINANCE EXTRACT RECORDS WRITTEN: '
+                   WS-EXTRACT-COUNT-DISP
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
+       1000-OPEN-PARA.
+           OPEN OUTPUT FINEXTR-FILE
+           IF WS-FILE-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING FINEXTR FILE, STATUS= '
+                      WS-FILE-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+       2000-OPEN-CURSOR-PARA.
+           EXEC SQL
+               DECLARE FINEXTR-CUR CURSOR FOR
+               SELECT H.ORDER_ID, H.CUSTOMER_ID, D.PRODUCT_CODE,
+                      H.ORDER_DATE, D.QUANTITY, D.LINE_AMOUNT
+               FROM ORDER1 H, ORDER_DETAIL1 D
+               WHERE H.ORDER_ID = D.ORDER_ID
+               ORDER BY H.ORDER_ID, D.LINE_NUM
+           END-EXEC
+           EXEC SQL
+               OPEN FINEXTR-CUR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR OPENING CURSOR, SQLCODE= ' SQLCODE
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+       3000-FETCH-PARA.
+           EXEC SQL
+               FETCH FINEXTR-CUR
+               INTO :DCLORDER1.ORDER-ID, :DCLORDER1.CUSTOMER-ID,
+                    :DCLORDER-DETAIL.PRODUCT-CODE,
+                    :DCLORDER1.ORDER-DATE,
+                    :QUANTITY OF DCLORDER-DETAIL,
+                    :LINE-AMOUNT OF DCLORDER-DETAIL
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 100
+                 MOVE 'Y' TO WS-EOF-SW
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'ERROR FETCHING, SQLCODE= ' SQLCODE
+                 MOVE 'Y' TO WS-EOF-SW
+           END-EVALUATE.
+       4000-WRITE-EXTRACT-PARA.
+           MOVE QUANTITY OF DCLORDER-DETAIL TO WS-QTY-DISP
+           MOVE LINE-AMOUNT OF DCLORDER-DETAIL TO WS-AMT-DISP
+           STRING ORDER-ID-TEXT OF DCLORDER1
+                     (1:ORDER-ID-LEN OF DCLORDER1) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  CUSTOMER-ID-TEXT OF DCLORDER1
+                     (1:CUSTOMER-ID-LEN OF DCLORDER1) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  PRODUCT-CODE-TEXT OF DCLORDER-DETAIL
+                     (1:PRODUCT-CODE-LEN OF DCLORDER-DETAIL)
+                     DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  ORDER-DATE OF DCLORDER1 DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-QTY-DISP DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-AMT-DISP DELIMITED BY SIZE
+                  INTO FINEXTR-REC
+           WRITE FINEXTR-REC
+           ADD 1 TO WS-EXTRACT-COUNT.
+       5000-CLOSE-CURSOR-PARA.
+           EXEC SQL
+               CLOSE FINEXTR-CUR
+           END-EXEC.
+       6000-CLOSE-PARA.
+           CLOSE FINEXTR-FILE.
