@@ -0,0 +1,275 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    A20PGM21.
+      *PROPER DISCONTINUE/REACTIVATE TRANSACTION FOR PRODUCT1, SO THE
+      *CLERK PICKS AN ACTION (D=DISCONTINUE, R=REACTIVATE) AND GIVES A
+      *REASON INSTEAD OF RETYPING PROD_STATUS AS FREE TEXT THROUGH
+      *A20PGM3. EVERY CHANGE IS ALSO WRITTEN TO PRODUCT_STATUS_LOG SO
+      *THE OLD/NEW STATUS AND REASON ARE ON RECORD, FOLLOWING THE SAME
+      *AUDIT-LOG PATTERN AS PRICE_HISTORY (REQUEST 008).
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY A20MPS1.
+       COPY DFHAID.
+      *
+           EXEC SQL
+             INCLUDE PROD1
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE PRSTLG1
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE KEYERR1
+           END-EXEC.
+       77 WS-ABS-TIME      PIC S9(15) COMP.
+       77 WS-SEP           PIC X VALUE '-'.
+       77 WS-TSEP          PIC X VALUE ':'.
+       77 WS-SQLCODE       PIC -9(04).
+       77 WS-OLD-STATUS    PIC X(12).
+       77 WS-NEW-STATUS    PIC X(12).
+       77 WS-KEY-ERR-MSG   PIC X(40).
+       01 WS-COMM-AREA.
+          05 WS-DATA       PIC X(05).
+          05 WS-DATE       PIC X(10).
+          05 WS-TIME       PIC X(08).
+          05 WS-PRODID     PIC X(06).
+      *
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          05 LK-COMM-AREA.
+            10 LK-DATA     PIC X(05).
+            10 LK-DATE     PIC X(10).
+            10 LK-TIME     PIC X(08).
+            10 LK-PRODID   PIC X(06).
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           IF EIBCALEN = 0
+              MOVE LOW-VALUES TO  DISCINO
+              PERFORM 2000-SEND-PARA
+              MOVE 'DISC ' TO WS-DATA
+              PERFORM 8888-RETURN-TRANS-PARA
+      *
+           ELSE
+              MOVE LK-COMM-AREA TO WS-COMM-AREA
+              PERFORM 7777-KEY-CHECK-PARA
+           END-IF.
+      *
+       1000-GET-DATE.
+            EXEC CICS
+               ASKTIME
+               ABSTIME(WS-ABS-TIME)
+            END-EXEC.
+            EXEC CICS FORMATTIME
+                 ABSTIME(WS-ABS-TIME)
+                 DATESEP(WS-SEP)
+                 YYYYMMDD(WS-DATE)
+                 TIMESEP(WS-TSEP)
+                 TIME(WS-TIME)
+            END-EXEC.
+       2000-SEND-PARA.
+           EXEC CICS
+                SEND MAP('DISCIN') MAPSET('A20MPS1')
+                ERASE
+           END-EXEC.
+       7777-KEY-CHECK-PARA.
+           EVALUATE EIBAID
+            WHEN DFHENTER
+              PERFORM 3000-RECEIVE-PARA
+              PERFORM 4000-LOOKUP-PRODUCT-PARA
+            WHEN DFHPF1
+              PERFORM 3000-RECEIVE-PARA
+              PERFORM 5000-CHANGE-STATUS-PARA
+            WHEN DFHPF4
+                EXEC CICS
+                    XCTL PROGRAM('A20PGM1')
+                END-EXEC
+            WHEN DFHPF3
+              MOVE LOW-VALUES TO  DISCINO
+              MOVE 'YOU ARE LOGGED OUT' TO DSCMSGO
+              PERFORM 2000-SEND-PARA
+              PERFORM 9999-RETURN-PARA
+            WHEN DFHPF5
+              MOVE LOW-VALUES TO DISCINO
+              PERFORM 2000-SEND-PARA
+              PERFORM 8888-RETURN-TRANS-PARA
+            WHEN OTHER
+              PERFORM 3000-RECEIVE-PARA
+              MOVE ' ENTER VALID KEY' TO DSCMSGO
+              MOVE ' ENTER VALID KEY' TO WS-KEY-ERR-MSG
+              PERFORM 9100-LOG-KEY-ERROR-PARA
+              PERFORM 2000-SEND-PARA
+              PERFORM 8888-RETURN-TRANS-PARA
+           END-EVALUATE.
+      *
+       9100-LOG-KEY-ERROR-PARA.
+           PERFORM 1000-GET-DATE
+           MOVE EIBTRNID TO TRAN-ID-TEXT
+           MOVE LENGTH OF EIBTRNID TO TRAN-ID-LEN
+           MOVE EIBTRMID TO TERMINAL-ID-TEXT
+           MOVE LENGTH OF EIBTRMID TO TERMINAL-ID-LEN
+           MOVE 'A20PGM21' TO PROGRAM-NAME-TEXT
+           MOVE LENGTH OF 'A20PGM21' TO PROGRAM-NAME-LEN
+           MOVE WS-KEY-ERR-MSG TO KEY-MSG-TEXT
+           MOVE LENGTH OF WS-KEY-ERR-MSG TO KEY-MSG-LEN
+           MOVE WS-DATE TO LOG-DATE
+           MOVE WS-TIME TO LOG-TIME
+           EXEC SQL
+               INSERT INTO KEY_ERROR_LOG VALUES(
+                      :TRAN-ID,
+                      :TERMINAL-ID,
+                      :PROGRAM-NAME,
+                      :KEY-MSG,
+                      :LOG-DATE,
+                      :LOG-TIME)
+           END-EXEC.
+      *
+       3000-RECEIVE-PARA.
+           EXEC CICS
+                RECEIVE MAP('DISCIN') MAPSET('A20MPS1')
+           END-EXEC.
+       4000-LOOKUP-PRODUCT-PARA.
+           IF DSCPRCI = SPACES OR LOW-VALUES
+             MOVE 'PRODUCT CODE IS REQUIRED' TO DSCMSGO
+             PERFORM 2000-SEND-PARA
+             PERFORM 8888-RETURN-TRANS-PARA
+           END-IF
+           MOVE DSCPRCI TO PRODUCT-CODE-TEXT OF DCLPRODUCT1
+           MOVE LENGTH OF DSCPRCI TO PRODUCT-CODE-LEN OF DCLPRODUCT1
+           EXEC SQL
+              SELECT PROD_STATUS
+              INTO  :PROD-STATUS
+              FROM PRODUCT1
+              WHERE PRODUCT_CODE = :PRODUCT-CODE OF DCLPRODUCT1
+           END-EXEC
+           EVALUATE SQLCODE
+             WHEN 0
+                MOVE PROD-STATUS-TEXT(1:PROD-STATUS-LEN) TO DSCCURO
+                MOVE 'PRODUCT FOUND - PF1 TO DISCONTINUE/REACTIVATE' TO
+                     DSCMSGO
+             WHEN 100
+                MOVE 'NO PRODUCT FOUND' TO DSCMSGO
+             WHEN OTHER
+                MOVE SQLCODE TO WS-SQLCODE
+                STRING 'SQL ERROR '  DELIMITED BY SIZE
+                       WS-SQLCODE    DELIMITED BY SIZE
+                       INTO DSCMSGO
+           END-EVALUATE
+           PERFORM 2000-SEND-PARA
+           PERFORM 8888-RETURN-TRANS-PARA.
+       5000-CHANGE-STATUS-PARA.
+      *    LOOKS UP THE PRODUCT AGAIN (THE CLERK MAY HAVE LEFT THE
+      *    SCREEN UP A WHILE), APPLIES THE REQUESTED ACTION AND LOGS
+      *    THE OLD/NEW STATUS PLUS REASON TO PRODUCT_STATUS_LOG.
+           IF DSCPRCI = SPACES OR LOW-VALUES
+             MOVE 'PRODUCT CODE IS REQUIRED' TO DSCMSGO
+             PERFORM 2000-SEND-PARA
+             PERFORM 8888-RETURN-TRANS-PARA
+           END-IF
+           IF DSCACTI NOT = 'D' AND DSCACTI NOT = 'R'
+             MOVE 'ACTION MUST BE D OR R' TO DSCMSGO
+             PERFORM 2000-SEND-PARA
+             PERFORM 8888-RETURN-TRANS-PARA
+           END-IF
+           IF DSCRSNI = SPACES OR LOW-VALUES
+             MOVE 'REASON IS REQUIRED' TO DSCMSGO
+             PERFORM 2000-SEND-PARA
+             PERFORM 8888-RETURN-TRANS-PARA
+           END-IF
+           MOVE DSCPRCI TO PRODUCT-CODE-TEXT OF DCLPRODUCT1
+           MOVE LENGTH OF DSCPRCI TO PRODUCT-CODE-LEN OF DCLPRODUCT1
+           EXEC SQL
+              SELECT PROD_STATUS
+              INTO  :PROD-STATUS
+              FROM PRODUCT1
+              WHERE PRODUCT_CODE = :PRODUCT-CODE OF DCLPRODUCT1
+           END-EXEC
+           EVALUATE SQLCODE
+             WHEN 0
+                CONTINUE
+             WHEN 100
+                MOVE 'NO PRODUCT FOUND' TO DSCMSGO
+                PERFORM 2000-SEND-PARA
+                PERFORM 8888-RETURN-TRANS-PARA
+             WHEN OTHER
+                MOVE SQLCODE TO WS-SQLCODE
+                STRING 'SQL ERROR '  DELIMITED BY SIZE
+                       WS-SQLCODE    DELIMITED BY SIZE
+                       INTO DSCMSGO
+                PERFORM 2000-SEND-PARA
+                PERFORM 8888-RETURN-TRANS-PARA
+           END-EVALUATE
+           MOVE PROD-STATUS-TEXT(1:PROD-STATUS-LEN) TO WS-OLD-STATUS
+           EVALUATE TRUE
+             WHEN DSCACTI = 'D' AND WS-OLD-STATUS = 'DISCONTINUED'
+                MOVE 'PRODUCT ALREADY DISCONTINUED' TO DSCMSGO
+                PERFORM 2000-SEND-PARA
+                PERFORM 8888-RETURN-TRANS-PARA
+             WHEN DSCACTI = 'R' AND WS-OLD-STATUS NOT = 'DISCONTINUED'
+                MOVE 'PRODUCT IS NOT DISCONTINUED' TO DSCMSGO
+                PERFORM 2000-SEND-PARA
+                PERFORM 8888-RETURN-TRANS-PARA
+             WHEN DSCACTI = 'D'
+                MOVE 'DISCONTINUED' TO WS-NEW-STATUS
+             WHEN DSCACTI = 'R'
+                MOVE 'ACTIVE' TO WS-NEW-STATUS
+           END-EVALUATE
+           MOVE WS-NEW-STATUS TO PROD-STATUS-TEXT
+           MOVE LENGTH OF WS-NEW-STATUS TO PROD-STATUS-LEN
+           EXEC SQL
+                UPDATE PRODUCT1
+                    SET PROD_STATUS = :PROD-STATUS
+                    WHERE PRODUCT_CODE = :PRODUCT-CODE OF DCLPRODUCT1
+           END-EXEC
+           EVALUATE SQLCODE
+             WHEN 0
+                PERFORM 6000-LOG-STATUS-CHANGE-PARA
+                MOVE PROD-STATUS-TEXT(1:PROD-STATUS-LEN) TO DSCCURO
+                MOVE 'PRODUCT STATUS CHANGED' TO DSCMSGO
+             WHEN OTHER
+                MOVE SQLCODE TO WS-SQLCODE
+                STRING 'UPDATE ERROR' DELIMITED BY SIZE
+                       WS-SQLCODE     DELIMITED BY SIZE
+                       INTO DSCMSGO
+           END-EVALUATE
+           PERFORM 2000-SEND-PARA
+           PERFORM 8888-RETURN-TRANS-PARA.
+       6000-LOG-STATUS-CHANGE-PARA.
+           PERFORM 1000-GET-DATE
+           MOVE PRODUCT-CODE-TEXT OF DCLPRODUCT1 TO
+                PRODUCT-CODE-TEXT OF DCLPRODUCT-STATUS-LOG
+           MOVE PRODUCT-CODE-LEN OF DCLPRODUCT1 TO
+                PRODUCT-CODE-LEN OF DCLPRODUCT-STATUS-LOG
+           MOVE WS-OLD-STATUS TO OLD-STATUS-TEXT
+           MOVE LENGTH OF WS-OLD-STATUS TO OLD-STATUS-LEN
+           MOVE WS-NEW-STATUS TO NEW-STATUS-TEXT
+           MOVE LENGTH OF WS-NEW-STATUS TO NEW-STATUS-LEN
+           MOVE DSCRSNI TO CHANGE-REASON-TEXT
+           MOVE LENGTH OF DSCRSNI TO CHANGE-REASON-LEN
+           MOVE WS-DATE TO CHANGE-DATE
+           MOVE WS-TIME TO CHANGE-TIME
+           EXEC SQL
+               INSERT INTO PRODUCT_STATUS_LOG VALUES(
+                      :PRODUCT-CODE OF DCLPRODUCT-STATUS-LOG,
+                      :OLD-STATUS,
+                      :NEW-STATUS,
+                      :CHANGE-REASON,
+                      :CHANGE-DATE,
+                      :CHANGE-TIME)
+           END-EXEC.
+       8888-RETURN-TRANS-PARA.
+           EXEC CICS
+                RETURN
+                TRANSID('A212')
+                COMMAREA(WS-COMM-AREA)
+           END-EXEC.
+      *
+       9999-RETURN-PARA.
+           EXEC CICS
+                RETURN
+           END-EXEC.
