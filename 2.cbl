@@ -11,10 +11,19 @@
              INCLUDE PROD1                                 
            END-EXEC.                                        
       *                                                     
-           EXEC SQL                                         
-             INCLUDE SQLCA                                  
-           END-EXEC.            
-       77 WS-ABS-TIME      PIC S9(15) COMP.        
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE EXCLOG1
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE KEYERR1
+           END-EXEC.
+       77 WS-ABS-TIME      PIC S9(15) COMP.
+       77 WS-KEY-ERR-MSG   PIC X(40).
        77 WS-SEP           PIC X(01) VALUE '-'.        
        77 WS-TIME-SEP      PIC X(01) VALUE ':'.              
        77 WS-SQLCODE       PIC -9(04).             
@@ -89,13 +98,37 @@
               MOVE LOW-VALUES TO PROMSGO
               PERFORM 2000-SEND-PARA                  
               PERFORM 8888-RETURN-TRANS-PARA                              
-            WHEN OTHER                                   
-              PERFORM 3000-RECIEVE-PARA                  
-              MOVE ' ENTER VALID KEY' TO PROMSGO         
-              PERFORM 2000-SEND-PARA                     
-              PERFORM 8888-RETURN-TRANS-PARA             
-           END-EVALUATE.                                 
-      *                                                         
+            WHEN OTHER
+              PERFORM 3000-RECIEVE-PARA
+              MOVE ' ENTER VALID KEY' TO PROMSGO
+              MOVE ' ENTER VALID KEY' TO WS-KEY-ERR-MSG
+              PERFORM 9100-LOG-KEY-ERROR-PARA
+              PERFORM 2000-SEND-PARA
+              PERFORM 8888-RETURN-TRANS-PARA
+           END-EVALUATE.
+      *
+       9100-LOG-KEY-ERROR-PARA.
+           PERFORM 1000-GET-DATE
+           MOVE EIBTRNID TO TRAN-ID-TEXT
+           MOVE LENGTH OF EIBTRNID TO TRAN-ID-LEN
+           MOVE EIBTRMID TO TERMINAL-ID-TEXT
+           MOVE LENGTH OF EIBTRMID TO TERMINAL-ID-LEN
+           MOVE 'A20PGM2' TO PROGRAM-NAME-TEXT
+           MOVE LENGTH OF 'A20PGM2' TO PROGRAM-NAME-LEN
+           MOVE WS-KEY-ERR-MSG TO KEY-MSG-TEXT
+           MOVE LENGTH OF WS-KEY-ERR-MSG TO KEY-MSG-LEN
+           MOVE WS-DATE TO LOG-DATE
+           MOVE WS-TIME TO LOG-TIME
+           EXEC SQL
+               INSERT INTO KEY_ERROR_LOG VALUES(
+                      :TRAN-ID,
+                      :TERMINAL-ID,
+                      :PROGRAM-NAME,
+                      :KEY-MSG,
+                      :LOG-DATE,
+                      :LOG-TIME)
+           END-EXEC.
+      *
        3000-RECIEVE-PARA.                                       
            EXEC CICS                                            
                 RECEIVE MAP('PRODIN2') MAPSET('A20MPS1')         
@@ -113,47 +146,74 @@
       *    INITIALIZE  DCLACCOUNT                               
            MOVE PROCODEI   TO WS-PRODID          
            MOVE WS-PRODID   TO PRODUCT-CODE         
-           EXEC  SQL                             
-              SELECT PRODUCT_CODE,                  
-                     PRODUCT_NAME,                  
-                     PRODUCT_DESC,                  
-                     PRODUCT_PRICE,                 
-                     STOCK_AVAILABILITY,                   
-                     REGISTER_DATE,                  
-                     PROD_STATUS                 
-              INTO  :PRODUCT-CODE,                  
-                    :PRODUCT-NAME,                  
-                    :PRODUCT-DESC,                  
-                    :PRODUCT-PRICE,                 
-                    :STOCK-AVAILABILITY,                   
-                    :REGISTER-DATE,                  
-                    :PROD-STATUS                 
-              FROM PRODUCT1                                    
-              WHERE PRODUCT_CODE = :PRODUCT-CODE                     
-           END-EXEC                                            
-           EVALUATE  SQLCODE                                   
-             WHEN 0                                            
-                MOVE   PRODUCT-CODE-TEXT (1:PRODUCT-CODE-LEN)        
-                                     TO  PROCODEO              
-                MOVE   PRODUCT-NAME-TEXT(1:PRODUCT-NAME-LEN)         
-                                     TO PRONAMEO               
-                MOVE   PRODUCT-DESC-TEXT(1:PRODUCT-DESC-LEN)         
-                                     TO PRODESCO               
-                MOVE   PRODUCT-PRICE    TO PROPRCEO               
-                MOVE   STOCK-AVAILABILITY      TO PROSTAVO               
-                MOVE   REGISTER-DATE     TO PRORGDTO               
-                MOVE   PROD-STATUS-TEXT (1:PROD-STATUS-LEN)    
-                                     TO PROSTATO               
-             WHEN 100                                          
-                MOVE 'NO CUSTOMER FOUND '   TO PROMSGO       
-             WHEN OTHER                                      
-                MOVE  SQLCODE  TO WS-SQLCODE                 
-                STRING 'SQL ERROR '   DELIMITED BY SIZE      
-                       WS-SQLCODE     DELIMITED BY SIZE      
-                       INTO  PROMSGO                         
-           END-EVALUATE.                                     
-           PERFORM 2000-SEND-PARA                            
-           PERFORM 8888-RETURN-TRANS-PARA.                   
+           EXEC  SQL
+              SELECT PRODUCT_CODE,
+                     PRODUCT_NAME,
+                     PRODUCT_DESC,
+                     PRODUCT_PRICE,
+                     STOCK_AVAILABILITY,
+                     REGISTER_DATE,
+                     PROD_STATUS,
+                     PRODUCT_CATEGORY
+              INTO  :PRODUCT-CODE,
+                    :PRODUCT-NAME,
+                    :PRODUCT-DESC,
+                    :PRODUCT-PRICE,
+                    :STOCK-AVAILABILITY,
+                    :REGISTER-DATE,
+                    :PROD-STATUS,
+                    :PRODUCT-CATEGORY
+              FROM PRODUCT1
+              WHERE PRODUCT_CODE = :PRODUCT-CODE
+           END-EXEC
+           EVALUATE  SQLCODE
+             WHEN 0
+                MOVE   PRODUCT-CODE-TEXT (1:PRODUCT-CODE-LEN)
+                                     TO  PROCODEO
+                MOVE   PRODUCT-NAME-TEXT(1:PRODUCT-NAME-LEN)
+                                     TO PRONAMEO
+                MOVE   PRODUCT-DESC-TEXT(1:PRODUCT-DESC-LEN)
+                                     TO PRODESCO
+                MOVE   PRODUCT-PRICE    TO PROPRCEO
+                MOVE   STOCK-AVAILABILITY      TO PROSTAVO
+                MOVE   REGISTER-DATE     TO PRORGDTO
+                MOVE   PROD-STATUS-TEXT (1:PROD-STATUS-LEN)
+                                     TO PROSTATO
+                MOVE   PRODUCT-CATEGORY-TEXT (1:PRODUCT-CATEGORY-LEN)
+                                     TO PROCATO
+             WHEN 100
+                MOVE 'NO CUSTOMER FOUND '   TO PROMSGO
+                PERFORM 4200-LOG-EXCEPTION-PARA
+             WHEN OTHER
+                MOVE  SQLCODE  TO WS-SQLCODE
+                STRING 'SQL ERROR '   DELIMITED BY SIZE
+                       WS-SQLCODE     DELIMITED BY SIZE
+                       INTO  PROMSGO
+                PERFORM 4200-LOG-EXCEPTION-PARA
+           END-EVALUATE.
+           PERFORM 2000-SEND-PARA
+           PERFORM 8888-RETURN-TRANS-PARA.
+       4200-LOG-EXCEPTION-PARA.
+           PERFORM 1000-GET-DATE
+           MOVE 'A20PGM2' TO PROGRAM-NAME-TEXT
+           MOVE LENGTH OF 'A20PGM2' TO PROGRAM-NAME-LEN
+           MOVE PRODUCT-CODE-TEXT(1:PRODUCT-CODE-LEN) TO
+                LOOKUP-KEY-TEXT
+           MOVE PRODUCT-CODE-LEN TO LOOKUP-KEY-LEN
+           MOVE SQLCODE TO EXCEPTION-SQLCODE
+           MOVE PROMSGO TO EXCEPTION-MSG-TEXT
+           MOVE LENGTH OF PROMSGO TO EXCEPTION-MSG-LEN
+           MOVE WS-DATE TO EXCEPTION-DATE
+           MOVE WS-TIME TO EXCEPTION-TIME
+           EXEC SQL
+               INSERT INTO EXCEPTION_LOG VALUES(
+                      :PROGRAM-NAME,
+                      :LOOKUP-KEY,
+                      :EXCEPTION-SQLCODE,
+                      :EXCEPTION-MSG,
+                      :EXCEPTION-DATE,
+                      :EXCEPTION-TIME)
+           END-EXEC.
        6000-INSERT-PARA.                                     
       *    INITIALIZE  DCLACCOUNT
            COMPUTE WS-AMOUNT-NUM = FUNCTION NUMVAL(PROPRCEI)
@@ -167,18 +227,21 @@
            MOVE PROSTAVI  TO  STOCK-AVAILABILITY                   
            MOVE PRORGDTI  TO  REGISTER-DATE-TEXT
            MOVE LENGTH OF PRORGDTI  TO  REGISTER-DATE-LEN
-           MOVE PROSTATI  TO  PROD-STATUS-TEXT           
-           MOVE LENGTH OF PROSTATI TO PROD-STATUS-LEN    
-           EXEC  SQL                                     
-              INSERT INTO PRODUCT1 VALUES(                
-                    :PRODUCT-CODE,                          
-                    :PRODUCT-NAME,                          
-                    :PRODUCT-DESC,                          
-                    :PRODUCT-PRICE,                         
-                    :STOCK-AVAILABILITY,                           
-                    :REGISTER-DATE,                          
-                    :PROD-STATUS)                        
-           END-EXEC                                      
+           MOVE PROSTATI  TO  PROD-STATUS-TEXT
+           MOVE LENGTH OF PROSTATI TO PROD-STATUS-LEN
+           MOVE PROCATI  TO  PRODUCT-CATEGORY-TEXT
+           MOVE LENGTH OF PROCATI TO PRODUCT-CATEGORY-LEN
+           EXEC  SQL
+              INSERT INTO PRODUCT1 VALUES(
+                    :PRODUCT-CODE,
+                    :PRODUCT-NAME,
+                    :PRODUCT-DESC,
+                    :PRODUCT-PRICE,
+                    :STOCK-AVAILABILITY,
+                    :REGISTER-DATE,
+                    :PROD-STATUS,
+                    :PRODUCT-CATEGORY)
+           END-EXEC
            EVALUATE  SQLCODE                             
              WHEN 0                                      
                 MOVE 'INSERTED'   TO PROMSGO                  
