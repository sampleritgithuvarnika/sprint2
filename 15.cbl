@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    A20PGM15.
+      *BATCH CSV BULK LOAD OF NEW PRODUCTS INTO PRODUCT1. READS A
+      *COMMA-DELIMITED FEED FILE (ONE CANDIDATE PRODUCT PER LINE) AND
+      *APPLIES THE SAME FIELD VALIDATION RULES A20PGM2/A20PGM3 APPLY
+      *ON THE PRODIN2 SCREEN BEFORE INSERTING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODLOAD-FILE ASSIGN TO 'PRODLOAD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODLOAD-FILE
+           RECORDING MODE IS F.
+       01  PRODLOAD-REC              PIC X(120).
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE PROD1
+           END-EXEC.
+       77 WS-FILE-STATUS        PIC X(02).
+       77 WS-SQLCODE            PIC -9(04).
+       77 WS-AMT-NUM            PIC 9(4)V9(2).
+       01 WS-EOF-SW             PIC X VALUE 'N'.
+          88 WS-EOF                   VALUE 'Y'.
+       01 WS-LOAD-COUNT         PIC 9(05) USAGE COMP-3 VALUE 0.
+       01 WS-REJECT-COUNT       PIC 9(05) USAGE COMP-3 VALUE 0.
+       01 WS-LOAD-COUNT-DISP    PIC ZZZZ9.
+       01 WS-REJECT-COUNT-DISP  PIC ZZZZ9.
+       01 WS-FIELD-OK-SW        PIC X.
+          88 WS-FIELD-OK              VALUE 'Y'.
+       01 WS-IN-CODE             PIC X(06).
+       01 WS-IN-NAME             PIC X(20).
+       01 WS-IN-DESC             PIC X(30).
+       01 WS-IN-PRICE            PIC X(08).
+       01 WS-IN-STOCK            PIC X(03).
+       01 WS-IN-REGDATE          PIC X(10).
+       01 WS-IN-STATUS           PIC X(10).
+       01 WS-IN-CATEGORY         PIC X(15).
+       01 WS-REJECT-REASON       PIC X(40).
+       01 WS-CAL-YEAR            PIC 9(04).
+       01 WS-CAL-MONTH           PIC 9(02).
+       01 WS-CAL-DAY             PIC 9(02).
+       01 WS-CAL-MAX-DAY         PIC 9(02).
+       01 WS-CAL-DATE-OK-SW      PIC X.
+          88 WS-CAL-DATE-OK            VALUE 'Y'.
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-OPEN-FILE-PARA
+           DISPLAY 'PRODUCT1 BULK LOAD'
+           PERFORM UNTIL WS-EOF
+              PERFORM 2000-READ-FILE-PARA
+              IF NOT WS-EOF
+                 PERFORM 3000-PROCESS-REC-PARA
+              END-IF
+           END-PERFORM
+           PERFORM 4000-CLOSE-FILE-PARA
+           MOVE WS-LOAD-COUNT TO WS-LOAD-COUNT-DISP
+           MOVE WS-REJECT-COUNT TO WS-REJECT-COUNT-DISP
+           DISPLAY 'PRODUCTS LOADED:   ' WS-LOAD-COUNT-DISP
+           DISPLAY 'PRODUCTS REJECTED: ' WS-REJECT-COUNT-DISP
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
+       1000-OPEN-FILE-PARA.
+           OPEN INPUT PRODLOAD-FILE
+           IF WS-FILE-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING PRODLOAD FILE, STATUS= '
+                      WS-FILE-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+       2000-READ-FILE-PARA.
+           READ PRODLOAD-FILE
+           IF WS-FILE-STATUS = '10'
+              MOVE 'Y' TO WS-EOF-SW
+           ELSE
+              IF WS-FILE-STATUS NOT = '00'
+                 DISPLAY 'ERROR READING PRODLOAD FILE, STATUS= '
+                         WS-FILE-STATUS
+                 MOVE 'Y' TO WS-EOF-SW
+              END-IF
+           END-IF.
+       3000-PROCESS-REC-PARA.
+           UNSTRING PRODLOAD-REC DELIMITED BY ','
+               INTO WS-IN-CODE, WS-IN-NAME, WS-IN-DESC, WS-IN-PRICE,
+                    WS-IN-STOCK, WS-IN-REGDATE, WS-IN-STATUS,
+                    WS-IN-CATEGORY
+           END-UNSTRING
+           MOVE 'Y' TO WS-FIELD-OK-SW
+           PERFORM 3100-VALIDATE-REC-PARA
+           IF WS-FIELD-OK
+              PERFORM 3500-INSERT-REC-PARA
+           ELSE
+              ADD 1 TO WS-REJECT-COUNT
+              DISPLAY 'REJECTED ' WS-IN-CODE ' - ' WS-REJECT-REASON
+           END-IF.
+       3100-VALIDATE-REC-PARA.
+           IF WS-IN-CODE(1:1) NOT = 'P' OR WS-IN-CODE(2:5) NOT NUMERIC
+              MOVE 'N' TO WS-FIELD-OK-SW
+              MOVE 'PRODUCT CODE IS NOT VALID' TO WS-REJECT-REASON
+           END-IF
+           IF WS-FIELD-OK
+              IF WS-IN-NAME IS NOT ALPHABETIC OR WS-IN-NAME = SPACES
+                 MOVE 'N' TO WS-FIELD-OK-SW
+                 MOVE 'PRODUCT NAME IS NOT VALID' TO WS-REJECT-REASON
+              END-IF
+           END-IF
+           IF WS-FIELD-OK
+              IF WS-IN-PRICE = SPACES
+                 MOVE 'N' TO WS-FIELD-OK-SW
+                 MOVE 'PRODUCT PRICE IS NOT VALID' TO WS-REJECT-REASON
+              END-IF
+           END-IF
+           IF WS-FIELD-OK
+              IF WS-IN-STOCK IS NOT NUMERIC
+                 MOVE 'N' TO WS-FIELD-OK-SW
+                 MOVE 'PRODUCT STOCK IS NOT VALID' TO WS-REJECT-REASON
+              END-IF
+           END-IF
+           IF WS-FIELD-OK
+              IF WS-IN-STATUS NOT = 'ACTIVE' AND
+                 WS-IN-STATUS NOT = 'INACTIVE'
+                 MOVE 'N' TO WS-FIELD-OK-SW
+                 MOVE 'PRODUCT STATUS IS NOT VALID' TO WS-REJECT-REASON
+              END-IF
+           END-IF
+           IF WS-FIELD-OK
+              PERFORM 3150-VALIDATE-CALENDAR-DATE-PARA
+              IF NOT WS-CAL-DATE-OK
+                 MOVE 'N' TO WS-FIELD-OK-SW
+                 MOVE 'REGISTRATION DATE IS NOT VALID' TO
+                      WS-REJECT-REASON
+              END-IF
+           END-IF.
+       3150-VALIDATE-CALENDAR-DATE-PARA.
+      *    REPLACES THE OLD DIGIT-SHAPE-ONLY CHECK (NUMERIC/DASH/
+      *    NUMERIC/DASH/NUMERIC) WITH A REAL CALENDAR CHECK - MONTH
+      *    01-12, DAY WITHIN THAT MONTH'S ACTUAL RANGE, AND FEBRUARY
+      *    29 ONLY ON A LEAP YEAR.
+           MOVE 'N' TO WS-CAL-DATE-OK-SW
+           IF WS-IN-REGDATE(1:4) IS NUMERIC AND
+              WS-IN-REGDATE(5:1) = '-' AND
+              WS-IN-REGDATE(6:2) IS NUMERIC AND
+              WS-IN-REGDATE(8:1) = '-' AND
+              WS-IN-REGDATE(9:2) IS NUMERIC
+              MOVE WS-IN-REGDATE(1:4) TO WS-CAL-YEAR
+              MOVE WS-IN-REGDATE(6:2) TO WS-CAL-MONTH
+              MOVE WS-IN-REGDATE(9:2) TO WS-CAL-DAY
+              IF WS-CAL-MONTH >= 1 AND WS-CAL-MONTH <= 12
+                 EVALUATE WS-CAL-MONTH
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                      MOVE 31 TO WS-CAL-MAX-DAY
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                      MOVE 30 TO WS-CAL-MAX-DAY
+                   WHEN 2
+                      IF FUNCTION MOD(WS-CAL-YEAR, 400) = 0 OR
+                         (FUNCTION MOD(WS-CAL-YEAR, 4) = 0 AND
+                          FUNCTION MOD(WS-CAL-YEAR, 100) NOT = 0)
+                         MOVE 29 TO WS-CAL-MAX-DAY
+                      ELSE
+                         MOVE 28 TO WS-CAL-MAX-DAY
+                      END-IF
+                 END-EVALUATE
+                 IF WS-CAL-DAY >= 1 AND WS-CAL-DAY <= WS-CAL-MAX-DAY
+                    MOVE 'Y' TO WS-CAL-DATE-OK-SW
+                 END-IF
+              END-IF
+           END-IF.
+       3500-INSERT-REC-PARA.
+           COMPUTE WS-AMT-NUM = FUNCTION NUMVAL(WS-IN-PRICE)
+           MOVE WS-IN-CODE TO PRODUCT-CODE-TEXT
+           MOVE LENGTH OF WS-IN-CODE TO PRODUCT-CODE-LEN
+           MOVE WS-IN-NAME TO PRODUCT-NAME-TEXT
+           MOVE LENGTH OF WS-IN-NAME TO PRODUCT-NAME-LEN
+           MOVE WS-IN-DESC TO PRODUCT-DESC-TEXT
+           MOVE LENGTH OF WS-IN-DESC TO PRODUCT-DESC-LEN
+           MOVE WS-AMT-NUM TO PRODUCT-PRICE
+           MOVE WS-IN-STOCK TO STOCK-AVAILABILITY
+           MOVE WS-IN-REGDATE TO REGISTER-DATE-TEXT
+           MOVE LENGTH OF WS-IN-REGDATE TO REGISTER-DATE-LEN
+           MOVE WS-IN-STATUS TO PROD-STATUS-TEXT
+           MOVE LENGTH OF WS-IN-STATUS TO PROD-STATUS-LEN
+           MOVE WS-IN-CATEGORY TO PRODUCT-CATEGORY-TEXT
+           MOVE LENGTH OF WS-IN-CATEGORY TO PRODUCT-CATEGORY-LEN
+           EXEC SQL
+               INSERT INTO PRODUCT1 VALUES(
+                      :PRODUCT-CODE,
+                      :PRODUCT-NAME,
+                      :PRODUCT-DESC,
+                      :PRODUCT-PRICE,
+                      :STOCK-AVAILABILITY,
+                      :REGISTER-DATE,
+                      :PROD-STATUS,
+                      :PRODUCT-CATEGORY)
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+                 ADD 1 TO WS-LOAD-COUNT
+              WHEN -803
+                 ADD 1 TO WS-REJECT-COUNT
+                 DISPLAY 'REJECTED ' WS-IN-CODE
+                         ' - DUPLICATE KEY'
+              WHEN OTHER
+                 MOVE SQLCODE TO WS-SQLCODE
+                 ADD 1 TO WS-REJECT-COUNT
+                 DISPLAY 'REJECTED ' WS-IN-CODE
+                         ' - INSERT ERROR ' WS-SQLCODE
+           END-EVALUATE.
+       4000-CLOSE-FILE-PARA.
+           CLOSE PRODLOAD-FILE.
