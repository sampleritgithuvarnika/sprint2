@@ -0,0 +1,218 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     A20PGM18.
+      *ADVANCE AN ORDER THROUGH A REAL STATUS LIFECYCLE - CONFIRMED ->
+      *SHIPPED -> DELIVERED. CANCELLED REMAINS A SEPARATE TERMINAL
+      *STATE OWNED BY A20PGM9 (REQUEST 003); THIS TRANSACTION REFUSES
+      *TO ADVANCE AN ORDER THAT IS ALREADY CANCELLED OR DELIVERED, AND
+      *ONLY EVER MOVES A STATUS ONE STEP FORWARD AT A TIME.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY A20MPS1.
+       COPY DFHAID.
+      *
+           EXEC SQL
+             INCLUDE ORD1
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+       77 WS-ABS-TIME      PIC S9(15) COMP.
+       77 WS-SEP           PIC X VALUE '-'.
+       77 WS-TSEP          PIC X VALUE ':'.
+       77 WS-SQLCODE       PIC -9(04).
+       77 WS-NEXT-STATUS   PIC X(10).
+       01 WS-COMM-AREA.
+          05 WS-DATA       PIC X(05).
+          05 WS-DATE       PIC X(10).
+          05 WS-TIME       PIC X(08).
+          05 WS-ORDID      PIC X(06).
+      *
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          05 LK-COMM-AREA.
+            10 LK-DATA     PIC X(05).
+            10 LK-DATE     PIC X(10).
+            10 LK-TIME     PIC X(08).
+            10 LK-ORDID    PIC X(06).
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           IF EIBCALEN = 0
+              MOVE LOW-VALUES TO  STATINO
+              PERFORM 2000-SEND-PARA
+              MOVE 'STAT ' TO WS-DATA
+              PERFORM 8888-RETURN-TRANS-PARA
+      *
+           ELSE
+              MOVE LK-COMM-AREA TO WS-COMM-AREA
+              PERFORM 7777-KEY-CHECK-PARA
+           END-IF.
+      *
+       1000-GET-DATE.
+            EXEC CICS
+               ASKTIME
+               ABSTIME(WS-ABS-TIME)
+            END-EXEC.
+            EXEC CICS FORMATTIME
+                 ABSTIME(WS-ABS-TIME)
+                 DATESEP(WS-SEP)
+                 YYYYMMDD(WS-DATE)
+                 TIMESEP(WS-TSEP)
+                 TIME(WS-TIME)
+            END-EXEC.
+       2000-SEND-PARA.
+           EXEC CICS
+                SEND MAP('STATIN') MAPSET('A20MPS1')
+                ERASE
+           END-EXEC.
+       7777-KEY-CHECK-PARA.
+           EVALUATE EIBAID
+            WHEN DFHENTER
+              PERFORM 3000-RECEIVE-PARA
+              PERFORM 4000-LOOKUP-ORDER-PARA
+            WHEN DFHPF1
+              PERFORM 3000-RECEIVE-PARA
+              PERFORM 5000-ADVANCE-STATUS-PARA
+            WHEN DFHPF4
+                EXEC CICS
+                    XCTL PROGRAM('A20PGM1')
+                END-EXEC
+            WHEN DFHPF3
+              MOVE LOW-VALUES TO  STATINO
+              MOVE 'YOU ARE LOGGED OUT' TO STATMSGO
+              PERFORM 2000-SEND-PARA
+              PERFORM 9999-RETURN-PARA
+            WHEN DFHPF5
+              MOVE LOW-VALUES TO STATINO
+              PERFORM 2000-SEND-PARA
+              PERFORM 8888-RETURN-TRANS-PARA
+            WHEN OTHER
+              PERFORM 3000-RECEIVE-PARA
+              MOVE ' ENTER VALID KEY' TO STATMSGO
+              PERFORM 2000-SEND-PARA
+              PERFORM 8888-RETURN-TRANS-PARA
+           END-EVALUATE.
+      *
+       3000-RECEIVE-PARA.
+           EXEC CICS
+                RECEIVE MAP('STATIN') MAPSET('A20MPS1')
+           END-EXEC.
+       4000-LOOKUP-ORDER-PARA.
+           IF STATIDI = SPACES OR LOW-VALUES
+             MOVE 'ORDER ID IS REQUIRED' TO STATMSGO
+             PERFORM 2000-SEND-PARA
+             PERFORM 8888-RETURN-TRANS-PARA
+           END-IF
+           MOVE STATIDI TO ORDER-ID-TEXT OF DCLORDER1
+           MOVE LENGTH OF STATIDI TO ORDER-ID-LEN OF DCLORDER1
+           EXEC SQL
+              SELECT PROD_STATUS
+              INTO  :DCLORDER1.PROD-STATUS
+              FROM ORDER1
+              WHERE ORDER_ID = :DCLORDER1.ORDER-ID
+           END-EXEC
+           EVALUATE SQLCODE
+             WHEN 0
+                MOVE PROD-STATUS-TEXT OF DCLORDER1(1:PROD-STATUS-LEN
+                     OF DCLORDER1) TO STATCURO
+                MOVE 'ORDER FOUND - PF1 TO ADVANCE STATUS' TO STATMSGO
+             WHEN 100
+                MOVE 'NO ORDER FOUND' TO STATMSGO
+             WHEN OTHER
+                MOVE SQLCODE TO WS-SQLCODE
+                STRING 'SQL ERROR '  DELIMITED BY SIZE
+                       WS-SQLCODE    DELIMITED BY SIZE
+                       INTO STATMSGO
+           END-EVALUATE
+           PERFORM 2000-SEND-PARA
+           PERFORM 8888-RETURN-TRANS-PARA.
+       5000-ADVANCE-STATUS-PARA.
+      *    LOOKS UP THE ORDER AGAIN (THE CLERK MAY HAVE LEFT THE
+      *    SCREEN UP A WHILE) AND MOVES ITS STATUS EXACTLY ONE STEP
+      *    ALONG THE CONFIRMED -> SHIPPED -> DELIVERED LIFECYCLE.
+      *    CANCELLED AND DELIVERED ARE BOTH TREATED AS TERMINAL - PF1
+      *    IS REJECTED FOR EITHER.
+           IF STATIDI = SPACES OR LOW-VALUES
+             MOVE 'ORDER ID IS REQUIRED' TO STATMSGO
+             PERFORM 2000-SEND-PARA
+             PERFORM 8888-RETURN-TRANS-PARA
+           END-IF
+           MOVE STATIDI TO ORDER-ID-TEXT OF DCLORDER1
+           MOVE LENGTH OF STATIDI TO ORDER-ID-LEN OF DCLORDER1
+           EXEC SQL
+              SELECT PROD_STATUS
+              INTO  :DCLORDER1.PROD-STATUS
+              FROM ORDER1
+              WHERE ORDER_ID = :DCLORDER1.ORDER-ID
+           END-EXEC
+           EVALUATE SQLCODE
+             WHEN 0
+                CONTINUE
+             WHEN 100
+                MOVE 'NO ORDER FOUND' TO STATMSGO
+                PERFORM 2000-SEND-PARA
+                PERFORM 8888-RETURN-TRANS-PARA
+             WHEN OTHER
+                MOVE SQLCODE TO WS-SQLCODE
+                STRING 'SQL ERROR '  DELIMITED BY SIZE
+                       WS-SQLCODE    DELIMITED BY SIZE
+                       INTO STATMSGO
+                PERFORM 2000-SEND-PARA
+                PERFORM 8888-RETURN-TRANS-PARA
+           END-EVALUATE
+           EVALUATE PROD-STATUS-TEXT OF DCLORDER1(1:PROD-STATUS-LEN
+                    OF DCLORDER1)
+             WHEN 'CONFIRMED'
+                MOVE 'SHIPPED' TO WS-NEXT-STATUS
+             WHEN 'SHIPPED'
+                MOVE 'DELIVERED' TO WS-NEXT-STATUS
+             WHEN 'DELIVERED'
+                MOVE 'ORDER ALREADY DELIVERED' TO STATMSGO
+                PERFORM 2000-SEND-PARA
+                PERFORM 8888-RETURN-TRANS-PARA
+             WHEN 'CANCELLED'
+                MOVE 'ORDER IS CANCELLED - CANNOT ADVANCE' TO STATMSGO
+                PERFORM 2000-SEND-PARA
+                PERFORM 8888-RETURN-TRANS-PARA
+             WHEN OTHER
+                MOVE 'UNKNOWN ORDER STATUS' TO STATMSGO
+                PERFORM 2000-SEND-PARA
+                PERFORM 8888-RETURN-TRANS-PARA
+           END-EVALUATE
+           MOVE WS-NEXT-STATUS TO PROD-STATUS-TEXT OF DCLORDER1
+           MOVE LENGTH OF WS-NEXT-STATUS TO
+                PROD-STATUS-LEN OF DCLORDER1
+           EXEC SQL
+                UPDATE ORDER1
+                    SET PROD_STATUS = :DCLORDER1.PROD-STATUS
+                    WHERE ORDER_ID = :DCLORDER1.ORDER-ID
+                    AND PROD_STATUS NOT IN ('CANCELLED', 'DELIVERED')
+           END-EXEC
+           EVALUATE SQLCODE
+             WHEN 0
+                MOVE PROD-STATUS-TEXT OF DCLORDER1(1:PROD-STATUS-LEN
+                     OF DCLORDER1) TO STATCURO
+                MOVE 'ORDER STATUS ADVANCED' TO STATMSGO
+             WHEN 100
+                MOVE 'ORDER ALREADY CHANGED - NOT UPDATED' TO
+                     STATMSGO
+             WHEN OTHER
+                MOVE SQLCODE TO WS-SQLCODE
+                STRING 'UPDATE ERROR' DELIMITED BY SIZE
+                       WS-SQLCODE     DELIMITED BY SIZE
+                       INTO STATMSGO
+           END-EVALUATE
+           PERFORM 2000-SEND-PARA
+           PERFORM 8888-RETURN-TRANS-PARA.
+       8888-RETURN-TRANS-PARA.
+           EXEC CICS
+                RETURN
+                TRANSID('A211')
+                COMMAREA(WS-COMM-AREA)
+           END-EXEC.
+      *
+       9999-RETURN-PARA.
+           EXEC CICS
+                RETURN
+           END-EXEC.
