@@ -0,0 +1,308 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     A20PGM9.
+      *CANCEL ORDER AND RESTORE STOCK
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY A20MPS1.
+       COPY DFHAID.
+      *
+           EXEC SQL
+             INCLUDE ORD1
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE ORDDET1
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE PROD1
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+       77 WS-ABS-TIME      PIC S9(15) COMP.
+       77 WS-SEP           PIC X VALUE '-'.
+       77 WS-TSEP          PIC X VALUE ':'.
+       77 WS-SQLCODE       PIC -9(04).
+       77 WS-QTY-DISP      PIC ZZ9.
+       77 WS-TOT-QTY       PIC S9(5) COMP-3 VALUE 0.
+       77 WS-LINE-COUNT    PIC 9(03) VALUE 0.
+       77 WS-FIRST-PROCODE PIC X(06).
+       77 WS-AT-END-SW     PIC X VALUE 'N'.
+           88 WS-AT-END           VALUE 'Y'.
+       77 WS-RESTORE-FAIL-SW PIC X VALUE 'N'.
+           88 WS-RESTORE-FAIL     VALUE 'Y'.
+       01 WS-COMM-AREA.
+          05 WS-DATA       PIC X(05).
+          05 WS-DATE       PIC X(10).
+          05 WS-TIME       PIC X(08).
+          05 WS-ORDID      PIC X(06).
+      *
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          05 LK-COMM-AREA.
+            10 LK-DATA     PIC X(05).
+            10 LK-DATE     PIC X(10).
+            10 LK-TIME     PIC X(08).
+            10 LK-ORDID    PIC X(06).
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           IF EIBCALEN = 0
+              MOVE LOW-VALUES TO  CANCINO
+              PERFORM 2000-SEND-PARA
+              MOVE 'CANC ' TO WS-DATA
+              PERFORM 8888-RETURN-TRANS-PARA
+      *
+           ELSE
+              MOVE LK-COMM-AREA TO WS-COMM-AREA
+              PERFORM 7777-KEY-CHECK-PARA
+           END-IF.
+      *
+       1000-GET-DATE.
+            EXEC CICS
+               ASKTIME
+               ABSTIME(WS-ABS-TIME)
+            END-EXEC.
+            EXEC CICS FORMATTIME
+                 ABSTIME(WS-ABS-TIME)
+                 DATESEP(WS-SEP)
+                 YYYYMMDD(WS-DATE)
+                 TIMESEP(WS-TSEP)
+                 TIME(WS-TIME)
+            END-EXEC.
+       2000-SEND-PARA.
+           EXEC CICS
+                SEND MAP('CANCIN') MAPSET('A20MPS1')
+                ERASE
+           END-EXEC.
+       7777-KEY-CHECK-PARA.
+           EVALUATE EIBAID
+            WHEN DFHENTER
+              PERFORM 3000-RECEIVE-PARA
+              PERFORM 4000-LOOKUP-ORDER-PARA
+            WHEN DFHPF1
+              PERFORM 3000-RECEIVE-PARA
+              PERFORM 5000-CANCEL-ORDER-PARA
+            WHEN DFHPF4
+                EXEC CICS
+                    XCTL PROGRAM('A20PGM1')
+                END-EXEC
+            WHEN DFHPF3
+              MOVE LOW-VALUES TO  CANCINO
+              MOVE 'YOU ARE LOGGED OUT' TO CANCMSGO
+              PERFORM 2000-SEND-PARA
+              PERFORM 9999-RETURN-PARA
+            WHEN DFHPF5
+              MOVE LOW-VALUES TO CANCINO
+              PERFORM 2000-SEND-PARA
+              PERFORM 8888-RETURN-TRANS-PARA
+            WHEN OTHER
+              PERFORM 3000-RECEIVE-PARA
+              MOVE ' ENTER VALID KEY' TO CANCMSGO
+              PERFORM 2000-SEND-PARA
+              PERFORM 8888-RETURN-TRANS-PARA
+           END-EVALUATE.
+      *
+       3000-RECEIVE-PARA.
+           EXEC CICS
+                RECEIVE MAP('CANCIN') MAPSET('A20MPS1')
+           END-EXEC.
+       4000-LOOKUP-ORDER-PARA.
+      *    AN ORDER CAN NOW CARRY SEVERAL PRODUCT LINES (ORDER_DETAIL1)
+      *    SO THE SCREEN SHOWS THE FIRST LINE'S PRODUCT CODE AND THE
+      *    QUANTITY TOTALLED ACROSS ALL LINES RATHER THAN ONE OF EACH.
+           IF CANCIDI = SPACES OR LOW-VALUES
+             MOVE 'ORDER ID IS REQUIRED' TO CANCMSGO
+             PERFORM 2000-SEND-PARA
+             PERFORM 8888-RETURN-TRANS-PARA
+           END-IF
+           MOVE CANCIDI TO ORDER-ID-TEXT OF DCLORDER1
+           MOVE LENGTH OF CANCIDI TO ORDER-ID-LEN OF DCLORDER1
+           EXEC SQL
+              SELECT PROD_STATUS
+              INTO  :DCLORDER1.PROD-STATUS
+              FROM ORDER1
+              WHERE ORDER_ID = :DCLORDER1.ORDER-ID
+           END-EXEC
+           EVALUATE SQLCODE
+             WHEN 0
+                PERFORM 4500-SUM-LINES-PARA
+                MOVE WS-FIRST-PROCODE TO CANCPROO
+                MOVE WS-TOT-QTY TO WS-QTY-DISP
+                MOVE WS-QTY-DISP TO CANCQTYO
+                MOVE PROD-STATUS-TEXT OF DCLORDER1(1:PROD-STATUS-LEN
+                     OF DCLORDER1) TO CANCSTAO
+                IF PROD-STATUS-TEXT OF DCLORDER1(1:PROD-STATUS-LEN
+                   OF DCLORDER1) = 'CANCELLED'
+                   MOVE 'ORDER ALREADY CANCELLED' TO CANCMSGO
+                ELSE
+                   MOVE 'ORDER FOUND - PF1 TO CANCEL' TO CANCMSGO
+                END-IF
+             WHEN 100
+                MOVE 'NO ORDER FOUND' TO CANCMSGO
+             WHEN OTHER
+                MOVE SQLCODE TO WS-SQLCODE
+                STRING 'SQL ERROR '  DELIMITED BY SIZE
+                       WS-SQLCODE    DELIMITED BY SIZE
+                       INTO CANCMSGO
+           END-EVALUATE
+           PERFORM 2000-SEND-PARA
+           PERFORM 8888-RETURN-TRANS-PARA.
+       4500-SUM-LINES-PARA.
+           MOVE 0 TO WS-TOT-QTY
+           MOVE 0 TO WS-LINE-COUNT
+           MOVE SPACES TO WS-FIRST-PROCODE
+           MOVE 'N' TO WS-AT-END-SW
+           EXEC SQL
+               DECLARE CANCSUM-CUR CURSOR FOR
+               SELECT PRODUCT_CODE, QUANTITY
+               FROM ORDER_DETAIL1
+               WHERE ORDER_ID = :DCLORDER1.ORDER-ID
+               ORDER BY LINE_NUM
+           END-EXEC
+           EXEC SQL
+               OPEN CANCSUM-CUR
+           END-EXEC
+           PERFORM UNTIL WS-AT-END
+              EXEC SQL
+                  FETCH CANCSUM-CUR
+                  INTO :DCLORDER-DETAIL.PRODUCT-CODE,
+                       :QUANTITY OF DCLORDER-DETAIL
+              END-EXEC
+              IF SQLCODE = 100
+                 MOVE 'Y' TO WS-AT-END-SW
+              ELSE
+                 ADD 1 TO WS-LINE-COUNT
+                 IF WS-LINE-COUNT = 1
+                    MOVE PRODUCT-CODE-TEXT OF DCLORDER-DETAIL TO
+                         WS-FIRST-PROCODE
+                 END-IF
+                 ADD QUANTITY OF DCLORDER-DETAIL TO WS-TOT-QTY
+              END-IF
+           END-PERFORM
+           EXEC SQL
+               CLOSE CANCSUM-CUR
+           END-EXEC.
+       5000-CANCEL-ORDER-PARA.
+      *    RESTORES STOCK FOR EVERY LINE ON THE ORDER, THEN FLIPS THE
+      *    HEADER'S STATUS TO CANCELLED.
+           IF CANCIDI = SPACES OR LOW-VALUES
+             MOVE 'ORDER ID IS REQUIRED' TO CANCMSGO
+             PERFORM 2000-SEND-PARA
+             PERFORM 8888-RETURN-TRANS-PARA
+           END-IF
+           MOVE CANCIDI TO ORDER-ID-TEXT OF DCLORDER1
+           MOVE LENGTH OF CANCIDI TO ORDER-ID-LEN OF DCLORDER1
+           EXEC SQL
+              SELECT PROD_STATUS
+              INTO  :DCLORDER1.PROD-STATUS
+              FROM ORDER1
+              WHERE ORDER_ID = :DCLORDER1.ORDER-ID
+           END-EXEC
+           EVALUATE SQLCODE
+             WHEN 0
+                IF PROD-STATUS-TEXT OF DCLORDER1(1:PROD-STATUS-LEN
+                   OF DCLORDER1) = 'CANCELLED'
+                   MOVE 'ORDER ALREADY CANCELLED' TO CANCMSGO
+                   PERFORM 2000-SEND-PARA
+                   PERFORM 8888-RETURN-TRANS-PARA
+                END-IF
+                IF PROD-STATUS-TEXT OF DCLORDER1(1:PROD-STATUS-LEN
+                   OF DCLORDER1) = 'SHIPPED' OR
+                   PROD-STATUS-TEXT OF DCLORDER1(1:PROD-STATUS-LEN
+                   OF DCLORDER1) = 'DELIVERED'
+                   MOVE 'ORDER ALREADY SHIPPED - CANNOT CANCEL' TO
+                        CANCMSGO
+                   PERFORM 2000-SEND-PARA
+                   PERFORM 8888-RETURN-TRANS-PARA
+                END-IF
+             WHEN 100
+                MOVE 'NO ORDER FOUND' TO CANCMSGO
+                PERFORM 2000-SEND-PARA
+                PERFORM 8888-RETURN-TRANS-PARA
+             WHEN OTHER
+                MOVE SQLCODE TO WS-SQLCODE
+                STRING 'SQL ERROR '  DELIMITED BY SIZE
+                       WS-SQLCODE    DELIMITED BY SIZE
+                       INTO CANCMSGO
+                PERFORM 2000-SEND-PARA
+                PERFORM 8888-RETURN-TRANS-PARA
+           END-EVALUATE.
+           MOVE 'N' TO WS-AT-END-SW
+           EXEC SQL
+               DECLARE CANCREST-CUR CURSOR FOR
+               SELECT PRODUCT_CODE, QUANTITY
+               FROM ORDER_DETAIL1
+               WHERE ORDER_ID = :DCLORDER1.ORDER-ID
+           END-EXEC
+           EXEC SQL
+               OPEN CANCREST-CUR
+           END-EXEC
+           PERFORM UNTIL WS-AT-END
+              EXEC SQL
+                  FETCH CANCREST-CUR
+                  INTO :DCLORDER-DETAIL.PRODUCT-CODE,
+                       :QUANTITY OF DCLORDER-DETAIL
+              END-EXEC
+              IF SQLCODE = 100
+                 MOVE 'Y' TO WS-AT-END-SW
+              ELSE
+                 EXEC SQL
+                     UPDATE PRODUCT1
+                     SET STOCK_AVAILABILITY = STOCK_AVAILABILITY
+                               + :QUANTITY OF DCLORDER-DETAIL
+                     WHERE PRODUCT_CODE = :DCLORDER-DETAIL.PRODUCT-CODE
+                 END-EXEC
+                 IF SQLCODE NOT = 0
+                    MOVE 'Y' TO WS-RESTORE-FAIL-SW
+                    MOVE 'Y' TO WS-AT-END-SW
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXEC SQL
+               CLOSE CANCREST-CUR
+           END-EXEC.
+           IF WS-RESTORE-FAIL
+              EXEC CICS
+                  SYNCPOINT ROLLBACK
+              END-EXEC
+              MOVE 'STOCK RESTORE FAILED - CANCEL ABORTED' TO CANCMSGO
+              PERFORM 2000-SEND-PARA
+              PERFORM 8888-RETURN-TRANS-PARA
+           END-IF.
+           MOVE 'CANCELLED' TO PROD-STATUS-TEXT OF DCLORDER1
+           MOVE LENGTH OF 'CANCELLED' TO PROD-STATUS-LEN OF DCLORDER1
+           EXEC SQL
+                UPDATE ORDER1
+                    SET PROD_STATUS = :DCLORDER1.PROD-STATUS
+                    WHERE ORDER_ID = :DCLORDER1.ORDER-ID
+                    AND PROD_STATUS NOT IN
+                        ('CANCELLED', 'SHIPPED', 'DELIVERED')
+           END-EXEC
+           EVALUATE SQLCODE
+             WHEN 0
+                MOVE 'ORDER CANCELLED - STOCK RESTORED' TO CANCMSGO
+             WHEN 100
+                MOVE 'ORDER ALREADY CHANGED - NOT CANCELLED' TO
+                     CANCMSGO
+             WHEN OTHER
+                MOVE SQLCODE TO WS-SQLCODE
+                STRING 'CANCEL ERROR' DELIMITED BY SIZE
+                       WS-SQLCODE     DELIMITED BY SIZE
+                       INTO CANCMSGO
+           END-EVALUATE
+           PERFORM 2000-SEND-PARA
+           PERFORM 8888-RETURN-TRANS-PARA.
+       8888-RETURN-TRANS-PARA.
+           EXEC CICS
+                RETURN
+                TRANSID('A209')
+                COMMAREA(WS-COMM-AREA)
+           END-EXEC.
+      *
+       9999-RETURN-PARA.
+           EXEC CICS
+                RETURN
+           END-EXEC.
