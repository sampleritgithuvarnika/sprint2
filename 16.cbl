@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    A20PGM16.
+      *BATCH EXCEPTION REPORT OFF EXCEPTION_LOG. LISTS EVERY "NOT
+      *FOUND"/SQL-ERROR LOOKUP MISS LOGGED BY A20PGM2, A20PGM3 AND
+      *A20PGM4 SO PATTERNS CAN BE SPOTTED INSTEAD OF LOST THE MOMENT
+      *THE CLERK CLEARS THE SCREEN.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE EXCLOG1
+           END-EXEC.
+       01 WS-REPORT-LINE       PIC X(80).
+       01 WS-GRAND-COUNT       PIC 9(05) USAGE COMP-3 VALUE 0.
+       01 WS-GRAND-COUNT-DISP  PIC ZZZZ9.
+       01 WS-EOF-SW            PIC X VALUE 'N'.
+          88 WS-EOF                  VALUE 'Y'.
+       77 WS-EXCEPTION-SQLCODE PIC -9(04).
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-OPEN-CURSOR-PARA
+           DISPLAY 'EXCEPTION LOG REPORT'
+           DISPLAY 'PROGRAM  KEY                  SQLCODE  DATE'
+           DISPLAY '        TIME      MESSAGE'
+           PERFORM UNTIL WS-EOF
+              PERFORM 2000-FETCH-PARA
+              IF NOT WS-EOF
+                 PERFORM 3000-PRINT-LINE-PARA
+              END-IF
+           END-PERFORM
+           PERFORM 4000-CLOSE-CURSOR-PARA
+           MOVE WS-GRAND-COUNT TO WS-GRAND-COUNT-DISP
+           DISPLAY 'TOTAL EXCEPTIONS: ' WS-GRAND-COUNT-DISP
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
+       1000-OPEN-CURSOR-PARA.
+           EXEC SQL
+               DECLARE EXCLOG-CUR CURSOR FOR
+               SELECT PROGRAM_NAME, LOOKUP_KEY, EXCEPTION_SQLCODE,
+                      EXCEPTION_MSG, EXCEPTION_DATE, EXCEPTION_TIME
+               FROM EXCEPTION_LOG
+               ORDER BY EXCEPTION_DATE, EXCEPTION_TIME
+           END-EXEC
+           EXEC SQL
+               OPEN EXCLOG-CUR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR OPENING CURSOR, SQLCODE= ' SQLCODE
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+       2000-FETCH-PARA.
+           EXEC SQL
+               FETCH EXCLOG-CUR
+               INTO :PROGRAM-NAME, :LOOKUP-KEY, :EXCEPTION-SQLCODE,
+                    :EXCEPTION-MSG, :EXCEPTION-DATE, :EXCEPTION-TIME
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 100
+                 MOVE 'Y' TO WS-EOF-SW
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'ERROR FETCHING, SQLCODE= ' SQLCODE
+                 MOVE 'Y' TO WS-EOF-SW
+           END-EVALUATE.
+       3000-PRINT-LINE-PARA.
+           MOVE EXCEPTION-SQLCODE TO WS-EXCEPTION-SQLCODE
+           STRING PROGRAM-NAME-TEXT(1:PROGRAM-NAME-LEN)
+                     DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  LOOKUP-KEY-TEXT(1:LOOKUP-KEY-LEN) DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  WS-EXCEPTION-SQLCODE DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  EXCEPTION-DATE DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  EXCEPTION-TIME DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  EXCEPTION-MSG-TEXT(1:EXCEPTION-MSG-LEN)
+                     DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           DISPLAY WS-REPORT-LINE
+           ADD 1 TO WS-GRAND-COUNT.
+       4000-CLOSE-CURSOR-PARA.
+           EXEC SQL
+               CLOSE EXCLOG-CUR
+           END-EXEC.
