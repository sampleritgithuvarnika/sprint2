@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     A20PGM8.
+      *ADD/UPDATE CUSTOMER1
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY A20MPS1.
+       COPY DFHAID.
+      *
+           EXEC SQL
+             INCLUDE CUS1
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+       77 WS-ABS-TIME      PIC S9(15) COMP.
+       77 WS-SEP           PIC X VALUE '-'.
+       77 WS-TSEP          PIC X VALUE ':'.
+       77 WS-SQLCODE       PIC -9(04).
+       77 WS-DEFAULT-CREDIT-LIMIT PIC S9(8)V9(2) COMP-3 VALUE 5000.00.
+       01 WS-COMM-AREA.
+          05 WS-DATA       PIC X(05).
+          05 WS-DATE       PIC X(10).
+          05 WS-TIME       PIC X(08).
+          05 WS-CUSTID     PIC X(06).
+      *
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          05 LK-COMM-AREA.
+            10 LK-DATA     PIC X(05).
+            10 LK-DATE     PIC X(10).
+            10 LK-TIME     PIC X(08).
+            10 LK-CUSTID   PIC X(06).
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           IF EIBCALEN = 0
+              MOVE LOW-VALUES TO  CUSTINO
+              PERFORM 2000-SEND-PARA
+              MOVE 'CUST ' TO WS-DATA
+              PERFORM 8888-RETURN-TRANS-PARA
+      *
+           ELSE
+              MOVE LK-COMM-AREA TO WS-COMM-AREA
+              PERFORM 7777-KEY-CHECK-PARA
+           END-IF.
+      *
+       1000-GET-DATE.
+            EXEC CICS
+               ASKTIME
+               ABSTIME(WS-ABS-TIME)
+            END-EXEC.
+            EXEC CICS FORMATTIME
+                 ABSTIME(WS-ABS-TIME)
+                 DATESEP(WS-SEP)
+                 YYYYMMDD(WS-DATE)
+                 TIMESEP(WS-TSEP)
+                 TIME(WS-TIME)
+            END-EXEC.
+       2000-SEND-PARA.
+           PERFORM 1000-GET-DATE.
+           MOVE WS-DATE TO CUSTDTEO
+           MOVE WS-TIME TO CUSTTMEO
+           EXEC CICS
+                SEND MAP('CUSTIN') MAPSET('A20MPS1')
+                ERASE
+           END-EXEC.
+       7777-KEY-CHECK-PARA.
+           EVALUATE EIBAID
+            WHEN DFHENTER
+              PERFORM 3000-RECEIVE-PARA
+              PERFORM 4000-GET-CUSTOMER-PARA
+            WHEN DFHPF1
+              PERFORM 3000-RECEIVE-PARA
+              PERFORM 4010-VALIDATE-PARA
+              PERFORM 6000-INSERT-PARA
+            WHEN DFHPF2
+              PERFORM 3000-RECEIVE-PARA
+              PERFORM 4010-VALIDATE-PARA
+              PERFORM 6100-UPDATE-PARA
+            WHEN DFHPF4
+                EXEC CICS
+                    XCTL PROGRAM('A20PGM1')
+                END-EXEC
+            WHEN DFHPF3
+              MOVE LOW-VALUES TO  CUSTINO
+              MOVE 'YOU ARE LOGGED OUT' TO CUSTMSGO
+              PERFORM 2000-SEND-PARA
+              PERFORM 9999-RETURN-PARA
+            WHEN DFHPF5
+              MOVE LOW-VALUES TO CUSTINO
+              PERFORM 2000-SEND-PARA
+              PERFORM 8888-RETURN-TRANS-PARA
+            WHEN OTHER
+              PERFORM 3000-RECEIVE-PARA
+              MOVE ' ENTER VALID KEY' TO CUSTMSGO
+              PERFORM 2000-SEND-PARA
+              PERFORM 8888-RETURN-TRANS-PARA
+           END-EVALUATE.
+      *
+       3000-RECEIVE-PARA.
+           EXEC CICS
+                RECEIVE MAP('CUSTIN') MAPSET('A20MPS1')
+           END-EXEC.
+       4000-GET-CUSTOMER-PARA.
+           MOVE CUSTIDI    TO CUSTOMER-ID-TEXT
+           MOVE LENGTH OF CUSTIDI TO CUSTOMER-ID-LEN
+           EXEC  SQL
+              SELECT CUSTOMER_ID,
+                     CUSTOMER_NAME,
+                     CONTACT,
+                     ADDRESS1
+              INTO  :CUSTOMER-ID,
+                    :CUSTOMER-NAME,
+                    :CONTACT,
+                    :ADDRESS1
+              FROM CUSTOMER1
+              WHERE CUSTOMER_ID = :CUSTOMER-ID
+           END-EXEC
+           EVALUATE  SQLCODE
+             WHEN 0
+                MOVE   CUSTOMER-ID-TEXT(1:CUSTOMER-ID-LEN)
+                                     TO  CUSTIDO
+                MOVE   CUSTOMER-NAME-TEXT(1:CUSTOMER-NAME-LEN)
+                                     TO CUSTNAO
+                MOVE   CONTACT      TO CUSTCNO
+                MOVE   ADDRESS1-TEXT(1:ADDRESS1-LEN)
+                                     TO CUSTADO
+                MOVE 'CUSTOMER FOUND - PF2 TO UPDATE' TO CUSTMSGO
+             WHEN 100
+                MOVE 'NO CUSTOMER FOUND - PF1 TO ADD'   TO CUSTMSGO
+             WHEN OTHER
+                MOVE  SQLCODE  TO WS-SQLCODE
+                STRING 'SQL ERROR '   DELIMITED BY SIZE
+                       WS-SQLCODE     DELIMITED BY SIZE
+                       INTO  CUSTMSGO
+           END-EVALUATE.
+           PERFORM 2000-SEND-PARA
+           PERFORM 8888-RETURN-TRANS-PARA.
+       4010-VALIDATE-PARA.
+           IF CUSTIDI = SPACES
+             MOVE 'CUSTOMER ID IS REQUIRED' TO CUSTMSGO
+             PERFORM 2000-SEND-PARA
+             PERFORM 8888-RETURN-TRANS-PARA
+           END-IF
+           IF CUSTNAI IS ALPHABETIC AND CUSTNAI NOT = SPACES
+             CONTINUE
+           ELSE
+             MOVE 'CUSTOMER NAME IS NOT VALID' TO CUSTMSGO
+             PERFORM 2000-SEND-PARA
+             PERFORM 8888-RETURN-TRANS-PARA
+           END-IF
+           IF CUSTCNI = SPACES
+             MOVE 'CONTACT IS REQUIRED' TO CUSTMSGO
+             PERFORM 2000-SEND-PARA
+             PERFORM 8888-RETURN-TRANS-PARA
+           END-IF
+           IF CUSTADI = SPACES
+             MOVE 'ADDRESS IS REQUIRED' TO CUSTMSGO
+             PERFORM 2000-SEND-PARA
+             PERFORM 8888-RETURN-TRANS-PARA
+           END-IF.
+       6000-INSERT-PARA.
+           MOVE CUSTIDI TO CUSTOMER-ID-TEXT
+           MOVE LENGTH OF CUSTIDI TO CUSTOMER-ID-LEN
+           MOVE CUSTNAI TO CUSTOMER-NAME-TEXT
+           MOVE LENGTH OF CUSTNAI TO CUSTOMER-NAME-LEN
+           MOVE CUSTCNI TO CONTACT
+           MOVE CUSTADI TO ADDRESS1-TEXT
+           MOVE LENGTH OF CUSTADI TO ADDRESS1-LEN
+      *    NO SCREEN FIELD EXISTS YET FOR CREDIT LIMIT (REQUEST 023
+      *    ADDED THE COLUMN BUT DID NOT RELAY THIS MAP), SO NEW
+      *    CUSTOMERS START AT A STANDARD LIMIT WITH ZERO BALANCE. A
+      *    DBA OR A FOLLOW-UP REQUEST CAN EXPOSE CUSTOMER-SPECIFIC
+      *    LIMITS ON THIS SCREEN LATER.
+           MOVE 0 TO OUTSTANDING-BALANCE
+           MOVE WS-DEFAULT-CREDIT-LIMIT TO CREDIT-LIMIT
+           EXEC  SQL
+              INSERT INTO CUSTOMER1 VALUES(
+                    :CUSTOMER-ID,
+                    :CUSTOMER-NAME,
+                    :CONTACT,
+                    :ADDRESS1,
+                    :OUTSTANDING-BALANCE,
+                    :CREDIT-LIMIT)
+           END-EXEC
+           EVALUATE  SQLCODE
+             WHEN 0
+                MOVE 'CUSTOMER ADDED'   TO CUSTMSGO
+             WHEN -803
+                MOVE 'DUPLICATE CUSTOMER ID'   TO CUSTMSGO
+             WHEN OTHER
+                MOVE  SQLCODE  TO WS-SQLCODE
+                STRING 'INSERT ERROR' DELIMITED BY SIZE
+                       WS-SQLCODE     DELIMITED BY SIZE
+                       INTO  CUSTMSGO
+           END-EVALUATE
+           PERFORM 2000-SEND-PARA
+           PERFORM 8888-RETURN-TRANS-PARA.
+       6100-UPDATE-PARA.
+           MOVE CUSTNAI TO CUSTOMER-NAME-TEXT
+           MOVE LENGTH OF CUSTNAI TO CUSTOMER-NAME-LEN
+           MOVE CUSTCNI TO CONTACT
+           MOVE CUSTADI TO ADDRESS1-TEXT
+           MOVE LENGTH OF CUSTADI TO ADDRESS1-LEN
+           MOVE CUSTIDI TO CUSTOMER-ID-TEXT
+           MOVE LENGTH OF CUSTIDI TO CUSTOMER-ID-LEN
+           EXEC  SQL
+                UPDATE CUSTOMER1
+                    SET
+                    CUSTOMER_NAME = :CUSTOMER-NAME,
+                    CONTACT       = :CONTACT,
+                    ADDRESS1      = :ADDRESS1
+                    WHERE CUSTOMER_ID = :CUSTOMER-ID
+           END-EXEC.
+           EVALUATE  SQLCODE
+             WHEN 0
+                MOVE 'CUSTOMER UPDATED'   TO CUSTMSGO
+             WHEN 100
+                MOVE 'NO CUSTOMER FOUND'   TO CUSTMSGO
+             WHEN OTHER
+                MOVE  SQLCODE  TO WS-SQLCODE
+                STRING 'UPDATE ERROR' DELIMITED BY SIZE
+                       WS-SQLCODE     DELIMITED BY SIZE
+                       INTO  CUSTMSGO
+           END-EVALUATE
+           PERFORM 2000-SEND-PARA
+           PERFORM 8888-RETURN-TRANS-PARA.
+       8888-RETURN-TRANS-PARA.
+           EXEC CICS
+                RETURN
+                TRANSID('A208')
+                COMMAREA(WS-COMM-AREA)
+           END-EXEC.
+      *
+       9999-RETURN-PARA.
+           EXEC CICS
+                RETURN
+           END-EXEC.
